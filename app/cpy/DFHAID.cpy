@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * DFHAID - CICS ATTENTION IDENTIFIER VALUES (VENDOR SUPPLIED)    *
+      *----------------------------------------------------------------*
+       01  DFHAID.
+           05  DFHENTER                    PIC X(01) VALUE QUOTE.
+           05  DFHCLEAR                    PIC X(01) VALUE '_'.
+           05  DFHPF1                      PIC X(01) VALUE '1'.
+           05  DFHPF2                      PIC X(01) VALUE '2'.
+           05  DFHPF3                      PIC X(01) VALUE '3'.
+           05  DFHPF4                      PIC X(01) VALUE '4'.
+           05  DFHPF5                      PIC X(01) VALUE '5'.
+           05  DFHPF6                      PIC X(01) VALUE '6'.
+           05  DFHPF7                      PIC X(01) VALUE '7'.
+           05  DFHPF8                      PIC X(01) VALUE '8'.
+           05  DFHPF9                      PIC X(01) VALUE '9'.
+           05  DFHPF10                     PIC X(01) VALUE ':'.
+           05  DFHPF11                     PIC X(01) VALUE '#'.
+           05  DFHPF12                     PIC X(01) VALUE '@'.
