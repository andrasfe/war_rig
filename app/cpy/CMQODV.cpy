@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      * CMQODV - WEBSPHERE MQ OBJECT DESCRIPTOR (VENDOR SUPPLIED)      *
+      *----------------------------------------------------------------*
+           05  MQOD-OBJECTTYPE             PIC S9(09) COMP.
+           05  MQOD-OBJECTNAME             PIC X(48).
+           05  MQOD-OBJECTQMGRNAME         PIC X(48).
