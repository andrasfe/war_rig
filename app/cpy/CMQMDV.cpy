@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * CMQMDV - WEBSPHERE MQ MESSAGE DESCRIPTOR (VENDOR SUPPLIED)     *
+      *----------------------------------------------------------------*
+           05  MQMD-MSGTYPE                PIC S9(09) COMP.
+           05  MQMD-CORRELID               PIC X(24).
+           05  MQMD-MSGID                  PIC X(24).
+           05  MQMD-REPLYTOQ               PIC X(48).
+           05  MQMD-REPLYTOQMGR            PIC X(48).
+           05  MQMD-PERSISTENCE            PIC S9(09) COMP.
+           05  MQMD-EXPIRY                 PIC S9(09) COMP.
+           05  MQMD-FORMAT                 PIC X(08).
