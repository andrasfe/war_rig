@@ -0,0 +1,58 @@
+      *----------------------------------------------------------------*
+      *    CIPAUDTY  -  PENDING AUTHORIZATION DETAIL SEGMENT (CHILD)   *
+      *    IMS CHILD SEGMENT OF THE PAUTB DATABASE, KEYED UNDER THE    *
+      *    PENDING-AUTH-SUMMARY ROOT BY PA-AUTH-KEY                    *
+      *----------------------------------------------------------------*
+           05  PA-AUTH-KEY                 PIC X(08).
+           05  PA-CARD-NUM                 PIC X(16).
+           05  PA-AUTH-TYPE                PIC X(02).
+               88  PA-AUTH-TYPE-DEBIT              VALUE 'DB'.
+               88  PA-AUTH-TYPE-CREDIT             VALUE 'CR'.
+               88  PA-AUTH-TYPE-PREPAID            VALUE 'PP'.
+           05  PA-AUTH-DATE-9C             PIC 9(05)      COMP-3.
+           05  PA-AUTH-ORIG-DATE           PIC X(08).
+           05  PA-AUTH-TIME-9C             PIC 9(09)      COMP-3.
+           05  PA-CARD-EXPIRY-DATE         PIC X(04).
+           05  PA-MESSAGE-TYPE             PIC X(02).
+               88  PA-MSGTYPE-AUTH-REQUEST         VALUE '01'.
+               88  PA-MSGTYPE-AUTH-RESPONSE        VALUE '02'.
+               88  PA-MSGTYPE-ADJUSTMENT           VALUE '03'.
+           05  PA-MESSAGE-SOURCE           PIC X(02).
+           05  PA-AUTH-ID-CODE             PIC X(06).
+           05  PA-AUTH-RESP-CODE           PIC X(02).
+               88  PA-AUTH-APPROVED                VALUE '00'.
+           05  PA-AUTH-RESP-REASON         PIC X(04).
+           05  PA-PROCESSING-CODE          PIC X(06).
+           05  PA-CURRENCY-CODE            PIC X(03).
+           05  PA-TRANSACTION-AMT          PIC S9(09)V99  COMP-3.
+           05  PA-APPROVED-AMT             PIC S9(09)V99  COMP-3.
+           05  PA-PARTIAL-APPR-REASON      PIC X(04).
+           05  PA-MERCHANT-CATAGORY-CODE   PIC X(04).
+           05  PA-ACQR-COUNTRY-CODE        PIC X(03).
+           05  PA-POS-ENTRY-MODE           PIC X(02).
+           05  PA-MERCHANT-ID              PIC X(15).
+           05  PA-MERCHANT-NAME            PIC X(25).
+           05  PA-MERCHANT-CITY            PIC X(13).
+           05  PA-MERCHANT-STATE           PIC X(02).
+           05  PA-MERCHANT-ZIP             PIC X(09).
+           05  PA-TRANSACTION-ID           PIC X(15).
+           05  PA-MATCH-STATUS             PIC X(01).
+           05  PA-RECURRING-IND            PIC X(01).
+               88  PA-RECURRING-AUTH                VALUE 'Y'.
+               88  PA-ONE-TIME-AUTH                 VALUE 'N'.
+           05  PA-FRAUD-STATUS             PIC X(01).
+               88  PA-FRAUD-CONFIRMED               VALUE 'C'.
+               88  PA-FRAUD-REMOVED                  VALUE 'R'.
+               88  PA-FRAUD-PENDING-REMOVAL          VALUE 'P'.
+               88  PA-FRAUD-NONE                     VALUE SPACE.
+           05  PA-FRAUD-RPT-DATE           PIC X(08).
+           05  PA-FRAUD-REASON             PIC X(60).
+           05  PA-FRAUD-REMOVAL-REQ-BY     PIC X(08).
+           05  PA-CORRELATION-ID           PIC X(36).
+           05  PA-DELETE-SW                PIC X(01).
+               88  QUALIFIED-FOR-DELETE              VALUE 'Y'.
+               88  NOT-QUALIFIED-FOR-DELETE          VALUE 'N'.
+           05  PA-ACCT-ID                  PIC 9(11).
+           05  PA-CUST-ID                  PIC 9(09).
+           05  PA-ADJUSTMENT-AMT           PIC S9(09)V99  COMP-3.
+           05  PA-ADJUSTMENT-REASON        PIC X(04).
