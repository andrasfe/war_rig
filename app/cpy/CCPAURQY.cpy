@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------*
+      *    CCPAURQY  -  PENDING AUTHORIZATION REQUEST (MQ INBOUND)     *
+      *    LAID OUT IN THE SAME FIELD ORDER AS CIPAUDTY SO A REQUEST   *
+      *    CAN BE MOVED STRAIGHT INTO THE IMS DETAIL SEGMENT           *
+      *----------------------------------------------------------------*
+           05  PA-RQ-CARD-NUM              PIC X(16).
+           05  PA-RQ-AUTH-TYPE             PIC X(02).
+           05  PA-RQ-AUTH-ORIG-DATE        PIC X(08).
+           05  PA-RQ-AUTH-ORIG-TIME        PIC X(08).
+           05  PA-RQ-CARD-EXPIRY-DATE      PIC X(04).
+           05  PA-RQ-MESSAGE-TYPE          PIC X(02).
+               88  PA-RQ-MSGTYPE-AUTH-REQUEST      VALUE '01'.
+               88  PA-RQ-MSGTYPE-ADJUSTMENT        VALUE '03'.
+           05  PA-RQ-MESSAGE-SOURCE        PIC X(02).
+           05  PA-RQ-AUTH-ID-CODE          PIC X(06).
+           05  PA-RQ-PROCESSING-CODE       PIC X(06).
+           05  PA-RQ-CURRENCY-CODE         PIC X(03).
+           05  PA-RQ-TRANSACTION-AMT       PIC S9(09)V99.
+           05  PA-RQ-MERCHANT-CATAGORY-CODE
+                                           PIC X(04).
+           05  PA-RQ-ACQR-COUNTRY-CODE     PIC X(03).
+           05  PA-RQ-POS-ENTRY-MODE        PIC X(02).
+           05  PA-RQ-MERCHANT-ID           PIC X(15).
+           05  PA-RQ-MERCHANT-NAME         PIC X(25).
+           05  PA-RQ-MERCHANT-CITY         PIC X(13).
+           05  PA-RQ-MERCHANT-STATE        PIC X(02).
+           05  PA-RQ-MERCHANT-ZIP          PIC X(09).
+           05  PA-RQ-TRANSACTION-ID        PIC X(15).
+           05  PA-RQ-RECURRING-IND         PIC X(01).
+           05  PA-RQ-ADJUSTMENT-AMT        PIC S9(09)V99.
+           05  PA-RQ-ADJUSTMENT-REASON     PIC X(04).
+           05  PA-RQ-CORRELATION-ID        PIC X(36).
+           05  FILLER                      PIC X(20).
