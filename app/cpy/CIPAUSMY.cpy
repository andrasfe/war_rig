@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    CIPAUSMY  -  PENDING AUTHORIZATION SUMMARY SEGMENT (ROOT)   *
+      *    IMS ROOT SEGMENT OF THE PAUTB DATABASE - ONE PER ACCOUNT    *
+      *----------------------------------------------------------------*
+           05  PA-ACCOUNT-ID               PIC 9(11).
+           05  PA-APPROVED-AUTH-CNT        PIC S9(9)      COMP-3.
+           05  PA-APPROVED-AUTH-AMT        PIC S9(9)V99   COMP-3.
+           05  PA-DECLINED-AUTH-CNT        PIC S9(9)      COMP-3.
+           05  PA-DECLINED-AUTH-AMT        PIC S9(9)V99   COMP-3.
+           05  FILLER                      PIC X(20).
