@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *    CSMSG02Y  -  CARDDEMO ABEND / CICS RESPONSE CODE VARIABLES  *
+      *----------------------------------------------------------------*
+       01  ABEND-INFO.
+           05  ABEND-CODE                  PIC X(04).
+           05  ABEND-REASON                PIC S9(09) COMP.
+       01  WS-RESP-CD                      PIC S9(09) COMP.
+       01  WS-REAS-CD                      PIC S9(09) COMP.
+       01  WS-CODE-DISPLAY                 PIC 9(09).
