@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *    CVAUTFHY  -  DB2 HOST VARIABLES FOR CARDDEMO.AUTHFRDH, A    *
+      *    FRAUD-FLAG HISTORY/AUDIT TABLE SEPARATE FROM AUTHFRDS. ONE  *
+      *    ROW IS APPENDED HERE EVERY TIME A FRAUD FLAG IS CONFIRMED,  *
+      *    HAS ITS REMOVAL REQUESTED, OR IS REMOVED, SO THE FULL       *
+      *    DUAL-CONTROL TRAIL SURVIVES EVEN THOUGH AUTHFRDS ITSELF     *
+      *    ONLY KEEPS THE CURRENT FLAG.                                *
+      *----------------------------------------------------------------*
+           05  H-CARD-NUM                  PIC X(16).
+           05  H-ACCT-ID                   PIC 9(11).
+           05  H-FRAUD-ACTION               PIC X(01).
+           05  H-FRAUD-REASON               PIC X(60).
+           05  H-REQUESTED-BY               PIC X(08).
+           05  H-APPROVED-BY                PIC X(08).
