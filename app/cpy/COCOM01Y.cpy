@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *    COCOM01Y  -  CARDDEMO COMMON COMMAREA LAYOUT                *
+      *----------------------------------------------------------------*
+       01  CARDDEMO-COMMAREA.
+           05  CDEMO-GENERAL-INFO.
+               10  CDEMO-FROM-TRANID           PIC X(04).
+               10  CDEMO-FROM-PROGRAM          PIC X(08).
+               10  CDEMO-TO-PROGRAM            PIC X(08).
+               10  CDEMO-USER-ID               PIC X(08).
+               10  CDEMO-USER-TYPE             PIC X(01).
+                   88  CDEMO-USER-TYPE-ADMIN           VALUE 'A'.
+                   88  CDEMO-USER-TYPE-REGULAR         VALUE 'U'.
+               10  CDEMO-PGM-CONTEXT           PIC 9(01).
+                   88  CDEMO-PGM-ENTER                  VALUE 0.
+                   88  CDEMO-PGM-REENTER                VALUE 1.
+           05  CDEMO-ACCT-ID                   PIC 9(11).
+           05  CDEMO-CUST-ID                   PIC 9(09).
+           05  CDEMO-CARD-NUM                  PIC X(16).
+           05  CDEMO-LAST-MAPSET               PIC X(08).
+           05  CDEMO-LAST-MAP                  PIC X(08).
+           05  CDEMO-PAGE-NUM                  PIC S9(04) COMP.
+           05  CDEMO-MORE-PAGES                PIC X(01).
+           05  CDEMO-PAU-MASK-CARD-NUM         PIC X(01).
+               88  CDEMO-PAU-MASK-CARD-YES             VALUE 'Y'.
+               88  CDEMO-PAU-MASK-CARD-NO              VALUE 'N'.
+           05  CDEMO-CP-INFO                   PIC X(200).
