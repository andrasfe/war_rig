@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      * CMQGMOV - WEBSPHERE MQ GET MESSAGE OPTIONS (VENDOR SUPPLIED)   *
+      *----------------------------------------------------------------*
+           05  MQGMO-OPTIONS               PIC S9(09) COMP.
+           05  MQGMO-WAITINTERVAL          PIC S9(09) COMP.
+           05  MQGMO-MATCHOPTIONS          PIC S9(09) COMP.
