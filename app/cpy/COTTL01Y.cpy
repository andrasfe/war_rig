@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    COTTL01Y  -  CARDDEMO STANDARD SCREEN TITLES                *
+      *----------------------------------------------------------------*
+       01  WS-TITLES.
+           05  WS-TITLE01                   PIC X(40)
+               VALUE 'CardDemo - Pending Authorizations'.
+           05  WS-TITLE02                   PIC X(40)
+               VALUE 'AWS Mainframe Modernization'.
