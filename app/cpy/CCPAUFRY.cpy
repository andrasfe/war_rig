@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *    CCPAUFRY - COMMAREA LAYOUT FOR THE CICS LINK BETWEEN THE    *
+      *    PAUDTL FRAUD-REVIEW TRANSACTION (COPAUS1C) AND THE DB2      *
+      *    FRAUD-UPDATE PROGRAM IT LINKS TO (COPAUS2C).                *
+      *----------------------------------------------------------------*
+           05 WS-FRD-ACCT-ID                PIC 9(11).
+           05 WS-FRD-CUST-ID                PIC 9(9).
+           05 WS-FRAUD-AUTH-RECORD          PIC X(321).
+           05 WS-FRAUD-STATUS-RECORD.
+              10 WS-FRD-ACTION              PIC X(01).
+                 88 WS-REPORT-FRAUD         VALUE 'F'.
+                 88 WS-REMOVE-FRAUD         VALUE 'R'.
+              10 WS-FRD-UPDATE-STATUS       PIC X(01).
+                 88 WS-FRD-UPDT-SUCCESS     VALUE 'S'.
+                 88 WS-FRD-UPDT-FAILED      VALUE 'F'.
+              10 WS-FRD-RETRY-SW            PIC X(01).
+                 88 WS-FRD-RETRYABLE        VALUE 'Y'.
+                 88 WS-FRD-NOT-RETRYABLE    VALUE 'N'.
+              10 WS-FRD-ACT-MSG             PIC X(50).
+              10 WS-FRD-REASON              PIC X(60).
+              10 WS-FRD-REQUESTED-BY         PIC X(08).
+              10 WS-FRD-APPROVED-BY          PIC X(08).
