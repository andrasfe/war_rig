@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *    CVCUS01Y  -  CUSTOMER MASTER RECORD                        *
+      *----------------------------------------------------------------*
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                     PIC 9(09).
+           05  CUST-FIRST-NAME             PIC X(25).
+           05  CUST-LAST-NAME              PIC X(25).
+           05  CUST-PHONE-NUM-1            PIC X(15).
+           05  CUST-EMAIL-ADDRESS          PIC X(50).
+           05  CUST-FICO-CREDIT-SCORE      PIC 9(03).
+           05  FILLER                      PIC X(20).
