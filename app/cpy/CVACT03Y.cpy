@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    CVACT03Y  -  CARD / ACCOUNT CROSS-REFERENCE RECORD          *
+      *----------------------------------------------------------------*
+           05  XREF-CARD-NUM               PIC X(16).
+           05  XREF-CUST-ID                PIC 9(09).
+           05  XREF-ACCT-ID                PIC 9(11).
+           05  FILLER                      PIC X(14).
