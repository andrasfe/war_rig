@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      *    CSPDCLRY  -  PENDING AUTHORIZATION DECLINE REASON TABLE     *
+      *    SHARED BETWEEN COPAUS0C (PAULST LIST) AND COPAUS1C (PAUDTL  *
+      *    DETAIL) SO BOTH PROGRAMS DESCRIBE A RESPONSE REASON CODE    *
+      *    THE SAME WAY.  INDEXED, SO SEARCH ALL VARYING WS-DECL-RSN-  *
+      *    IDX AFTER SETTING WS-DECL-RSN-IDX TO 1.                     *
+      *----------------------------------------------------------------*
+       01  WS-DECLINE-REASON-TABLE.
+           10   PIC X(20) VALUE '0000APPROVED'.
+           10   PIC X(20) VALUE '3100INVALID CARD'.
+           10   PIC X(20) VALUE '4100INSUFFICNT FUND'.
+           10   PIC X(20) VALUE '4200CARD NOT ACTIVE'.
+           10   PIC X(20) VALUE '4300ACCOUNT CLOSED'.
+           10   PIC X(20) VALUE '4400EXCED DAILY LMT'.
+           10   PIC X(20) VALUE '5100CARD FRAUD'.
+           10   PIC X(20) VALUE '5200MERCHANT FRAUD'.
+           10   PIC X(20) VALUE '5300LOST CARD'.
+           10   PIC X(20) VALUE '9000UNKNOWN'.
+       01  WS-DECLINE-REASON-TAB REDEFINES WS-DECLINE-REASON-TABLE
+                             OCCURS 10 TIMES
+                             ASCENDING KEY IS DECL-CODE
+                             INDEXED BY WS-DECL-RSN-IDX.
+           10 DECL-CODE                PIC X(4).
+           10 DECL-DESC                PIC X(16).
