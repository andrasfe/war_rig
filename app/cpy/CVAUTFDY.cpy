@@ -0,0 +1,43 @@
+      *----------------------------------------------------------------*
+      *    CVAUTFDY  -  DB2 HOST VARIABLES FOR CARDDEMO.AUTHFRDS, THE  *
+      *    FRAUD-FLAG TABLE (ONE ROW PER REPORTED/REMOVED AUTH FRAUD). *
+      *----------------------------------------------------------------*
+           05  CARD-NUM                    PIC X(16).
+           05  AUTH-TS.
+               10  AUTH-TS-YY               PIC X(02).
+               10  FILLER                    PIC X(01) VALUE '-'.
+               10  AUTH-TS-MM               PIC X(02).
+               10  FILLER                    PIC X(01) VALUE '-'.
+               10  AUTH-TS-DD               PIC X(02).
+               10  FILLER                    PIC X(01) VALUE ' '.
+               10  AUTH-TS-HH               PIC X(02).
+               10  FILLER                    PIC X(01) VALUE '.'.
+               10  AUTH-TS-MI               PIC X(02).
+               10  FILLER                    PIC X(01) VALUE '.'.
+               10  AUTH-TS-SS               PIC X(02).
+               10  AUTH-TS-SSS              PIC X(03).
+           05  AUTH-TYPE                   PIC X(02).
+           05  CARD-EXPIRY-DATE            PIC X(04).
+           05  MESSAGE-TYPE                PIC X(02).
+           05  MESSAGE-SOURCE              PIC X(02).
+           05  AUTH-ID-CODE                PIC X(06).
+           05  AUTH-RESP-CODE              PIC X(02).
+           05  AUTH-RESP-REASON            PIC X(04).
+           05  PROCESSING-CODE             PIC X(06).
+           05  TRANSACTION-AMT             PIC S9(09)V99  COMP-3.
+           05  APPROVED-AMT                PIC S9(09)V99  COMP-3.
+           05  MERCHANT-CATAGORY-CODE      PIC X(04).
+           05  ACQR-COUNTRY-CODE           PIC X(03).
+           05  POS-ENTRY-MODE              PIC X(02).
+           05  MERCHANT-ID                 PIC X(15).
+           05  MERCHANT-NAME-GROUP.
+               10  MERCHANT-NAME-LEN        PIC S9(04) COMP.
+               10  MERCHANT-NAME-TEXT       PIC X(25).
+           05  MERCHANT-CITY               PIC X(13).
+           05  MERCHANT-STATE              PIC X(02).
+           05  MERCHANT-ZIP                PIC X(09).
+           05  TRANSACTION-ID              PIC X(15).
+           05  MATCH-STATUS                PIC X(01).
+           05  AUTH-FRAUD                  PIC X(01).
+           05  ACCT-ID                     PIC 9(11).
+           05  CUST-ID                     PIC 9(09).
