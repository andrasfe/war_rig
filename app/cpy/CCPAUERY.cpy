@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *    CCPAUERY  -  PENDING AUTHORIZATION APPLICATION ERROR LOG    *
+      *----------------------------------------------------------------*
+       01  APPL-ERROR-LOG-RECORD.
+           05  ERR-LOCATION                PIC X(04).
+           05  ERR-SEVERITY-SW             PIC X(01).
+               88  ERR-WARNING                      VALUE 'W'.
+               88  ERR-CRITICAL                      VALUE 'C'.
+           05  ERR-SOURCE-SW               PIC X(01).
+               88  ERR-APP                           VALUE 'A'.
+               88  ERR-CICS                          VALUE 'C'.
+               88  ERR-IMS                           VALUE 'I'.
+               88  ERR-MQ                            VALUE 'M'.
+               88  ERR-DB2                           VALUE 'D'.
+           05  ERR-CODE-1                  PIC X(04).
+           05  ERR-CODE-2                  PIC X(04).
+           05  ERR-MESSAGE                 PIC X(60).
+           05  ERR-EVENT-KEY               PIC X(20).
+           05  ERR-CORRELATION-ID          PIC X(36).
+           05  ERR-TIMESTAMP               PIC X(26).
