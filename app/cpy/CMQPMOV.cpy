@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------*
+      * CMQPMOV - WEBSPHERE MQ PUT MESSAGE OPTIONS (VENDOR SUPPLIED)   *
+      *----------------------------------------------------------------*
+           05  MQPMO-OPTIONS               PIC S9(09) COMP.
+           05  MQPMO-CONTEXT                PIC S9(09) COMP.
