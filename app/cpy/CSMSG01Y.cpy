@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    CSMSG01Y  -  CARDDEMO COMMON SCREEN MESSAGES                *
+      *----------------------------------------------------------------*
+       01  WS-COMMON-MESSAGES.
+           05  WS-MESSAGE                  PIC X(79).
+           05  WS-ERR-FLG                  PIC X(01) VALUE 'N'.
+               88  ERR-FLG-ON                       VALUE 'Y'.
+               88  ERR-FLG-OFF                      VALUE 'N'.
