@@ -0,0 +1,99 @@
+      ****************************************************************
+      * BMS SYMBOLIC MAP - MAPSET COPAU00 - MAP COPAU0A               *
+      * PENDING AUTHORIZATION LIST (PAULST) SCREEN                    *
+      * GENERATED FROM BMS - DO NOT HAND MAINTAIN FIELD LAYOUT         *
+      ****************************************************************
+       01  COPAU0AI.
+           05  FILLER                      PIC X(12).
+           05  ACCTIDL                     PIC S9(4) COMP.
+           05  ACCTIDF                     PIC X(1).
+           05  FILLER REDEFINES ACCTIDF.
+               10  ACCTIDA                 PIC X(1).
+           05  ACCTIDI                     PIC X(11).
+           05  FILTERL                     PIC S9(4) COMP.
+           05  FILTERF                     PIC X(1).
+           05  FILLER REDEFINES FILTERF.
+               10  FILTERA                 PIC X(1).
+           05  FILTERI                     PIC X(4).
+           05  SORTBYL                     PIC S9(4) COMP.
+           05  SORTBYF                     PIC X(1).
+           05  FILLER REDEFINES SORTBYF.
+               10  SORTBYA                 PIC X(1).
+           05  SORTBYI                     PIC X(1).
+           05  APPRCNTL                    PIC S9(4) COMP.
+           05  APPRCNTF                    PIC X(1).
+           05  FILLER REDEFINES APPRCNTF.
+               10  APPRCNTA                PIC X(1).
+           05  APPRCNTI                    PIC X(9).
+           05  APPRAMTL                    PIC S9(4) COMP.
+           05  APPRAMTF                    PIC X(1).
+           05  FILLER REDEFINES APPRAMTF.
+               10  APPRAMTA                PIC X(1).
+           05  APPRAMTI                    PIC X(13).
+           05  DECLCNTL                    PIC S9(4) COMP.
+           05  DECLCNTF                    PIC X(1).
+           05  FILLER REDEFINES DECLCNTF.
+               10  DECLCNTA                PIC X(1).
+           05  DECLCNTI                    PIC X(9).
+           05  DECLAMTL                    PIC S9(4) COMP.
+           05  DECLAMTF                    PIC X(1).
+           05  FILLER REDEFINES DECLAMTF.
+               10  DECLAMTA                PIC X(1).
+           05  DECLAMTI                    PIC X(13).
+           05  ERRMSGL                     PIC S9(4) COMP.
+           05  ERRMSGF                     PIC X(1).
+           05  FILLER REDEFINES ERRMSGF.
+               10  ERRMSGA                 PIC X(1).
+           05  ERRMSGI                     PIC X(79).
+           05  PAULST01I OCCURS 5 TIMES.
+               10  SEL                     PIC X(1).
+               10  AUTHKEY                 PIC X(8).
+               10  AUTHDATE                PIC X(8).
+               10  CARDNUM                 PIC X(16).
+               10  CURRCODE                PIC X(3).
+               10  TRNAMT                  PIC X(13).
+               10  APPRAMT                 PIC X(13).
+               10  RESPCODE                PIC X(2).
+               10  DECLDESC                PIC X(16).
+               10  CNTRYNAM                PIC X(16).
+               10  RECURFLG                PIC X(1).
+               10  MERCHNAME               PIC X(25).
+       01  COPAU0AO REDEFINES COPAU0AI.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(2).
+           05  ACCTIDA                     PIC X(1).
+           05  ACCTIDO                     PIC X(11).
+           05  FILLER                      PIC X(2).
+           05  FILTERA                     PIC X(1).
+           05  FILTERO                     PIC X(4).
+           05  FILLER                      PIC X(2).
+           05  SORTBYA                     PIC X(1).
+           05  SORTBYO                     PIC X(1).
+           05  FILLER                      PIC X(2).
+           05  APPRCNTA                    PIC X(1).
+           05  APPRCNTO                    PIC X(9).
+           05  FILLER                      PIC X(2).
+           05  APPRAMTA                    PIC X(1).
+           05  APPRAMTO                    PIC X(13).
+           05  FILLER                      PIC X(2).
+           05  DECLCNTA                    PIC X(1).
+           05  DECLCNTO                    PIC X(9).
+           05  FILLER                      PIC X(2).
+           05  DECLAMTA                    PIC X(1).
+           05  DECLAMTO                    PIC X(13).
+           05  FILLER                      PIC X(2).
+           05  ERRMSGA                     PIC X(1).
+           05  ERRMSGO                     PIC X(79).
+           05  PAULST01O OCCURS 5 TIMES.
+               10  SELO                    PIC X(1).
+               10  AUTHKEYO                PIC X(8).
+               10  AUTHDATEO               PIC X(8).
+               10  CARDNUMO                PIC X(16).
+               10  CURRCODEO               PIC X(3).
+               10  TRNAMTO                 PIC X(13).
+               10  APPRAMTO2               PIC X(13).
+               10  RESPCODEO               PIC X(2).
+               10  DECLDESCO               PIC X(16).
+               10  CNTRYNAMO               PIC X(16).
+               10  RECURFLGO               PIC X(1).
+               10  MERCHNAMEO              PIC X(25).
