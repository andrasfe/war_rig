@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *    CSDAT01Y  -  CARDDEMO CURRENT DATE / TIME WORK AREA         *
+      *----------------------------------------------------------------*
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CUR-DATE                  PIC X(08).
+           05  WS-CUR-TIME                  PIC X(08).
