@@ -0,0 +1,49 @@
+      ****************************************************************
+      * BMS SYMBOLIC MAP - MAPSET COPAU01 - MAP COPAU1A               *
+      * PENDING AUTHORIZATION DETAIL / FRAUD REVIEW (PAUDTL) SCREEN   *
+      * GENERATED FROM BMS - DO NOT HAND MAINTAIN FIELD LAYOUT         *
+      ****************************************************************
+       01  COPAU1AI.
+           05  FILLER                      PIC X(12).
+           05  CARDNUML                    PIC S9(4) COMP.
+           05  CARDNUMF                    PIC X(1).
+           05  FILLER REDEFINES CARDNUMF.
+               10  CARDNUMA                PIC X(1).
+           05  CARDNUMI                    PIC X(16).
+           05  CNTRYNML                    PIC S9(4) COMP.
+           05  CNTRYNMF                    PIC X(1).
+           05  FILLER REDEFINES CNTRYNMF.
+               10  CNTRYNMA                PIC X(1).
+           05  CNTRYNMI                    PIC X(20).
+           05  FRDRSNL                     PIC S9(4) COMP.
+           05  FRDRSNF                     PIC X(1).
+           05  FILLER REDEFINES FRDRSNF.
+               10  FRDRSNA                 PIC X(1).
+           05  FRDRSNI                     PIC X(60).
+           05  APPRVL2L                    PIC S9(4) COMP.
+           05  APPRVL2F                    PIC X(1).
+           05  FILLER REDEFINES APPRVL2F.
+               10  APPRVL2A                PIC X(1).
+           05  APPRVL2I                    PIC X(8).
+           05  ERRMSGL                     PIC S9(4) COMP.
+           05  ERRMSGF                     PIC X(1).
+           05  FILLER REDEFINES ERRMSGF.
+               10  ERRMSGA                 PIC X(1).
+           05  ERRMSGI                     PIC X(79).
+       01  COPAU1AO REDEFINES COPAU1AI.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(2).
+           05  CARDNUMA                    PIC X(1).
+           05  CARDNUMO                    PIC X(16).
+           05  FILLER                      PIC X(2).
+           05  CNTRYNMA                    PIC X(1).
+           05  CNTRYNMO                    PIC X(20).
+           05  FILLER                      PIC X(2).
+           05  FRDRSNA                     PIC X(1).
+           05  FRDRSNO                     PIC X(60).
+           05  FILLER                      PIC X(2).
+           05  APPRVL2A                    PIC X(1).
+           05  APPRVL2O                    PIC X(8).
+           05  FILLER                      PIC X(2).
+           05  ERRMSGA                     PIC X(1).
+           05  ERRMSGO                     PIC X(79).
