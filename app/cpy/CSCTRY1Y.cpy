@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *    CSCTRY1Y  -  ACQUIRER COUNTRY CODE / NAME LOOKUP TABLE      *
+      *    KEYED BY THE ISO-3166 ALPHA-3 CODE CARRIED IN               *
+      *    PA-ACQR-COUNTRY-CODE.  NOT AN EXHAUSTIVE ISO LIST --        *
+      *    COVERS THE ACQUIRER COUNTRIES THIS SUBSYSTEM PROCESSES.     *
+      *----------------------------------------------------------------*
+       01  WS-COUNTRY-TABLE.
+           10   PIC X(19) VALUE 'USAUNITED STATES   '.
+           10   PIC X(19) VALUE 'CANCANADA          '.
+           10   PIC X(19) VALUE 'GBRUNITED KINGDOM  '.
+           10   PIC X(19) VALUE 'MEXMEXICO          '.
+           10   PIC X(19) VALUE 'DEUGERMANY         '.
+           10   PIC X(19) VALUE 'FRAFRANCE          '.
+           10   PIC X(19) VALUE 'JPNJAPAN           '.
+           10   PIC X(19) VALUE 'AUSAUSTRALIA       '.
+           10   PIC X(19) VALUE 'INDINDIA           '.
+           10   PIC X(19) VALUE 'BRABRAZIL          '.
+       01  WS-COUNTRY-TAB REDEFINES WS-COUNTRY-TABLE
+                             OCCURS 10 TIMES
+                             ASCENDING KEY IS CNTRY-CODE
+                             INDEXED BY WS-CNTRY-IDX.
+           10 CNTRY-CODE               PIC X(3).
+           10 CNTRY-NAME               PIC X(16).
