@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      * CMQTML - WEBSPHERE MQ GENERAL CONSTANTS (VENDOR SUPPLIED)      *
+      *----------------------------------------------------------------*
+       01  MQ-CONSTANTS.
+           05  MQOT-Q                      PIC S9(09) COMP VALUE 1.
+           05  MQMT-REQUEST                PIC S9(09) COMP VALUE 1.
+           05  MQMT-REPLY                  PIC S9(09) COMP VALUE 2.
+           05  MQMI-NONE                   PIC X(24) VALUE LOW-VALUES.
+           05  MQPER-NOT-PERSISTENT        PIC S9(09) COMP VALUE 0.
+           05  MQPMO-NO-SYNCPOINT          PIC S9(09) COMP VALUE 4.
+           05  MQPMO-DEFAULT-CONTEXT       PIC S9(09) COMP VALUE 32.
+           05  MQGMO-NO-SYNCPOINT          PIC S9(09) COMP VALUE 4.
+           05  MQGMO-WAIT                  PIC S9(09) COMP VALUE 1.
+           05  MQGMO-CONVERT               PIC S9(09) COMP VALUE 16384.
+           05  MQFMT-STRING                PIC X(08) VALUE 'MQSTR   '.
+           05  MQCC-OK                     PIC S9(09) COMP VALUE 0.
+           05  MQCC-WARNING                PIC S9(09) COMP VALUE 1.
+           05  MQCC-FAILED                 PIC S9(09) COMP VALUE 2.
+           05  MQRC-NO-MSG-AVAILABLE       PIC S9(09) COMP VALUE 2033.
+           05  MQMO-MATCH-CORREL-ID       PIC S9(09) COMP VALUE 2.
+           05  MQMO-NONE                  PIC S9(09) COMP VALUE 0.
