@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * DFHBMSCA - CICS BMS ATTRIBUTE VALUES (VENDOR SUPPLIED)         *
+      *----------------------------------------------------------------*
+       01  DFHBMSCA.
+           05  DFHBMPEM                    PIC X(01) VALUE 'N'.
+           05  DFHBMASK                    PIC X(01) VALUE '*'.
+           05  DFHBMUNP                    PIC X(01) VALUE ' '.
+           05  DFHBMUNN                    PIC X(01) VALUE '&'.
+           05  DFHBMPRO                    PIC X(01) VALUE '-'.
+           05  DFHBMDAR                    PIC X(01) VALUE QUOTE.
