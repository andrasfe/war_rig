@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    CVOPCFGY  -  PENDING-AUTHORIZATION SUBSYSTEM OPERATIONS     *
+      *    CONFIGURATION RECORD (PAUOPCFG). ONE ROW PER SUBSYSTEM,     *
+      *    KEYED BY OPCFG-ID, LETS OPS RETUNE PSB SCHEDULE RETRY/      *
+      *    BACKOFF AND THE FRAUD AUTO-BLOCK SWITCH WITHOUT A RECOMPILE.*
+      *----------------------------------------------------------------*
+       01  OPS-CONFIG-RECORD.
+           05  OPCFG-ID                    PIC X(08).
+           05  OPCFG-SCHD-RETRY-MAX         PIC S9(4) COMP.
+           05  OPCFG-SCHD-BACKOFF-SECS      PIC S9(4) COMP.
+           05  OPCFG-AUTO-BLOCK-SW          PIC X(01).
+           05  FILLER                       PIC X(20).
