@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    CCPAURLY  -  PENDING AUTHORIZATION RESPONSE (MQ OUTBOUND)   *
+      *----------------------------------------------------------------*
+           05  PA-RL-CARD-NUM              PIC X(16).
+           05  PA-RL-AUTH-TYPE             PIC X(02).
+           05  PA-RL-TRANSACTION-ID        PIC X(15).
+           05  PA-RL-AUTH-ID-CODE          PIC X(06).
+           05  PA-RL-AUTH-RESP-CODE        PIC X(02).
+           05  PA-RL-AUTH-RESP-REASON      PIC X(04).
+           05  PA-RL-TRANSACTION-AMT       PIC S9(09)V99.
+           05  PA-RL-APPROVED-AMT          PIC S9(09)V99.
+           05  PA-RL-CURRENCY-CODE         PIC X(03).
+           05  PA-RL-PARTIAL-APPR-REASON   PIC X(04).
+           05  PA-RL-CORRELATION-ID        PIC X(36).
+           05  FILLER                      PIC X(20).
