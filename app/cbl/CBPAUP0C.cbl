@@ -0,0 +1,571 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBPAUP0C.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-02-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    CBPAUP0C - NIGHTLY PENDING AUTHORIZATION PURGE              *
+000090*    WALKS THE PAUTB IMS DATABASE (PENDING-AUTH-SUMMARY ROOT /   *
+000100*    PENDING-AUTH-DETAILS CHILD) AND AGES OUT AUTHORIZATIONS     *
+000110*    THAT HAVE BEEN PENDING LONGER THAN THE CONFIGURED EXPIRY    *
+000120*    WINDOW.                                                     *
+000130*----------------------------------------------------------------*
+000140*                MODIFICATION HISTORY                            *
+000150* DATE       INIT DESCRIPTION                                    *
+000160* 2024-02-11  JGM INITIAL VERSION                                *
+000170*----------------------------------------------------------------*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-ZOS.
+000210 OBJECT-COMPUTER. IBM-ZOS.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT PURGE-REPORT   ASSIGN TO PURGERPT
+000270         ORGANIZATION IS SEQUENTIAL
+000280         ACCESS MODE  IS SEQUENTIAL
+000290         FILE STATUS  IS WS-RPT-STATUS.
+000300*
+000310     SELECT ARCHIVE-FILE   ASSIGN TO PAUARCHV
+000320         ORGANIZATION IS SEQUENTIAL
+000330         ACCESS MODE  IS SEQUENTIAL
+000340         FILE STATUS  IS WS-ARCHV-STATUS.
+000350*
+000360     SELECT FRAUD-HOLD-FILE ASSIGN TO PAUFRHLD
+000370         ORGANIZATION IS SEQUENTIAL
+000380         ACCESS MODE  IS SEQUENTIAL
+000390         FILE STATUS  IS WS-FRHLD-STATUS.
+000400*
+000410     SELECT PARM-FILE      ASSIGN TO PAUPARMS
+000420         ORGANIZATION IS SEQUENTIAL
+000430         ACCESS MODE  IS SEQUENTIAL
+000440         FILE STATUS  IS WS-PARM-STATUS.
+000450*----------------------------------------------------------------*
+000460 DATA DIVISION.
+000470*----------------------------------------------------------------*
+000480 FILE SECTION.
+000490 FD  PURGE-REPORT
+000500     RECORDING MODE IS F.
+000510 01  PURGE-REPORT-LINE          PIC X(132).
+000520*
+000530 FD  ARCHIVE-FILE
+000540     RECORDING MODE IS F.
+000550 01  ARCHIVE-RECORD.
+000560     05  ARCH-RECORD-TYPE        PIC X(01).
+000570         88  ARCH-IS-SUMMARY              VALUE 'S'.
+000580         88  ARCH-IS-DETAIL                VALUE 'D'.
+000590     05  ARCH-ACCOUNT-ID         PIC 9(11).
+000600     05  ARCH-SUMMARY-SEGMENT.
+000610         10 ARCH-SUMMARY-DATA    PIC X(40).
+000620     05  ARCH-DETAIL-SEGMENT.
+000630         10 ARCH-DETAIL-DATA     PIC X(321).
+000640     05  ARCH-PURGE-DATE         PIC X(08).
+000650*
+000660 FD  FRAUD-HOLD-FILE
+000670     RECORDING MODE IS F.
+000680 01  FRAUD-HOLD-RECORD.
+000690     05  FH-ACCOUNT-ID           PIC 9(11).
+000700     05  FH-DETAIL-SEGMENT       PIC X(321).
+000710     05  FH-AGED-DAYS            PIC S9(04) COMP-3.
+000720     05  FH-HOLD-DATE            PIC X(08).
+000730*
+000740 FD  PARM-FILE
+000750     RECORDING MODE IS F.
+000760 01  PARM-RECORD                 PIC X(80).
+000770*----------------------------------------------------------------*
+000780 WORKING-STORAGE SECTION.
+000790*----------------------------------------------------------------*
+000800 01  WS-VARIABLES.
+000810     05  WS-PGMNAME                 PIC X(08) VALUE 'CBPAUP0C'.
+000820     05  CURRENT-DATE               PIC 9(06).
+000830     05  CURRENT-YYDDD              PIC 9(05).
+000840     05  WS-AUTH-DATE               PIC 9(05).
+000850     05  WS-EXPIRY-DAYS             PIC S9(4) COMP.
+000860     05  WS-DAY-DIFF                PIC S9(4) COMP.
+000870     05  IDX                        PIC S9(4) COMP.
+000880     05  WS-CURR-APP-ID             PIC 9(11).
+000890*
+000900     05  WS-NO-CHKP                 PIC  9(8) VALUE 0.
+000905     05  WS-RESTART-CHKP-ID         PIC  9(8) VALUE 0.
+000910     05  WS-CHKP-FREQUENCY          PIC  9(8) VALUE 1000.
+000920     05  WS-RESTART-FLG             PIC X(01) VALUE 'N'.
+000930         88  WS-RESTART-RUN                  VALUE 'Y'.
+000940         88  WS-NORMAL-START                 VALUE 'N'.
+000950*
+000960 01  WS-FILE-STATUSES.
+000970     05  WS-RPT-STATUS              PIC X(02).
+000980     05  WS-ARCHV-STATUS            PIC X(02).
+000990     05  WS-FRHLD-STATUS            PIC X(02).
+001000     05  WS-PARM-STATUS             PIC X(02).
+001010*----------------------------------------------------------------*
+001020*    RUN-MODE CONTROL (PARM-DRIVEN - OPS MAINTAINABLE)           *
+001030*----------------------------------------------------------------*
+001040 01  WS-RUN-PARMS.
+001050     05  WS-DRY-RUN-SW              PIC X(01) VALUE 'N'.
+001060         88  DRY-RUN-MODE                     VALUE 'Y'.
+001070         88  LIVE-PURGE-MODE                  VALUE 'N'.
+001080     05  WS-WARN-ONLY-SW            PIC X(01) VALUE 'N'.
+001090         88  WARNING-RUN-ONLY                 VALUE 'Y'.
+001100     05  WS-WARN-WINDOW-DAYS        PIC S9(4) COMP VALUE +3.
+001110*----------------------------------------------------------------*
+001120*    EXPIRY-DAYS TABLE DRIVEN BY PA-AUTH-TYPE / CARD PRODUCT     *
+001130*----------------------------------------------------------------*
+001140 01  WS-EXPIRY-TABLE-DEFAULT-VALUES.
+001150     05  FILLER  PIC X(10) VALUE 'DB  000007'.
+001160     05  FILLER  PIC X(10) VALUE 'CR  000030'.
+001170     05  FILLER  PIC X(10) VALUE 'PP  000014'.
+001180     05  FILLER  PIC X(10) VALUE '**  000015'.
+001190 01  WS-EXPIRY-TABLE REDEFINES WS-EXPIRY-TABLE-DEFAULT-VALUES.
+001200     05  WS-EXPIRY-ENTRY  OCCURS 4 TIMES
+001210                          INDEXED BY WS-EXP-IDX.
+001220         10  WS-EXP-AUTH-TYPE     PIC X(04).
+001230         10  WS-EXP-DAYS          PIC 9(06).
+001240 01  WS-EXPIRY-TABLE-MAX        PIC S9(4) COMP VALUE 4.
+001250*----------------------------------------------------------------*
+001260*    PURGE SUMMARY REPORT ACCUMULATORS (BY DECLINE REASON)      *
+001270*----------------------------------------------------------------*
+001280 01  WS-REPORT-COUNTERS.
+001290     05  WS-RPT-SUMRY-PURGED        PIC S9(9) COMP-3 VALUE 0.
+001300     05  WS-RPT-DETAIL-PURGED       PIC S9(9) COMP-3 VALUE 0.
+001310     05  WS-RPT-APPROVED-PURGED     PIC S9(9) COMP-3 VALUE 0.
+001320     05  WS-RPT-HELD-FOR-FRAUD      PIC S9(9) COMP-3 VALUE 0.
+001330     05  WS-RPT-BY-REASON.
+001340         10  WS-RPT-REASON-ENTRY OCCURS 10 TIMES
+001350                              INDEXED BY WS-RPT-IDX.
+001360             15  WS-RPT-REASON-CODE PIC X(04).
+001370             15  WS-RPT-REASON-CNT  PIC S9(9) COMP-3 VALUE 0.
+001380     05  WS-RPT-REASON-TBL-MAX      PIC S9(4) COMP VALUE 10.
+001390*----------------------------------------------------------------*
+001400 01  WS-PRINT-LINE                 PIC X(132).
+001410 01  WS-DISPLAY-FIELDS.
+001420     05  WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+001430     05  WS-AMT-DIS                 PIC Z,ZZZ,ZZ9.99-.
+001435     05  WS-DAYOLD-DIS              PIC ZZZ9.
+001437     05  WS-EXPDAYS-DIS             PIC ZZZ9.
+001440*----------------------------------------------------------------*
+001450*    DLI / PCB CONTROL INFORMATION                                *
+001460*----------------------------------------------------------------*
+001470 01  WS-IMS-CONTROL.
+001480     05  PSB-NAME                       PIC X(8) VALUE 'PSBPAUTP'.
+001490     05  PCB-OFFSET.
+001500         10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +1.
+001510     05  IMS-RETURN-CODE                 PIC X(02).
+001520         88  STATUS-OK                    VALUE '  ', 'FW'.
+001530         88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+001540         88  END-OF-DB                    VALUE 'GB'.
+001550         88  PSB-SCHEDULED-MORE-THAN-ONCE VALUE 'TC'.
+001560     05  WS-END-OF-ROOT-SEG              PIC X(01) VALUE 'N'.
+001565         88  ROOT-SEG-EOF                 VALUE 'Y'.
+001570     05  DIBSTAT                         PIC X(02).
+001600*----------------------------------------------------------------*
+001610*    IMS SEGMENT LAYOUT                                          *
+001620*----------------------------------------------------------------*
+001630*- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+001640 01 PENDING-AUTH-SUMMARY.
+001650 COPY CIPAUSMY.
+001660*- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+001670 01 PENDING-AUTH-DETAILS.
+001680 COPY CIPAUDTY.
+001690*----------------------------------------------------------------*
+001700 LINKAGE SECTION.
+001710 01  PAUTBPCB                       PIC X(100).
+001720*----------------------------------------------------------------*
+001730 PROCEDURE DIVISION                  USING PAUTBPCB.
+001740*----------------------------------------------------------------*
+001750 MAIN-PARA.
+001760     ENTRY 'DLITCBL'                 USING PAUTBPCB.
+001770*
+001780     PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+001790*
+001800     PERFORM 2000-FIND-NEXT-AUTH-SUMMARY  THRU 2000-EXIT
+001810         UNTIL ROOT-SEG-EOF
+001820*
+001830     PERFORM 8000-PRINT-SUMMARY-REPORT  THRU 8000-EXIT
+001840*
+001850     PERFORM 9000-FILE-CLOSE         THRU 9000-EXIT
+001860*
+001870     GOBACK.
+001880*----------------------------------------------------------------*
+001890 1000-INITIALIZE.
+001900*----------------------------------------------------------------*
+001910     ACCEPT CURRENT-DATE     FROM DATE
+001920     ACCEPT CURRENT-YYDDD    FROM DAY
+001930*
+001940     OPEN INPUT  PARM-FILE
+001950     IF WS-PARM-STATUS = '00'
+001960        PERFORM 1100-READ-PARMS THRU 1100-EXIT
+001970        CLOSE PARM-FILE
+001980     ELSE
+001990        DISPLAY 'PAUPARMS NOT AVAILABLE - USING DEFAULTS'
+002000     END-IF
+002010*
+002020     OPEN OUTPUT PURGE-REPORT
+002030     OPEN OUTPUT ARCHIVE-FILE
+002040     OPEN OUTPUT FRAUD-HOLD-FILE
+002050*
+002060     IF WS-RESTART-RUN
+002070        PERFORM 1200-RESTART-FROM-CHKP THRU 1200-EXIT
+002080     END-IF
+002090*
+002100     DISPLAY 'STARTING PROGRAM ' WS-PGMNAME
+002110     DISPLAY '*-------------------------------------*'
+002120     DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+002130     IF DRY-RUN-MODE
+002140        DISPLAY 'RUN MODE               : DRY-RUN (NO DELETES)'
+002150     END-IF
+002160     IF WARNING-RUN-ONLY
+002170        DISPLAY 'RUN MODE               : AGING WARNING ONLY'
+002180     END-IF
+002190     .
+002200 1000-EXIT.
+002210     EXIT.
+002220*----------------------------------------------------------------*
+002230 1100-READ-PARMS.
+002240*----------------------------------------------------------------*
+002250     READ PARM-FILE
+002260         AT END MOVE HIGH-VALUES TO PARM-RECORD
+002270     END-READ
+002280     PERFORM UNTIL PARM-RECORD = HIGH-VALUES
+002290         EVALUATE PARM-RECORD(1:8)
+002300             WHEN 'DRYRUN=Y'
+002310                 SET DRY-RUN-MODE      TO TRUE
+002320             WHEN 'WARNRUN='
+002330                 IF PARM-RECORD(9:1) = 'Y'
+002340                    SET WARNING-RUN-ONLY TO TRUE
+002350                 END-IF
+002360             WHEN 'WARNDAYS'
+002370                 MOVE PARM-RECORD(10:3) TO WS-WARN-WINDOW-DAYS
+002380             WHEN 'RESTART='
+002390                 IF PARM-RECORD(9:1) = 'Y'
+002400                    SET WS-RESTART-RUN TO TRUE
+002410                 END-IF
+002415             WHEN 'CHKPTID='
+002416                 MOVE PARM-RECORD(9:8) TO WS-RESTART-CHKP-ID
+002420             WHEN OTHER
+002430                 CONTINUE
+002440         END-EVALUATE
+002450         READ PARM-FILE
+002460             AT END MOVE HIGH-VALUES TO PARM-RECORD
+002470         END-READ
+002480     END-PERFORM
+002490     .
+002500 1100-EXIT.
+002510     EXIT.
+002520*----------------------------------------------------------------*
+002530 1200-RESTART-FROM-CHKP.
+002540*----------------------------------------------------------------*
+002550*    XRST REPOSITIONS THE PAUTBPCB DATABASE POSITIONING TO THE   *
+002560*    LAST COMMITTED CHECKPOINT ID RECORDED ON THE PRIOR RUN.     *
+002565*    THE CHECKPOINT ID ITSELF COMES FROM THE CHKPTID= PARM CARD  *
+002566*    OPS SUPPLIES ON THE RESTART JCL - NOT FROM WS-NO-CHKP, WHICH*
+002567*    IS ONLY THIS RUN'S SEGMENT-COUNTER TOWARD THE NEXT CHKP.    *
+002570*----------------------------------------------------------------*
+002580     EXEC DLI XRST
+002590         CHECKPOINT-ID (WS-RESTART-CHKP-ID)
+002600         AIBTDLI
+002610     END-EXEC
+002620     .
+002630 1200-EXIT.
+002640     EXIT.
+002650*----------------------------------------------------------------*
+002660 2000-FIND-NEXT-AUTH-SUMMARY.
+002670*----------------------------------------------------------------*
+002680     EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+002690         SEGMENT (PAUTSMRY)
+002700         INTO (PENDING-AUTH-SUMMARY)
+002710     END-EXEC
+002720*
+002730     MOVE DIBSTAT                TO IMS-RETURN-CODE
+002740     EVALUATE TRUE
+002750         WHEN STATUS-OK
+002760             MOVE PA-ACCOUNT-ID  TO WS-CURR-APP-ID
+002770             PERFORM 3000-PROCESS-AUTH-DETAILS THRU 3000-EXIT
+002780                 UNTIL SEGMENT-NOT-FOUND
+002790                    OR END-OF-DB
+002800             ADD 1 TO WS-RPT-SUMRY-PURGED
+002805             ADD 1 TO WS-NO-CHKP
+002810             IF NOT DRY-RUN-MODE
+002820                AND WS-NO-CHKP >= WS-CHKP-FREQUENCY
+002830                PERFORM 2100-TAKE-CHECKPOINT THRU 2100-EXIT
+002840             END-IF
+002880         WHEN END-OF-DB
+002890             SET ROOT-SEG-EOF TO TRUE
+002900         WHEN OTHER
+002905             DISPLAY 'ERROR READING SUMMARY SEGMENT: '
+002908                 IMS-RETURN-CODE
+002920             SET ROOT-SEG-EOF TO TRUE
+002930     END-EVALUATE
+002940     .
+002950 2000-EXIT.
+002960     EXIT.
+002970*----------------------------------------------------------------*
+002980 2100-TAKE-CHECKPOINT.
+002990*----------------------------------------------------------------*
+003000     EXEC DLI CHKP
+003010         CHECKPOINT-ID (WS-NO-CHKP)
+003020         AIBTDLI
+003030     END-EXEC
+003040     MOVE 0 TO WS-NO-CHKP
+003050     .
+003060 2100-EXIT.
+003070     EXIT.
+003080*----------------------------------------------------------------*
+003090 3000-PROCESS-AUTH-DETAILS.
+003100*----------------------------------------------------------------*
+003110     EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+003120         SEGMENT (PAUTDTL1)
+003130         INTO (PENDING-AUTH-DETAILS)
+003140     END-EXEC
+003150*
+003160     MOVE DIBSTAT                TO IMS-RETURN-CODE
+003170     IF STATUS-OK
+003180        PERFORM 4000-CHECK-IF-EXPIRED THRU 4000-EXIT
+003190     END-IF
+003200     .
+003210 3000-EXIT.
+003220     EXIT.
+003230*----------------------------------------------------------------*
+003240 4000-CHECK-IF-EXPIRED.
+003250*----------------------------------------------------------------*
+003260*
+003270      COMPUTE WS-AUTH-DATE = 99999 - PA-AUTH-DATE-9C
+003280
+003290      COMPUTE WS-DAY-DIFF = CURRENT-YYDDD - WS-AUTH-DATE
+003300
+003310      PERFORM 4100-LOOKUP-EXPIRY-DAYS THRU 4100-EXIT
+003320
+003330      IF WS-DAY-DIFF >= WS-EXPIRY-DAYS
+003340         SET QUALIFIED-FOR-DELETE       TO TRUE
+003350
+003355         IF NOT DRY-RUN-MODE
+003360            IF PA-AUTH-RESP-CODE = '00'
+003370             SUBTRACT 1                FROM PA-APPROVED-AUTH-CNT
+003380             SUBTRACT PA-APPROVED-AMT  FROM PA-APPROVED-AUTH-AMT
+003390            ELSE
+003400             SUBTRACT 1                FROM PA-DECLINED-AUTH-CNT
+003410             SUBTRACT PA-TRANSACTION-AMT
+003411                                        FROM PA-DECLINED-AUTH-AMT
+003420            END-IF
+003425            PERFORM 4050-REPL-SUMMARY-COUNTS THRU 4050-EXIT
+003428         END-IF
+003430
+003440         PERFORM 4900-PURGE-OR-HOLD THRU 4900-EXIT
+003450      ELSE
+003460         SET NOT-QUALIFIED-FOR-DELETE   TO TRUE
+003470
+003480         IF WS-DAY-DIFF >= WS-EXPIRY-DAYS - WS-WARN-WINDOW-DAYS
+003490            PERFORM 4200-WRITE-AGING-WARNING THRU 4200-EXIT
+003500         END-IF
+003510      END-IF
+003520
+003530      .
+003540 4000-EXIT.
+003550     EXIT.
+003555*----------------------------------------------------------------*
+003556 4050-REPL-SUMMARY-COUNTS.
+003557*----------------------------------------------------------------*
+003558*    WRITES THE DECREMENTED APPROVED/DECLINED COUNTS AND AMOUNTS  *
+003559*    BACK TO THE PAUTSMRY ROOT SO THE ACCOUNT TOTALS COPAUS0C     *
+003560*    DISPLAYS STAY IN STEP WITH WHAT THIS RUN JUST PURGED.        *
+003561*----------------------------------------------------------------*
+003562     EXEC DLI REPL USING PCB(PAUT-PCB-NUM)
+003563         SEGMENT (PAUTSMRY)
+003564         FROM (PENDING-AUTH-SUMMARY)
+003565     END-EXEC
+003566     MOVE DIBSTAT TO IMS-RETURN-CODE
+003567     IF NOT STATUS-OK
+003568        DISPLAY 'ERROR UPDATING SUMMARY SEGMENT: ' IMS-RETURN-CODE
+003569     END-IF
+003570     .
+003571 4050-EXIT.
+003572     EXIT.
+003573*----------------------------------------------------------------*
+003574 4100-LOOKUP-EXPIRY-DAYS.
+003580*----------------------------------------------------------------*
+003590*    TIERED EXPIRY AGING BY PA-AUTH-TYPE (DEBIT/CREDIT/PREPAID)  *
+003600*    DEFAULTS TO THE '**' CATCH-ALL ENTRY WHEN AN UNKNOWN TYPE   *
+003610*    IS ENCOUNTERED SO THE PURGE NEVER ABENDS ON A NEW AUTH TYPE.*
+003620*----------------------------------------------------------------*
+003630     SET WS-EXP-IDX TO 1
+003640     SEARCH WS-EXPIRY-ENTRY
+003650         AT END
+003660             SET WS-EXP-IDX TO WS-EXPIRY-TABLE-MAX
+003670         WHEN WS-EXP-AUTH-TYPE(WS-EXP-IDX) = PA-AUTH-TYPE
+003680             CONTINUE
+003690     END-SEARCH
+003700     MOVE WS-EXP-DAYS(WS-EXP-IDX) TO WS-EXPIRY-DAYS
+003710     .
+003720 4100-EXIT.
+003730     EXIT.
+003740*----------------------------------------------------------------*
+003750 4200-WRITE-AGING-WARNING.
+003760*----------------------------------------------------------------*
+003770*    PRE-PURGE WARNING - RUN A FEW DAYS AHEAD OF THE ACTUAL      *
+003780*    PURGE TO LET ANALYSTS FLAG ANYTHING INTERESTING BEFORE IT   *
+003790*    AGES OUT OF IMS FOR GOOD.                                   *
+003800*----------------------------------------------------------------*
+003810     MOVE WS-DAY-DIFF          TO WS-DAYOLD-DIS
+003815     MOVE WS-EXPIRY-DAYS       TO WS-EXPDAYS-DIS
+003816     MOVE SPACES              TO WS-PRINT-LINE
+003820     STRING 'AGING WARNING  ACCT:' WS-CURR-APP-ID
+003830            ' KEY:' PA-AUTH-KEY
+003840            ' DAYS-OLD:' WS-DAYOLD-DIS
+003850            ' EXPIRES-IN:' WS-EXPDAYS-DIS
+003860            DELIMITED BY SIZE
+003870            INTO WS-PRINT-LINE
+003880     END-STRING
+003890     WRITE PURGE-REPORT-LINE FROM WS-PRINT-LINE
+003900     .
+003910 4200-EXIT.
+003920     EXIT.
+003930*----------------------------------------------------------------*
+003940 4900-PURGE-OR-HOLD.
+003950*----------------------------------------------------------------*
+003960*    AN OPEN FRAUD CASE MUST NOT LOSE ITS UNDERLYING AUTH DATA   *
+003970*    MID-INVESTIGATION - ROUTE THOSE TO THE HOLDING FILE INSTEAD *
+003980*    OF PURGING THEM ALONGSIDE ORDINARY AGED-OUT RECORDS.        *
+003990*----------------------------------------------------------------*
+004000     IF PA-FRAUD-CONFIRMED
+004010        PERFORM 4950-WRITE-FRAUD-HOLD THRU 4950-EXIT
+004020        ADD 1 TO WS-RPT-HELD-FOR-FRAUD
+004030     ELSE
+004040        PERFORM 5000-ARCHIVE-DETAIL  THRU 5000-EXIT
+004050        PERFORM 6000-TALLY-BY-REASON THRU 6000-EXIT
+004060        IF NOT DRY-RUN-MODE
+004070           PERFORM 7000-DELETE-DETAIL  THRU 7000-EXIT
+004080        END-IF
+004090        ADD 1 TO WS-RPT-DETAIL-PURGED
+004100     END-IF
+004110     .
+004120 4900-EXIT.
+004130     EXIT.
+004140*----------------------------------------------------------------*
+004150 4950-WRITE-FRAUD-HOLD.
+004160*----------------------------------------------------------------*
+004170     MOVE WS-CURR-APP-ID             TO FH-ACCOUNT-ID
+004180     MOVE PENDING-AUTH-DETAILS       TO FH-DETAIL-SEGMENT
+004190     MOVE WS-DAY-DIFF                TO FH-AGED-DAYS
+004200     MOVE CURRENT-DATE               TO FH-HOLD-DATE
+004210     WRITE FRAUD-HOLD-RECORD
+004220     .
+004230 4950-EXIT.
+004240     EXIT.
+004250*----------------------------------------------------------------*
+004260 5000-ARCHIVE-DETAIL.
+004270*----------------------------------------------------------------*
+004280*    WRITE A COPY OF THE SEGMENT TO THE SEQUENTIAL ARCHIVE       *
+004290*    BEFORE IT IS DELETED SO COMPLIANCE / FRAUD INVESTIGATIONS   *
+004300*    CAN STILL PULL IT AFTER IT AGES OUT OF THE LIVE DATABASE.   *
+004310*----------------------------------------------------------------*
+004320     IF NOT DRY-RUN-MODE
+004330        SET ARCH-IS-DETAIL        TO TRUE
+004340        MOVE WS-CURR-APP-ID       TO ARCH-ACCOUNT-ID
+004350        MOVE PENDING-AUTH-DETAILS TO ARCH-DETAIL-DATA
+004360        MOVE CURRENT-DATE         TO ARCH-PURGE-DATE
+004370        WRITE ARCHIVE-RECORD
+004380     END-IF
+004390     .
+004400 5000-EXIT.
+004410     EXIT.
+004420*----------------------------------------------------------------*
+004430 6000-TALLY-BY-REASON.
+004440*----------------------------------------------------------------*
+004450     IF PA-AUTH-RESP-CODE = '00'
+004460        ADD 1 TO WS-RPT-APPROVED-PURGED
+004470     ELSE
+004480        SET WS-RPT-IDX TO 1
+004490        SEARCH WS-RPT-REASON-ENTRY
+004500            AT END
+004510                SET WS-RPT-IDX TO WS-RPT-REASON-TBL-MAX
+004520                MOVE PA-AUTH-RESP-REASON TO
+004530                     WS-RPT-REASON-CODE(WS-RPT-IDX)
+004540            WHEN WS-RPT-REASON-CODE(WS-RPT-IDX) =
+004542                 PA-AUTH-RESP-REASON
+004550                CONTINUE
+004560            WHEN WS-RPT-REASON-CODE(WS-RPT-IDX) = SPACES
+004570                MOVE PA-AUTH-RESP-REASON TO
+004580                     WS-RPT-REASON-CODE(WS-RPT-IDX)
+004590        END-SEARCH
+004600        ADD 1 TO WS-RPT-REASON-CNT(WS-RPT-IDX)
+004610     END-IF
+004620     .
+004630 6000-EXIT.
+004640     EXIT.
+004650*----------------------------------------------------------------*
+004660 7000-DELETE-DETAIL.
+004670*----------------------------------------------------------------*
+004680     EXEC DLI DLET USING PCB(PAUT-PCB-NUM)
+004690         SEGMENT (PAUTDTL1)
+004700     END-EXEC
+004710     MOVE DIBSTAT TO IMS-RETURN-CODE
+004720     IF NOT STATUS-OK
+004730        DISPLAY 'ERROR DELETING DETAIL SEGMENT: ' IMS-RETURN-CODE
+004740     END-IF
+004750     .
+004760 7000-EXIT.
+004770     EXIT.
+004780*----------------------------------------------------------------*
+004790 8000-PRINT-SUMMARY-REPORT.
+004800*----------------------------------------------------------------*
+004810*    END-OF-RUN PURGE SUMMARY SO OPS CAN VERIFY THE NIGHTLY      *
+004820*    PURGE AGAINST EXPECTED VOLUMES INSTEAD OF TRUSTING IT BLIND.*
+004830*----------------------------------------------------------------*
+004840     MOVE SPACES TO WS-PRINT-LINE
+004850     STRING 'CBPAUP0C PURGE SUMMARY - RUN DATE ' CURRENT-DATE
+004860            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004870     END-STRING
+004880     WRITE PURGE-REPORT-LINE FROM WS-PRINT-LINE
+004890*
+004900     MOVE WS-RPT-DETAIL-PURGED TO WS-CNT-DIS
+004910     MOVE SPACES TO WS-PRINT-LINE
+004920     STRING 'TOTAL DETAIL SEGMENTS PURGED .......: ' WS-CNT-DIS
+004930            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004940     END-STRING
+004950     WRITE PURGE-REPORT-LINE FROM WS-PRINT-LINE
+004960*
+004970     MOVE WS-RPT-APPROVED-PURGED TO WS-CNT-DIS
+004980     MOVE SPACES TO WS-PRINT-LINE
+004990     STRING '  APPROVED AUTHS PURGED ............: ' WS-CNT-DIS
+005000            DELIMITED BY SIZE INTO WS-PRINT-LINE
+005010     END-STRING
+005020     WRITE PURGE-REPORT-LINE FROM WS-PRINT-LINE
+005030*
+005040     MOVE WS-RPT-HELD-FOR-FRAUD TO WS-CNT-DIS
+005050     MOVE SPACES TO WS-PRINT-LINE
+005060     STRING '  ROUTED TO FRAUD HOLD FILE ........: ' WS-CNT-DIS
+005070            DELIMITED BY SIZE INTO WS-PRINT-LINE
+005080     END-STRING
+005090     WRITE PURGE-REPORT-LINE FROM WS-PRINT-LINE
+005100*
+005110     PERFORM VARYING WS-RPT-IDX FROM 1 BY 1
+005120         UNTIL WS-RPT-IDX > WS-RPT-REASON-TBL-MAX
+005130         IF WS-RPT-REASON-CODE(WS-RPT-IDX) NOT = SPACES
+005140            MOVE WS-RPT-REASON-CNT(WS-RPT-IDX) TO WS-CNT-DIS
+005150            MOVE SPACES TO WS-PRINT-LINE
+005160            STRING '  DECLINED, REASON '
+005165                   WS-RPT-REASON-CODE(WS-RPT-IDX)
+005170                   ' .......: ' WS-CNT-DIS
+005180                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+005190            END-STRING
+005200            WRITE PURGE-REPORT-LINE FROM WS-PRINT-LINE
+005210         END-IF
+005220     END-PERFORM
+005230     IF DRY-RUN-MODE
+005240        MOVE SPACES TO WS-PRINT-LINE
+005250        STRING 'DRY-RUN MODE - NO SEGMENTS WERE ACTUALLY DELETED'
+005260               DELIMITED BY SIZE INTO WS-PRINT-LINE
+005270        END-STRING
+005280        WRITE PURGE-REPORT-LINE FROM WS-PRINT-LINE
+005290     END-IF
+005300     .
+005310 8000-EXIT.
+005320     EXIT.
+005330*----------------------------------------------------------------*
+005340 9000-FILE-CLOSE.
+005350*----------------------------------------------------------------*
+005360     CLOSE PURGE-REPORT
+005370     CLOSE ARCHIVE-FILE
+005380     CLOSE FRAUD-HOLD-FILE
+005390     .
+005400 9000-EXIT.
+005410     EXIT.
