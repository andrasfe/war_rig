@@ -0,0 +1,272 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBCUSRCN.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-05-06.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    CBCUSRCN - CUSTOMER CROSS-REFERENCE INTEGRITY CHECK          *
+000090*    WALKS THE PAUTB IMS DATABASE (PENDING-AUTH-SUMMARY ROOT /    *
+000100*    PENDING-AUTH-DETAILS CHILD) AND, FOR EVERY DETAIL SEGMENT,   *
+000110*    CONFIRMS THE PA-CUST-ID IT CARRIES STILL RESOLVES IN THE     *
+000120*    CICS CUSTOMER FILE (CUSTDAT) THAT COPAUA0C'S 5300-READ-      *
+000130*    CUST-RECORD LOOKS UP ON EVERY LIVE AUTHORIZATION. THAT       *
+000140*    ONLINE PARAGRAPH ONLY LOGS A WARNING (ERR-LOCATION 'A003')   *
+000150*    AND MOVES ON WHEN THE CUSTOMER IS NOT FOUND, SO A BROKEN     *
+000160*    CROSS-REFERENCE DEGRADES SERVICE ONE TRANSACTION AT A TIME   *
+000170*    WITHOUT EVER SURFACING THE UNDERLYING DATA PROBLEM. THIS     *
+000180*    JOB REPORTS EVERY ORPHANED CROSS-REFERENCE IT FINDS SO OPS   *
+000190*    CAN FIX THE ROOT CAUSE INSTEAD OF ONLY SEEING ITS SYMPTOM.   *
+000200*----------------------------------------------------------------*
+000210*                MODIFICATION HISTORY                            *
+000220* DATE       INIT DESCRIPTION                                    *
+000230* 2024-05-06  JGM INITIAL VERSION                                *
+000240*----------------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. IBM-ZOS.
+000280 OBJECT-COMPUTER. IBM-ZOS.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CUST-FILE      ASSIGN TO CUSTDAT
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE  IS RANDOM
+000340         RECORD KEY   IS CUST-ID
+000350         FILE STATUS  IS WS-CUST-STATUS.
+000360*
+000370     SELECT RECON-REPORT   ASSIGN TO CUSRCNRP
+000380         ORGANIZATION IS SEQUENTIAL
+000390         ACCESS MODE  IS SEQUENTIAL
+000400         FILE STATUS  IS WS-RPT-STATUS.
+000410*----------------------------------------------------------------*
+000420 DATA DIVISION.
+000430*----------------------------------------------------------------*
+000440 FILE SECTION.
+000450 FD  CUST-FILE
+000460     RECORDING MODE IS F.
+000470 COPY CVCUS01Y.
+000480*
+000500 FD  RECON-REPORT
+000510     RECORDING MODE IS F.
+000520 01  RECON-REPORT-LINE          PIC X(132).
+000530*----------------------------------------------------------------*
+000540 WORKING-STORAGE SECTION.
+000550*----------------------------------------------------------------*
+000560 01  WS-VARIABLES.
+000570     05  WS-PGMNAME                 PIC X(08) VALUE 'CBCUSRCN'.
+000580     05  CURRENT-DATE               PIC 9(06).
+000590     05  WS-CURR-APP-ID             PIC 9(11).
+000600*
+000610 01  WS-FILE-STATUSES.
+000620     05  WS-RPT-STATUS              PIC X(02).
+000630     05  WS-CUST-STATUS             PIC X(02).
+000640         88  CUST-FOUND                     VALUE '00'.
+000650         88  CUST-NOT-FOUND                 VALUE '23'.
+000660*----------------------------------------------------------------*
+000670*    RECONCILIATION REPORT ACCUMULATORS                          *
+000680*----------------------------------------------------------------*
+000690 01  WS-REPORT-COUNTERS.
+000700     05  WS-RPT-SUMRY-READ          PIC S9(9) COMP-3 VALUE 0.
+000710     05  WS-RPT-DETAIL-READ         PIC S9(9) COMP-3 VALUE 0.
+000720     05  WS-RPT-CUST-CHECKED        PIC S9(9) COMP-3 VALUE 0.
+000730     05  WS-RPT-CUST-FOUND          PIC S9(9) COMP-3 VALUE 0.
+000740     05  WS-RPT-ORPHANED            PIC S9(9) COMP-3 VALUE 0.
+000750*----------------------------------------------------------------*
+000760 01  WS-PRINT-LINE                 PIC X(132).
+000770 01  WS-DISPLAY-FIELDS.
+000780     05  WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+000790     05  WS-ACCT-DIS                PIC Z(10)9.
+000800     05  WS-CUST-DIS                PIC Z(08)9.
+000810*----------------------------------------------------------------*
+000820*    DLI / PCB CONTROL INFORMATION                                *
+000830*----------------------------------------------------------------*
+000840 01  WS-IMS-CONTROL.
+000850     05  PSB-NAME                        PIC X(8)
+000860                                          VALUE 'PSBPAUTR'.
+000870     05  PCB-OFFSET.
+000880         10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +1.
+000890     05  IMS-RETURN-CODE                 PIC X(02).
+000900         88  STATUS-OK                    VALUE '  ', 'FW'.
+000910         88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+000920         88  END-OF-DB                    VALUE 'GB'.
+000930     05  WS-END-OF-ROOT-SEG              PIC X(01) VALUE 'N'.
+000940         88  ROOT-SEG-EOF                 VALUE 'Y'.
+000950     05  DIBSTAT                         PIC X(02).
+000960*----------------------------------------------------------------*
+000970*    IMS SEGMENT LAYOUT                                          *
+000980*----------------------------------------------------------------*
+000990*- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+001000 01 PENDING-AUTH-SUMMARY.
+001010 COPY CIPAUSMY.
+001020*- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+001030 01 PENDING-AUTH-DETAILS.
+001040 COPY CIPAUDTY.
+001050*----------------------------------------------------------------*
+001060 LINKAGE SECTION.
+001070 01  PAUTBPCB                       PIC X(100).
+001080*----------------------------------------------------------------*
+001090 PROCEDURE DIVISION                  USING PAUTBPCB.
+001100*----------------------------------------------------------------*
+001110 MAIN-PARA.
+001120     ENTRY 'DLITCBL'                 USING PAUTBPCB.
+001130*
+001140     PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+001150*
+001160     PERFORM 2000-FIND-NEXT-AUTH-SUMMARY  THRU 2000-EXIT
+001170         UNTIL ROOT-SEG-EOF
+001180*
+001190     PERFORM 8000-PRINT-RECON-REPORT  THRU 8000-EXIT
+001200*
+001210     PERFORM 9000-FILE-CLOSE         THRU 9000-EXIT
+001220*
+001230     GOBACK.
+001240*----------------------------------------------------------------*
+001250 1000-INITIALIZE.
+001260*----------------------------------------------------------------*
+001270     ACCEPT CURRENT-DATE     FROM DATE
+001280*
+001290     OPEN INPUT  CUST-FILE
+001300     OPEN OUTPUT RECON-REPORT
+001310*
+001320     DISPLAY 'STARTING PROGRAM ' WS-PGMNAME
+001330     DISPLAY '*-------------------------------------*'
+001340     DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+001350     .
+001360 1000-EXIT.
+001370     EXIT.
+001380*----------------------------------------------------------------*
+001390 2000-FIND-NEXT-AUTH-SUMMARY.
+001400*----------------------------------------------------------------*
+001410     EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+001420         SEGMENT (PAUTSMRY)
+001430         INTO (PENDING-AUTH-SUMMARY)
+001440     END-EXEC
+001450*
+001460     MOVE DIBSTAT                TO IMS-RETURN-CODE
+001470     EVALUATE TRUE
+001480         WHEN STATUS-OK
+001490             MOVE PA-ACCOUNT-ID  TO WS-CURR-APP-ID
+001500             ADD 1 TO WS-RPT-SUMRY-READ
+001510             PERFORM 3000-PROCESS-AUTH-DETAILS THRU 3000-EXIT
+001520                 UNTIL SEGMENT-NOT-FOUND
+001530                    OR END-OF-DB
+001540         WHEN END-OF-DB
+001550             SET ROOT-SEG-EOF TO TRUE
+001560         WHEN OTHER
+001570             DISPLAY 'ERROR READING SUMMARY SEGMENT: '
+001580                 IMS-RETURN-CODE
+001590             SET ROOT-SEG-EOF TO TRUE
+001600     END-EVALUATE
+001610     .
+001620 2000-EXIT.
+001630     EXIT.
+001640*----------------------------------------------------------------*
+001650 3000-PROCESS-AUTH-DETAILS.
+001660*----------------------------------------------------------------*
+001670     EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+001680         SEGMENT (PAUTDTL1)
+001690         INTO (PENDING-AUTH-DETAILS)
+001700     END-EXEC
+001710*
+001720     MOVE DIBSTAT                TO IMS-RETURN-CODE
+001730     IF STATUS-OK
+001740        ADD 1 TO WS-RPT-DETAIL-READ
+001750        PERFORM 4000-CHECK-CUST-XREF THRU 4000-EXIT
+001760     END-IF
+001770     .
+001780 3000-EXIT.
+001790     EXIT.
+001800*----------------------------------------------------------------*
+001810 4000-CHECK-CUST-XREF.
+001820*----------------------------------------------------------------*
+001830*    LOOKS UP THE SAME CUSTOMER ID THAT COPAUA0C'S 5300-READ-      *
+001840*    CUST-RECORD WOULD RESOLVE ON A LIVE AUTHORIZATION, SO ANY     *
+001850*    ORPHANED CROSS-REFERENCE SHOWS UP HERE INSTEAD OF ONLY AS AN  *
+001860*    A003 WARNING BURIED IN THE ONLINE ERROR LOG.                  *
+001870*----------------------------------------------------------------*
+001880     ADD 1 TO WS-RPT-CUST-CHECKED
+001890     MOVE PA-CUST-ID             TO CUST-ID
+001900     READ CUST-FILE
+001910         INVALID KEY
+001920             ADD 1 TO WS-RPT-ORPHANED
+001930             PERFORM 4100-WRITE-ORPHANED-LINE THRU 4100-EXIT
+001940         NOT INVALID KEY
+001950             ADD 1 TO WS-RPT-CUST-FOUND
+001960     END-READ
+001970     .
+001980 4000-EXIT.
+001990     EXIT.
+002000*----------------------------------------------------------------*
+002010 4100-WRITE-ORPHANED-LINE.
+002020*----------------------------------------------------------------*
+002030     MOVE WS-CURR-APP-ID         TO WS-ACCT-DIS
+002040     MOVE PA-CUST-ID             TO WS-CUST-DIS
+002050     MOVE SPACES                 TO WS-PRINT-LINE
+002060     STRING 'ORPHANED CUST-ID  ACCT:' WS-ACCT-DIS
+002070            ' CUST:' WS-CUST-DIS
+002080            ' KEY:' PA-AUTH-KEY
+002090            DELIMITED BY SIZE
+002100            INTO WS-PRINT-LINE
+002110     END-STRING
+002120     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+002130     .
+002140 4100-EXIT.
+002150     EXIT.
+002160*----------------------------------------------------------------*
+002170 8000-PRINT-RECON-REPORT.
+002180*----------------------------------------------------------------*
+002190*    END-OF-RUN SUMMARY SO OPS CAN SEE AT A GLANCE WHETHER THE     *
+002200*    CUSTOMER CROSS-REFERENCE IS STILL INTACT FOR EVERY PENDING    *
+002210*    AUTHORIZATION DETAIL ON FILE.                                 *
+002220*----------------------------------------------------------------*
+002230     MOVE SPACES TO WS-PRINT-LINE
+002240     STRING 'CBCUSRCN RECON SUMMARY - RUN DATE ' CURRENT-DATE
+002250            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002260     END-STRING
+002270     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+002280*
+002290     MOVE WS-RPT-SUMRY-READ TO WS-CNT-DIS
+002300     MOVE SPACES TO WS-PRINT-LINE
+002310     STRING 'SUMMARY SEGMENTS READ ..............: ' WS-CNT-DIS
+002320            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002330     END-STRING
+002340     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+002350*
+002360     MOVE WS-RPT-DETAIL-READ TO WS-CNT-DIS
+002370     MOVE SPACES TO WS-PRINT-LINE
+002380     STRING 'DETAIL SEGMENTS READ ................: ' WS-CNT-DIS
+002390            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002400     END-STRING
+002410     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+002420*
+002430     MOVE WS-RPT-CUST-CHECKED TO WS-CNT-DIS
+002440     MOVE SPACES TO WS-PRINT-LINE
+002450     STRING 'CUSTOMER CROSS-REFS CHECKED .........: ' WS-CNT-DIS
+002460            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002470     END-STRING
+002480     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+002490*
+002500     MOVE WS-RPT-CUST-FOUND TO WS-CNT-DIS
+002510     MOVE SPACES TO WS-PRINT-LINE
+002520     STRING '  RESOLVED IN CUSTOMER FILE .........: ' WS-CNT-DIS
+002530            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002540     END-STRING
+002550     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+002560*
+002570     MOVE WS-RPT-ORPHANED TO WS-CNT-DIS
+002580     MOVE SPACES TO WS-PRINT-LINE
+002590     STRING '  ORPHANED CROSS-REFERENCES .........: ' WS-CNT-DIS
+002600            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002610     END-STRING
+002620     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+002630     .
+002640 8000-EXIT.
+002650     EXIT.
+002660*----------------------------------------------------------------*
+002670 9000-FILE-CLOSE.
+002680*----------------------------------------------------------------*
+002690     CLOSE CUST-FILE
+002700     CLOSE RECON-REPORT
+002710     .
+002720 9000-EXIT.
+002730     EXIT.
