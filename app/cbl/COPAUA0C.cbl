@@ -0,0 +1,1274 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COPAUA0C.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-02-18.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    COPAUA0C - PENDING AUTHORIZATION INTAKE                     *
+000090*    CICS/MQ TRIGGERED TRANSACTION. DRAINS THE AUTHORIZATION     *
+000100*    REQUEST QUEUE, VALIDATES AND SCORES EACH REQUEST, WRITES    *
+000110*    THE RESULT TO THE PAUTB IMS DATABASE AND PUTS THE REPLY     *
+000120*    BACK TO MQ FOR THE REQUESTING CHANNEL.                      *
+000130*----------------------------------------------------------------*
+000140*                MODIFICATION HISTORY                            *
+000150* DATE       INIT DESCRIPTION                                    *
+000160* 2024-02-18  JGM INITIAL VERSION                                *
+000170*----------------------------------------------------------------*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-ZOS.
+000210 OBJECT-COMPUTER. IBM-ZOS.
+000220*----------------------------------------------------------------*
+000230 DATA DIVISION.
+000240*----------------------------------------------------------------*
+000250 WORKING-STORAGE SECTION.
+000260*----------------------------------------------------------------*
+000270 01  WS-VARIABLES.
+000280     05  WS-PGMNAME                 PIC X(08) VALUE 'COPAUA0C'.
+000290     05  WS-CUSTFILENAME            PIC X(08) VALUE 'CUSTDAT '.
+000300     05  WS-XREFFILENAME            PIC X(08) VALUE 'CARDXREF'.
+000310     05  WS-RESP-CD                 PIC S9(8) COMP.
+000320     05  WS-REAS-CD                 PIC S9(8) COMP.
+000330     05  WS-CODE-DISPLAY            PIC -(9)9.
+000340     05  WS-ACCT-ID                 PIC 9(11).
+000350     05  WS-CUST-ID                 PIC 9(09).
+000360     05  WS-CARD-RID-CUST-ID        PIC 9(09).
+000370     05  WS-CARD-RID-CUST-ID-X REDEFINES
+000380             WS-CARD-RID-CUST-ID     PIC X(09).
+000390     05  WS-DATE-WORK               PIC 9(05).
+000400     05  WS-APPROVED-AMT-DIS        PIC -(9)9.99.
+000410     05  WS-CUST-STATUS-SW          PIC X(01).
+000420         88  FOUND-CUST-IN-MSTR             VALUE 'Y'.
+000430         88  NFOUND-CUST-IN-MSTR            VALUE 'N'.
+000440*----------------------------------------------------------------*
+000450*    CICS TIME-OF-DAY WORK AREA                                  *
+000460*----------------------------------------------------------------*
+000470 01  WS-TIME-CONTROL.
+000480     05  WS-ABS-TIME                PIC S9(15) COMP-3.
+000490     05  WS-START-TIME              PIC S9(15) COMP-3.
+000500     05  WS-END-TIME                PIC S9(15) COMP-3.
+000510     05  WS-CUR-DATE                PIC X(08).
+000520     05  WS-CUR-TIME                PIC X(08).
+000530*----------------------------------------------------------------*
+000540*    IMS PCB / SCHEDULING CONTROL                                *
+000550*----------------------------------------------------------------*
+000560 01  WS-IMS-CONTROL.
+000570     05  PSB-NAME                   PIC X(8) VALUE 'PSBPAUTA'.
+000580     05  PCB-OFFSET.
+000590         10 PAUT-PCB-NUM            PIC S9(4) COMP VALUE +1.
+000600     05  IMS-RETURN-CODE            PIC X(02).
+000610         88  STATUS-OK                    VALUE '  ', 'FW'.
+000620         88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+000630         88  DUPLICATE-SEGMENT-FOUND      VALUE 'II'.
+000640         88  END-OF-DB                    VALUE 'GB'.
+000650         88  DATABASE-UNAVAILABLE         VALUE 'BA'.
+000660         88  PSB-SCHEDULED-MORE-THAN-ONCE VALUE 'TC'.
+000670         88  COULD-NOT-SCHEDULE-PSB       VALUE 'TE'.
+000680         88  RETRY-CONDITION              VALUE 'BA', 'FH', 'TE'.
+000690     05  DIBSTAT                    PIC X(02).
+000700     05  WS-IMS-PSB-SCHD-FLG        PIC X(01) VALUE 'N'.
+000710         88  IMS-PSB-SCHD                   VALUE 'Y'.
+000720         88  IMS-PSB-NOT-SCHD               VALUE 'N'.
+000730*----------------------------------------------------------------*
+000740*    CONFIGURABLE PSB SCHEDULE RETRY/BACKOFF                     *
+000750*----------------------------------------------------------------*
+000760 01  WS-RETRY-CONTROL.
+000770     05  WS-SCHD-RETRY-MAX          PIC S9(4) COMP VALUE 3.
+000780     05  WS-SCHD-RETRY-CNT          PIC S9(4) COMP VALUE 0.
+000790     05  WS-SCHD-BACKOFF-SECS       PIC S9(4) COMP VALUE 2.
+000800*----------------------------------------------------------------*
+000810*    OPS-MAINTAINABLE OVERRIDE OF THE ABOVE DEFAULTS               *
+000820*----------------------------------------------------------------*
+000830 01  WS-OPCFGFILENAME               PIC X(08) VALUE 'PAUOPCFG'.
+000840 COPY CVOPCFGY.
+000850*----------------------------------------------------------------*
+000860*    MQ SERIES FIELDS                                            *
+000870*----------------------------------------------------------------*
+000880 01  WS-MQ-FIELDS.
+000890     05  W02-HCONN-REQUEST          PIC S9(09) COMP.
+000900     05  W02-HCONN-REPLY            PIC S9(09) COMP.
+000910     05  W02-HOBJ-REQUEST           PIC S9(09) COMP.
+000920     05  W02-HOBJ-REPLY             PIC S9(09) COMP.
+000930     05  W02-HOBJ-DLQ               PIC S9(09) COMP.
+000940     05  W02-HOBJ-MONITOR           PIC S9(09) COMP.
+000941     05  W02-HOBJ-NOTIFY            PIC S9(09) COMP.
+000950     05  W02-BUFFLEN                PIC S9(09) COMP.
+000960     05  W02-DATALEN                PIC S9(09) COMP.
+000970     05  WS-RESP-LENGTH             PIC S9(09) COMP.
+000980     05  WS-COMPCODE                PIC S9(09) COMP.
+000990     05  WS-REASON                  PIC S9(09) COMP.
+001000     05  WS-REQUEST-QNAME           PIC X(48)
+001010             VALUE 'PAUTH.REQUEST.QUEUE'.
+001020     05  WS-REPLY-QNAME             PIC X(48)
+001030             VALUE 'PAUTH.REPLY.QUEUE'.
+001040     05  WS-DLQ-QNAME               PIC X(48)
+001050             VALUE 'PAUTH.DEADLETTER.QUEUE'.
+001060     05  WS-MONITOR-QNAME           PIC X(48)
+001070             VALUE 'PAUTH.MONITOR.QUEUE'.
+001071     05  WS-NOTIFY-QNAME            PIC X(48)
+001072             VALUE 'PAUTH.CUSTNOTIFY.QUEUE'.
+001080     05  WS-SAVE-CORRELID           PIC X(24).
+001090     05  W02-GET-BUFFER             PIC X(250).
+001100     05  W02-PUT-BUFFER             PIC X(250).
+001110     05  WS-NO-MORE-MSGS-SW         PIC X(01) VALUE 'N'.
+001120         88  NO-MORE-MESSAGES               VALUE 'Y'.
+001130     05  WS-MQPUT-SW                PIC X(01).
+001140         88  MQPUT-SUCCESSFUL               VALUE 'Y'.
+001150         88  NOT-MQPUT-SUCCESSFUL           VALUE 'N'.
+001160*----------------------------------------------------------------*
+001170*    REQUEST VALIDATION / DUPLICATE DETECTION                    *
+001180*----------------------------------------------------------------*
+001190 01  WS-VALIDATION-SW               PIC X(01).
+001200     88  VALIDATION-OK                      VALUE 'Y'.
+001210     88  VALIDATION-FAILED                  VALUE 'N'.
+001220 01  WS-VALID-REASON                PIC X(40).
+001230 01  WS-DUP-CHECK-SW                PIC X(01).
+001240     88  DUPLICATE-REQUEST                  VALUE 'Y'.
+001250     88  NOT-DUPLICATE-REQUEST              VALUE 'N'.
+001260 01  WS-DUP-COUNT                   PIC S9(4) COMP VALUE 0.
+001261*    SLOT RESERVED BY 3500 FOR THIS MESSAGE'S CACHED REPLY, 0 IF
+001262*    THIS MESSAGE WAS ITSELF A DUPLICATE OR THE TABLE WAS FULL.
+001263 01  WS-DUP-CUR-IDX                 PIC S9(4) COMP VALUE 0.
+001270 01  WS-DUP-CHECK-TABLE.
+001280     05  WS-DUP-ENTRY OCCURS 200 TIMES
+001290                      INDEXED BY WS-DUP-IDX.
+001300         10  WS-DUP-TRANS-ID        PIC X(15).
+001301*        CACHED REPLY BYTES SO A REPEATED TRANSACTION-ID CAN BE
+001302*        ANSWERED WITH THE SAME REPLY RATHER THAN DISCARDED.
+001303         10  WS-DUP-REPLY-LEN       PIC S9(09) COMP.
+001304         10  WS-DUP-REPLY-BUFFER    PIC X(250).
+001310*----------------------------------------------------------------*
+001320*    MERCHANT-CATEGORY VELOCITY CHECK WORK TABLE                 *
+001330*----------------------------------------------------------------*
+001340 01  WS-VELOCITY-TABLE.
+001350     05  WS-VEL-ENTRY OCCURS 50 TIMES
+001360                      INDEXED BY WS-VEL-IDX.
+001370         10  WS-VEL-ACCT-ID         PIC 9(11).
+001380         10  WS-VEL-MCC             PIC X(04).
+001390         10  WS-VEL-CNT             PIC S9(4) COMP.
+001400 01  WS-VEL-COUNT                   PIC S9(4) COMP VALUE 0.
+001410 01  WS-VEL-THRESHOLD               PIC S9(4) COMP VALUE 5.
+001420 01  WS-VEL-EXCEEDED-SW             PIC X(01).
+001430     88  VELOCITY-EXCEEDED                  VALUE 'Y'.
+001440     88  VELOCITY-NOT-EXCEEDED              VALUE 'N'.
+001450*----------------------------------------------------------------*
+001460*    THROUGHPUT / LATENCY STATISTICS                             *
+001470*----------------------------------------------------------------*
+001480 01  WS-STATS.
+001490     05  WS-STAT-MSG-COUNT          PIC S9(9) COMP-3 VALUE 0.
+001500     05  WS-STAT-APPROVED-COUNT     PIC S9(9) COMP-3 VALUE 0.
+001510     05  WS-STAT-DECLINED-COUNT     PIC S9(9) COMP-3 VALUE 0.
+001520     05  WS-STAT-REJECTED-COUNT     PIC S9(9) COMP-3 VALUE 0.
+001530     05  WS-STAT-DUPLICATE-COUNT    PIC S9(9) COMP-3 VALUE 0.
+001540     05  WS-STAT-TOTAL-ELAPSED      PIC S9(15) COMP-3 VALUE 0.
+001550     05  WS-STAT-ELAPSED-THIS-MSG   PIC S9(15) COMP-3.
+001560     05  WS-STAT-AVG-ELAPSED        PIC S9(15) COMP-3 VALUE 0.
+001570     05  WS-STAT-AVG-DIS            PIC Z(10)9.
+001580     05  WS-STAT-CNT-DIS            PIC Z(8)9.
+001590*----------------------------------------------------------------*
+001600*    WORK COPIES OF MQ VENDOR STRUCTURES (ONE PER OBJECT)        *
+001610*----------------------------------------------------------------*
+001620     COPY CMQTML.
+001630 01  MQM-OD-REQUEST.
+001640     COPY CMQODV.
+001650 01  MQM-OD-REPLY.
+001660     COPY CMQODV.
+001670 01  MQM-OD-DLQ.
+001680     COPY CMQODV.
+001690 01  MQM-OD-MONITOR.
+001700     COPY CMQODV.
+001701 01  MQM-OD-NOTIFY.
+001702     COPY CMQODV.
+001710 01  MQM-MD-REQUEST.
+001720     COPY CMQMDV.
+001730 01  MQM-MD-REPLY.
+001740     COPY CMQMDV.
+001750 01  MQM-MD-DLQ.
+001760     COPY CMQMDV.
+001770 01  MQM-MD-MONITOR.
+001780     COPY CMQMDV.
+001781 01  MQM-MD-NOTIFY.
+001782     COPY CMQMDV.
+001790 01  MQM-PUT-MESSAGE-OPTIONS.
+001800     COPY CMQPMOV.
+001810 01  MQM-GET-MESSAGE-OPTIONS.
+001820     COPY CMQGMOV.
+001830*----------------------------------------------------------------*
+001840*  STAGING COPYBOOKS                                             *
+001850*----------------------------------------------------------------*
+001860*- PENDING AUTHORIZATION REQUEST LAYOUT
+001870 01  PENDING-AUTH-REQUEST.
+001880     COPY CCPAURQY.
+001890*- PENDING AUTHORIZATION RESPONSE LAYOUT
+001900 01  PENDING-AUTH-RESPONSE.
+001910     COPY CCPAURLY.
+001920*- APPLICATION ERROR LOG LAYOUT
+001930     COPY CCPAUERY.
+001940*----------------------------------------------------------------*
+001950*  IMS SEGMENT LAYOUT                                            *
+001960*----------------------------------------------------------------*
+001970*- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+001980 01  PENDING-AUTH-SUMMARY.
+001990     COPY CIPAUSMY.
+002000*- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+002010 01  PENDING-AUTH-DETAILS.
+002020     COPY CIPAUDTY.
+002030*----------------------------------------------------------------*
+002040*  CUSTOMER / CARD CROSS-REFERENCE LAYOUTS                       *
+002050*----------------------------------------------------------------*
+002060 01  CARD-XREF-RECORD.
+002070     COPY CVACT03Y.
+002080     COPY CVCUS01Y.
+002090*----------------------------------------------------------------*
+002100     COPY DFHAID.
+002110     COPY DFHBMSCA.
+002120*----------------------------------------------------------------*
+002130 LINKAGE SECTION.
+002140 01  PAUTBPCB                       PIC X(100).
+002150 01  DFHCOMMAREA.
+002160     05  LK-COMMAREA                PIC X(01)
+002170             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+002180*----------------------------------------------------------------*
+002190 PROCEDURE DIVISION                  USING PAUTBPCB.
+002200*----------------------------------------------------------------*
+002210 MAIN-PARA.
+002220     ENTRY 'DLITCBL'                 USING PAUTBPCB.
+002230*
+002240     PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+002250*
+002260     PERFORM 2000-MAIN-PROCESS       THRU 2000-EXIT
+002270*
+002280     PERFORM 9000-TERMINATE          THRU 9000-EXIT
+002290*
+002300     EXEC CICS RETURN
+002310     END-EXEC
+002320     .
+002330*----------------------------------------------------------------*
+002340 1000-INITIALIZE.
+002350*----------------------------------------------------------------*
+002360     SET VALIDATION-OK              TO TRUE
+002370     SET NOT-DUPLICATE-REQUEST      TO TRUE
+002380     SET IMS-PSB-NOT-SCHD           TO TRUE
+002390     MOVE 0                         TO WS-DUP-COUNT
+002400                                       WS-VEL-COUNT
+002410     PERFORM 1100-OPEN-QUEUES       THRU 1100-EXIT
+002420     PERFORM 1150-READ-OPS-CONFIG   THRU 1150-EXIT
+002430     PERFORM 1200-SCHEDULE-PSB      THRU 1200-EXIT
+002440     .
+002450 1000-EXIT.
+002460     EXIT.
+002470*----------------------------------------------------------------*
+002480 1100-OPEN-QUEUES.
+002490*----------------------------------------------------------------*
+002500*    OPENS THE INBOUND REQUEST QUEUE FOR GET, AND THE REPLY,     *
+002510*    DEAD-LETTER, MONITORING AND CUSTOMER-NOTIFICATION QUEUES    *
+002511*    FOR PUT.                                                    *
+002520*----------------------------------------------------------------*
+002530     MOVE MQOT-Q              TO MQOD-OBJECTTYPE OF MQM-OD-REQUEST
+002540     MOVE WS-REQUEST-QNAME    TO MQOD-OBJECTNAME OF MQM-OD-REQUEST
+002550     CALL 'MQOPEN' USING W02-HCONN-REQUEST
+002560                         MQM-OD-REQUEST
+002570                         W02-HOBJ-REQUEST
+002580                         WS-COMPCODE
+002590                         WS-REASON
+002600     END-CALL
+002610*
+002620     MOVE MQOT-Q              TO MQOD-OBJECTTYPE OF MQM-OD-REPLY
+002630     MOVE WS-REPLY-QNAME      TO MQOD-OBJECTNAME OF MQM-OD-REPLY
+002640     CALL 'MQOPEN' USING W02-HCONN-REPLY
+002650                         MQM-OD-REPLY
+002660                         W02-HOBJ-REPLY
+002670                         WS-COMPCODE
+002680                         WS-REASON
+002690     END-CALL
+002700*
+002710     MOVE MQOT-Q              TO MQOD-OBJECTTYPE OF MQM-OD-DLQ
+002720     MOVE WS-DLQ-QNAME        TO MQOD-OBJECTNAME OF MQM-OD-DLQ
+002730     CALL 'MQOPEN' USING W02-HCONN-REPLY
+002740                         MQM-OD-DLQ
+002750                         W02-HOBJ-DLQ
+002760                         WS-COMPCODE
+002770                         WS-REASON
+002780     END-CALL
+002790*
+002800     MOVE MQOT-Q              TO MQOD-OBJECTTYPE OF MQM-OD-MONITOR
+002810     MOVE WS-MONITOR-QNAME    TO MQOD-OBJECTNAME OF MQM-OD-MONITOR
+002820     CALL 'MQOPEN' USING W02-HCONN-REPLY
+002830                         MQM-OD-MONITOR
+002840                         W02-HOBJ-MONITOR
+002850                         WS-COMPCODE
+002860                         WS-REASON
+002870     END-CALL
+002871*
+002872     MOVE MQOT-Q              TO MQOD-OBJECTTYPE OF MQM-OD-NOTIFY
+002873     MOVE WS-NOTIFY-QNAME     TO MQOD-OBJECTNAME OF MQM-OD-NOTIFY
+002874     CALL 'MQOPEN' USING W02-HCONN-REPLY
+002875                         MQM-OD-NOTIFY
+002876                         W02-HOBJ-NOTIFY
+002877                         WS-COMPCODE
+002878                         WS-REASON
+002879     END-CALL
+002880     .
+002890 1100-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------------*
+002920*    LOADS THE PSB SCHEDULE RETRY/BACKOFF FROM THE SHARED OPS-     *
+002930*    CONFIG FILE, KEYED BY PROGRAM NAME, SO OPS CAN RETUNE THEM   *
+002940*    WITHOUT A RECOMPILE. IF THE ROW IS MISSING OR THE READ       *
+002950*    FAILS, THE HARDCODED DEFAULTS ABOVE ARE LEFT IN PLACE.       *
+002960*----------------------------------------------------------------*
+002970 1150-READ-OPS-CONFIG.
+002980*----------------------------------------------------------------*
+002990     MOVE WS-PGMNAME                TO OPCFG-ID
+003000     EXEC CICS READ
+003010          DATASET   (WS-OPCFGFILENAME)
+003020          RIDFLD    (OPCFG-ID)
+003030          KEYLENGTH (LENGTH OF OPCFG-ID)
+003040          INTO      (OPS-CONFIG-RECORD)
+003050          LENGTH    (LENGTH OF OPS-CONFIG-RECORD)
+003060          RESP      (WS-RESP-CD)
+003070          RESP2     (WS-REAS-CD)
+003080     END-EXEC
+003090     IF WS-RESP-CD = DFHRESP(NORMAL)
+003100        IF OPCFG-SCHD-RETRY-MAX > 0
+003110           MOVE OPCFG-SCHD-RETRY-MAX   TO WS-SCHD-RETRY-MAX
+003120           MOVE OPCFG-SCHD-BACKOFF-SECS TO WS-SCHD-BACKOFF-SECS
+003130        END-IF
+003140     END-IF
+003150     .
+003160 1150-EXIT.
+003170     EXIT.
+003180*----------------------------------------------------------------*
+003190 1200-SCHEDULE-PSB.
+003200*----------------------------------------------------------------*
+003210*    SCHEDULES THE PAUTB PSB, RETRYING A CONFIGURABLE NUMBER OF  *
+003220*    TIMES WITH A SHORT BACKOFF WHEN IMS REPORTS A TRANSIENT     *
+003230*    CONDITION (DATABASE-UNAVAILABLE / COULD-NOT-SCHEDULE-PSB)   *
+003240*    INSTEAD OF FAILING THE WHOLE TASK ON THE FIRST BUSY SIGNAL. *
+003250*----------------------------------------------------------------*
+003260     MOVE 0                   TO WS-SCHD-RETRY-CNT
+003270     EXEC DLI SCHD
+003280          PSB((PSB-NAME))
+003290          NODHABEND
+003300     END-EXEC
+003310     MOVE DIBSTAT             TO IMS-RETURN-CODE
+003320     PERFORM 1210-RETRY-SCHEDULE THRU 1210-EXIT
+003330         UNTIL STATUS-OK
+003340            OR PSB-SCHEDULED-MORE-THAN-ONCE
+003350            OR WS-SCHD-RETRY-CNT >= WS-SCHD-RETRY-MAX
+003360     IF STATUS-OK
+003370        SET IMS-PSB-SCHD       TO TRUE
+003380     ELSE
+003390        IF PSB-SCHEDULED-MORE-THAN-ONCE
+003400           EXEC DLI TERM
+003410           END-EXEC
+003420*
+003430           EXEC DLI SCHD
+003440                PSB((PSB-NAME))
+003450                NODHABEND
+003460           END-EXEC
+003470           MOVE DIBSTAT        TO IMS-RETURN-CODE
+003480        END-IF
+003490        IF STATUS-OK
+003500           SET IMS-PSB-SCHD    TO TRUE
+003510        ELSE
+003520           MOVE 'I001'         TO ERR-LOCATION
+003530           SET  ERR-CRITICAL   TO TRUE
+003540           SET  ERR-IMS        TO TRUE
+003550           MOVE IMS-RETURN-CODE TO ERR-CODE-1
+003560           MOVE 'IMS SCHD FAILED AFTER RETRIES'
+003570                               TO ERR-MESSAGE
+003580           PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+003590        END-IF
+003600     END-IF
+003610     .
+003620 1200-EXIT.
+003630     EXIT.
+003640*----------------------------------------------------------------*
+003650 1210-RETRY-SCHEDULE.
+003660*----------------------------------------------------------------*
+003670     IF RETRY-CONDITION
+003680        ADD 1 TO WS-SCHD-RETRY-CNT
+003690        EXEC CICS DELAY
+003700             INTERVAL(WS-SCHD-BACKOFF-SECS)
+003710        END-EXEC
+003720        EXEC DLI SCHD
+003730             PSB((PSB-NAME))
+003740             NODHABEND
+003750        END-EXEC
+003760        MOVE DIBSTAT          TO IMS-RETURN-CODE
+003770     ELSE
+003780        MOVE WS-SCHD-RETRY-MAX TO WS-SCHD-RETRY-CNT
+003790     END-IF
+003800     .
+003810 1210-EXIT.
+003820     EXIT.
+003830*----------------------------------------------------------------*
+003840 2000-MAIN-PROCESS.
+003850*----------------------------------------------------------------*
+003860     PERFORM 2100-GET-REQUEST       THRU 2100-EXIT
+003870         UNTIL NO-MORE-MESSAGES
+003880     .
+003890 2000-EXIT.
+003900     EXIT.
+003910*----------------------------------------------------------------*
+003920 2100-GET-REQUEST.
+003930*----------------------------------------------------------------*
+003940     EXEC CICS ASKTIME
+003950          ABSTIME(WS-START-TIME)
+003960          NOHANDLE
+003970     END-EXEC
+003980*
+003990     MOVE MQGMO-NO-SYNCPOINT  TO MQGMO-OPTIONS
+004000     MOVE 5                   TO MQGMO-WAITINTERVAL
+004010     MOVE SPACES              TO W02-GET-BUFFER
+004020     CALL 'MQGET' USING W02-HCONN-REQUEST
+004030                        W02-HOBJ-REQUEST
+004040                        MQM-MD-REQUEST
+004050                        MQM-GET-MESSAGE-OPTIONS
+004060                        W02-BUFFLEN
+004070                        W02-GET-BUFFER
+004080                        W02-DATALEN
+004090                        WS-COMPCODE
+004100                        WS-REASON
+004110     END-CALL
+004120*
+004130     EVALUATE WS-COMPCODE
+004140         WHEN MQCC-OK
+004150             MOVE MQMD-CORRELID OF MQM-MD-REQUEST
+004160                                  TO WS-SAVE-CORRELID
+004170             MOVE W02-GET-BUFFER  TO PENDING-AUTH-REQUEST
+004180             PERFORM 3000-VALIDATE-REQUEST THRU 3000-EXIT
+004190             IF VALIDATION-OK
+004200                PERFORM 3500-CHECK-DUPLICATE THRU 3500-EXIT
+004210                IF NOT DUPLICATE-REQUEST
+004220                   PERFORM 4000-PROCESS-AUTH THRU 4000-EXIT
+004230                ELSE
+004240                   ADD 1 TO WS-STAT-DUPLICATE-COUNT
+004250                   MOVE 'A009' TO ERR-LOCATION
+004260                   SET  ERR-WARNING TO TRUE
+004270                   SET  ERR-APP     TO TRUE
+004280                   MOVE 'DUPLICATE REQUEST - RESENT CACHED REPLY'
+004290                                TO ERR-MESSAGE
+004300                   MOVE PA-RQ-TRANSACTION-ID TO ERR-EVENT-KEY
+004310                   PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+004311                   PERFORM 3560-RESEND-CACHED-REPLY
+004312                                         THRU 3560-EXIT
+004320                END-IF
+004330             ELSE
+004340                PERFORM 3900-REJECT-REQUEST THRU 3900-EXIT
+004350             END-IF
+004360             ADD 1 TO WS-STAT-MSG-COUNT
+004370             PERFORM 2900-TALLY-ELAPSED THRU 2900-EXIT
+004380         WHEN MQCC-WARNING
+004390             IF WS-REASON = MQRC-NO-MSG-AVAILABLE
+004400                SET NO-MORE-MESSAGES TO TRUE
+004410             END-IF
+004420         WHEN OTHER
+004430             MOVE 'M001'          TO ERR-LOCATION
+004440             SET  ERR-CRITICAL    TO TRUE
+004450             SET  ERR-MQ          TO TRUE
+004460             MOVE WS-COMPCODE     TO WS-CODE-DISPLAY
+004470             MOVE WS-CODE-DISPLAY TO ERR-CODE-1
+004480             MOVE WS-REASON       TO WS-CODE-DISPLAY
+004490             MOVE WS-CODE-DISPLAY TO ERR-CODE-2
+004500             MOVE 'FAILED TO GET FROM REQUEST MQ'
+004510                                  TO ERR-MESSAGE
+004520             PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+004530             SET NO-MORE-MESSAGES TO TRUE
+004540     END-EVALUATE
+004550     .
+004560 2100-EXIT.
+004570     EXIT.
+004580*----------------------------------------------------------------*
+004590 2900-TALLY-ELAPSED.
+004600*----------------------------------------------------------------*
+004610*    PER-MESSAGE LATENCY, ROLLED UP INTO A RUNNING              *
+004620*    AVERAGE DISPLAYED AT END OF TASK.                           *
+004630*----------------------------------------------------------------*
+004640     EXEC CICS ASKTIME
+004650          ABSTIME(WS-END-TIME)
+004660          NOHANDLE
+004670     END-EXEC
+004680     COMPUTE WS-STAT-ELAPSED-THIS-MSG =
+004690             WS-END-TIME - WS-START-TIME
+004700     ADD WS-STAT-ELAPSED-THIS-MSG TO WS-STAT-TOTAL-ELAPSED
+004710     .
+004720 2900-EXIT.
+004730     EXIT.
+004740*----------------------------------------------------------------*
+004750 3000-VALIDATE-REQUEST.
+004760*----------------------------------------------------------------*
+004770*    BASIC FIELD-LEVEL VALIDATION BEFORE ANY IMS                *
+004780*    OR DB2 WORK IS ATTEMPTED, SO A BAD MESSAGE NEVER REACHES    *
+004790*    THE DATABASE LAYER.                                        *
+004800*----------------------------------------------------------------*
+004810     SET VALIDATION-OK TO TRUE
+004820     MOVE SPACES TO WS-VALID-REASON
+004830     IF PA-RQ-CARD-NUM NOT NUMERIC
+004840        SET VALIDATION-FAILED TO TRUE
+004850        MOVE 'INVALID CARD NUMBER' TO WS-VALID-REASON
+004860     END-IF
+004870     IF VALIDATION-OK
+004880        AND PA-RQ-TRANSACTION-AMT NOT NUMERIC
+004890        SET VALIDATION-FAILED TO TRUE
+004900        MOVE 'INVALID TRANSACTION AMOUNT' TO WS-VALID-REASON
+004910     END-IF
+004920     IF VALIDATION-OK
+004930        AND NOT PA-RQ-MSGTYPE-AUTH-REQUEST
+004940        AND NOT PA-RQ-MSGTYPE-ADJUSTMENT
+004950        SET VALIDATION-FAILED TO TRUE
+004960        MOVE 'INVALID MESSAGE TYPE' TO WS-VALID-REASON
+004970     END-IF
+004980     IF VALIDATION-OK
+004990        AND PA-RQ-CURRENCY-CODE = SPACES
+005000        SET VALIDATION-FAILED TO TRUE
+005010        MOVE 'MISSING CURRENCY CODE' TO WS-VALID-REASON
+005020     END-IF
+005030     IF VALIDATION-OK
+005040        AND PA-RQ-TRANSACTION-ID = SPACES
+005050        SET VALIDATION-FAILED TO TRUE
+005060        MOVE 'MISSING TRANSACTION ID' TO WS-VALID-REASON
+005070     END-IF
+005080     IF VALIDATION-OK
+005090        AND PA-RQ-MSGTYPE-ADJUSTMENT
+005100        AND PA-RQ-ADJUSTMENT-AMT = ZERO
+005110        SET VALIDATION-FAILED TO TRUE
+005120        MOVE 'ADJUSTMENT AMOUNT REQUIRED' TO WS-VALID-REASON
+005130     END-IF
+005140     IF PA-RQ-CORRELATION-ID = SPACES
+005150        PERFORM 3050-GENERATE-CORRELATION-ID THRU 3050-EXIT
+005160     END-IF
+005170     .
+005180 3000-EXIT.
+005190     EXIT.
+005200*----------------------------------------------------------------*
+005210 3050-GENERATE-CORRELATION-ID.
+005220*----------------------------------------------------------------*
+005230*    EVERY REQUEST CARRIES A CORRELATION ID FROM                *
+005240*    INTAKE THROUGH TO THE FRAUD/AUDIT TABLES SO A SINGLE        *
+005250*    TRANSACTION CAN BE TRACED ACROSS MQ, IMS AND DB2.           *
+005260*----------------------------------------------------------------*
+005270     EXEC CICS ASKTIME
+005280          ABSTIME(WS-ABS-TIME)
+005290          NOHANDLE
+005300     END-EXEC
+005310     STRING WS-PGMNAME          DELIMITED BY SIZE
+005320            '-' EIBTASKN        DELIMITED BY SIZE
+005330            '-' WS-ABS-TIME     DELIMITED BY SIZE
+005340            INTO PA-RQ-CORRELATION-ID
+005350     END-STRING
+005360     .
+005370 3050-EXIT.
+005380     EXIT.
+005390*----------------------------------------------------------------*
+005400 3500-CHECK-DUPLICATE.
+005410*----------------------------------------------------------------*
+005420*    CATCHES THE SAME TRANSACTION-ID ARRIVING                   *
+005430*    TWICE IN THE SAME TASK'S BURST OF GETS (E.G. A CHANNEL      *
+005440*    RETRY AFTER A TIMED-OUT REPLY).                             *
+005450*----------------------------------------------------------------*
+005460     SET NOT-DUPLICATE-REQUEST TO TRUE
+005461     MOVE 0                    TO WS-DUP-CUR-IDX
+005470     SET WS-DUP-IDX TO 1
+005480     SEARCH WS-DUP-ENTRY
+005490         AT END
+005500             CONTINUE
+005510         WHEN WS-DUP-TRANS-ID(WS-DUP-IDX) = PA-RQ-TRANSACTION-ID
+005520             SET DUPLICATE-REQUEST TO TRUE
+005530     END-SEARCH
+005540     IF NOT DUPLICATE-REQUEST
+005550        AND WS-DUP-COUNT < 200
+005560        ADD 1 TO WS-DUP-COUNT
+005570        MOVE PA-RQ-TRANSACTION-ID
+005580                TO WS-DUP-TRANS-ID(WS-DUP-COUNT)
+005581        MOVE WS-DUP-COUNT      TO WS-DUP-CUR-IDX
+005590     END-IF
+005600     .
+005605 3500-EXIT.
+005607     EXIT.
+005652*----------------------------------------------------------------*
+005653 3550-CACHE-REPLY.
+005654*----------------------------------------------------------------*
+005655*    SAVES THE JUST-BUILT REPLY BYTES IN THE SLOT 3500 RESERVED   *
+005656*    FOR THIS TRANSACTION-ID, SO A LATER DUPLICATE OF THE SAME    *
+005657*    TRANSACTION-ID CAN BE ANSWERED FROM CACHE (SEE 3560) INSTEAD *
+005658*    OF BEING SILENTLY DROPPED. NO-OP WHEN THE TABLE WAS FULL.    *
+005659*----------------------------------------------------------------*
+005661     IF WS-DUP-CUR-IDX > 0
+005662        MOVE WS-RESP-LENGTH TO WS-DUP-REPLY-LEN(WS-DUP-CUR-IDX)
+005663        MOVE W02-PUT-BUFFER
+005664                TO WS-DUP-REPLY-BUFFER(WS-DUP-CUR-IDX)
+005665     END-IF
+005666     .
+005667 3550-EXIT.
+005668     EXIT.
+005669*----------------------------------------------------------------*
+005671 3560-RESEND-CACHED-REPLY.
+005672*----------------------------------------------------------------*
+005673*    REPLAYS THE REPLY CACHED BY 3550 FOR THE SLOT 3500 MATCHED   *
+005674*    ON THIS DUPLICATE TRANSACTION-ID, USING THIS MESSAGE'S OWN   *
+005675*    MQMD-CORRELID SO THE REPLY ROUTES BACK TO WHICHEVER RETRY    *
+005676*    IS CURRENTLY WAITING ON IT.                                 *
+005677*----------------------------------------------------------------*
+005678     IF WS-DUP-REPLY-LEN(WS-DUP-IDX) > 0
+005679        MOVE WS-DUP-REPLY-BUFFER(WS-DUP-IDX) TO W02-PUT-BUFFER
+005681        MOVE WS-DUP-REPLY-LEN(WS-DUP-IDX)    TO WS-RESP-LENGTH
+005682        PERFORM 7100-SEND-RESPONSE THRU 7100-EXIT
+005683     END-IF
+005684     .
+005685 3560-EXIT.
+005686     EXIT.
+005635*----------------------------------------------------------------*
+005640 3900-REJECT-REQUEST.
+005650*----------------------------------------------------------------*
+005660     ADD 1 TO WS-STAT-REJECTED-COUNT
+005670     MOVE 'A005'              TO ERR-LOCATION
+005680     SET  ERR-WARNING         TO TRUE
+005690     SET  ERR-APP             TO TRUE
+005700     MOVE WS-VALID-REASON     TO ERR-MESSAGE
+005710     MOVE PA-RQ-TRANSACTION-ID TO ERR-EVENT-KEY
+005720     PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+005730     MOVE SPACES              TO PENDING-AUTH-RESPONSE
+005740     MOVE PA-RQ-CARD-NUM      TO PA-RL-CARD-NUM
+005750     MOVE PA-RQ-TRANSACTION-ID TO PA-RL-TRANSACTION-ID
+005760     MOVE '05'                TO PA-RL-AUTH-RESP-CODE
+005770     MOVE '9999'              TO PA-RL-AUTH-RESP-REASON
+005780     MOVE PA-RQ-CORRELATION-ID TO PA-RL-CORRELATION-ID
+005790     PERFORM 6000-BUILD-RESPONSE THRU 6000-EXIT
+005800     PERFORM 7100-SEND-RESPONSE  THRU 7100-EXIT
+005810     .
+005820 3900-EXIT.
+005830     EXIT.
+005840*----------------------------------------------------------------*
+005850 4000-PROCESS-AUTH.
+005860*----------------------------------------------------------------*
+005870     PERFORM 5200-READ-CARD-XREF    THRU 5200-EXIT
+005880     IF FOUND-CUST-IN-MSTR
+005890        PERFORM 5300-READ-CUST-RECORD THRU 5300-EXIT
+005900     END-IF
+005910     PERFORM 4100-MOVE-REQUEST-TO-SEGMENT THRU 4100-EXIT
+005911     IF PA-RQ-MSGTYPE-ADJUSTMENT
+005912        PERFORM 4350-DETERMINE-ADJ-RESPONSE THRU 4350-EXIT
+005913     ELSE
+005920        PERFORM 4200-VELOCITY-CHECK    THRU 4200-EXIT
+005930        PERFORM 4300-DETERMINE-RESPONSE THRU 4300-EXIT
+005931     END-IF
+005940     PERFORM 4400-INSERT-IMS-SEGMENT THRU 4400-EXIT
+005950     IF STATUS-OK
+005960        MOVE SPACES            TO PENDING-AUTH-RESPONSE
+005970        MOVE PA-CARD-NUM       TO PA-RL-CARD-NUM
+005980        MOVE PA-AUTH-TYPE      TO PA-RL-AUTH-TYPE
+005990        MOVE PA-TRANSACTION-ID TO PA-RL-TRANSACTION-ID
+006000        MOVE PA-AUTH-ID-CODE   TO PA-RL-AUTH-ID-CODE
+006010        MOVE PA-AUTH-RESP-CODE TO PA-RL-AUTH-RESP-CODE
+006020        MOVE PA-AUTH-RESP-REASON TO PA-RL-AUTH-RESP-REASON
+006030        MOVE PA-TRANSACTION-AMT TO PA-RL-TRANSACTION-AMT
+006040        MOVE PA-APPROVED-AMT   TO PA-RL-APPROVED-AMT
+006050        MOVE PA-CURRENCY-CODE  TO PA-RL-CURRENCY-CODE
+006060        MOVE PA-PARTIAL-APPR-REASON
+006070                               TO PA-RL-PARTIAL-APPR-REASON
+006080        MOVE PA-CORRELATION-ID TO PA-RL-CORRELATION-ID
+006090        PERFORM 6000-BUILD-RESPONSE THRU 6000-EXIT
+006100        PERFORM 7100-SEND-RESPONSE  THRU 7100-EXIT
+006101        PERFORM 3550-CACHE-REPLY    THRU 3550-EXIT
+006110        IF NOT MQPUT-SUCCESSFUL
+006120           PERFORM 4450-BACKOUT-IMS-INSERT THRU 4450-EXIT
+006130           PERFORM 7200-SEND-TO-DLQ THRU 7200-EXIT
+006140        ELSE
+006150           PERFORM 4700-TALLY-RESPONSE THRU 4700-EXIT
+006160           PERFORM 4750-NOTIFY-IF-DECLINED THRU 4750-EXIT
+006170           PERFORM 7300-FANOUT-MONITOR THRU 7300-EXIT
+006180        END-IF
+006190     ELSE
+006200        MOVE 'I002'            TO ERR-LOCATION
+006210        SET  ERR-CRITICAL      TO TRUE
+006220        SET  ERR-IMS           TO TRUE
+006230        MOVE IMS-RETURN-CODE   TO ERR-CODE-1
+006240        MOVE 'IMS ISRT FAILED' TO ERR-MESSAGE
+006250        MOVE PA-TRANSACTION-ID TO ERR-EVENT-KEY
+006260        PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+006270        PERFORM 7200-SEND-TO-DLQ THRU 7200-EXIT
+006280     END-IF
+006290     .
+006300 4000-EXIT.
+006310     EXIT.
+006320*----------------------------------------------------------------*
+006330 4100-MOVE-REQUEST-TO-SEGMENT.
+006340*----------------------------------------------------------------*
+006350     MOVE SPACES                 TO PENDING-AUTH-DETAILS
+006360     MOVE PA-RQ-CARD-NUM         TO PA-CARD-NUM
+006370     MOVE PA-RQ-AUTH-TYPE        TO PA-AUTH-TYPE
+006380     MOVE PA-RQ-AUTH-ORIG-DATE   TO PA-AUTH-ORIG-DATE
+006390     MOVE PA-RQ-AUTH-ORIG-DATE(4:5) TO WS-DATE-WORK
+006400     COMPUTE PA-AUTH-DATE-9C = 99999 - WS-DATE-WORK
+006410     MOVE PA-RQ-CARD-EXPIRY-DATE TO PA-CARD-EXPIRY-DATE
+006420     MOVE PA-RQ-MESSAGE-TYPE     TO PA-MESSAGE-TYPE
+006430     MOVE PA-RQ-MESSAGE-SOURCE   TO PA-MESSAGE-SOURCE
+006440     MOVE PA-RQ-AUTH-ID-CODE     TO PA-AUTH-ID-CODE
+006450     MOVE PA-RQ-PROCESSING-CODE  TO PA-PROCESSING-CODE
+006460     MOVE PA-RQ-CURRENCY-CODE    TO PA-CURRENCY-CODE
+006470     MOVE PA-RQ-TRANSACTION-AMT  TO PA-TRANSACTION-AMT
+006480     MOVE PA-RQ-MERCHANT-CATAGORY-CODE
+006490                           TO PA-MERCHANT-CATAGORY-CODE
+006500     MOVE PA-RQ-ACQR-COUNTRY-CODE TO PA-ACQR-COUNTRY-CODE
+006510     MOVE PA-RQ-POS-ENTRY-MODE   TO PA-POS-ENTRY-MODE
+006520     MOVE PA-RQ-MERCHANT-ID      TO PA-MERCHANT-ID
+006530     MOVE PA-RQ-MERCHANT-NAME    TO PA-MERCHANT-NAME
+006540     MOVE PA-RQ-MERCHANT-CITY    TO PA-MERCHANT-CITY
+006550     MOVE PA-RQ-MERCHANT-STATE   TO PA-MERCHANT-STATE
+006560     MOVE PA-RQ-MERCHANT-ZIP     TO PA-MERCHANT-ZIP
+006570     MOVE PA-RQ-TRANSACTION-ID   TO PA-TRANSACTION-ID
+006580     MOVE PA-RQ-RECURRING-IND    TO PA-RECURRING-IND
+006590     MOVE PA-RQ-ADJUSTMENT-AMT   TO PA-ADJUSTMENT-AMT
+006600     MOVE PA-RQ-ADJUSTMENT-REASON TO PA-ADJUSTMENT-REASON
+006610     MOVE PA-RQ-CORRELATION-ID   TO PA-CORRELATION-ID
+006620     MOVE WS-ACCT-ID             TO PA-ACCT-ID
+006630     MOVE WS-CUST-ID             TO PA-CUST-ID
+006640     SET  PA-FRAUD-NONE          TO TRUE
+006650     SET  NOT-QUALIFIED-FOR-DELETE TO TRUE
+006660     .
+006670 4100-EXIT.
+006680     EXIT.
+006690*----------------------------------------------------------------*
+006700 4200-VELOCITY-CHECK.
+006710*----------------------------------------------------------------*
+006720*    FLAGS AN ACCOUNT THAT HAS SUBMITTED MORE                   *
+006730*    THAN WS-VEL-THRESHOLD AUTHS FOR THE SAME MERCHANT CATEGORY  *
+006740*    WITHIN THIS TASK'S BURST OF MESSAGES.                       *
+006750*----------------------------------------------------------------*
+006760     SET VELOCITY-NOT-EXCEEDED TO TRUE
+006770     SET WS-VEL-IDX TO 1
+006780     SEARCH WS-VEL-ENTRY
+006790         AT END
+006800             IF WS-VEL-COUNT < 50
+006810                ADD 1 TO WS-VEL-COUNT
+006820                MOVE WS-ACCT-ID  TO WS-VEL-ACCT-ID(WS-VEL-COUNT)
+006830                MOVE PA-MERCHANT-CATAGORY-CODE
+006840                        TO WS-VEL-MCC(WS-VEL-COUNT)
+006850                MOVE 1           TO WS-VEL-CNT(WS-VEL-COUNT)
+006860             END-IF
+006870         WHEN WS-VEL-ACCT-ID(WS-VEL-IDX) = WS-ACCT-ID
+006880            AND WS-VEL-MCC(WS-VEL-IDX) = PA-MERCHANT-CATAGORY-CODE
+006890             ADD 1 TO WS-VEL-CNT(WS-VEL-IDX)
+006900             IF WS-VEL-CNT(WS-VEL-IDX) > WS-VEL-THRESHOLD
+006910                SET VELOCITY-EXCEEDED TO TRUE
+006920             END-IF
+006930     END-SEARCH
+006940     .
+006950 4200-EXIT.
+006960     EXIT.
+006970*----------------------------------------------------------------*
+006980 4300-DETERMINE-RESPONSE.
+006990*----------------------------------------------------------------*
+007000*    AUTHORIZATION DECISION. DECLINES ON A VELOCITY BREACH OR A  *
+007010*    CONFIRMED-FRAUD CUSTOMER; OTHERWISE APPROVES IN FULL UNLESS *
+007020*    THE CUSTOMER'S FICO SCORE CALLS FOR A PARTIAL APPROVAL.     *
+007030*----------------------------------------------------------------*
+007040     MOVE ZERO TO PA-APPROVED-AMT
+007050     MOVE SPACES TO PA-PARTIAL-APPR-REASON
+007060     IF VELOCITY-EXCEEDED
+007070        MOVE '05'   TO PA-AUTH-RESP-CODE
+007080        MOVE '4400' TO PA-AUTH-RESP-REASON
+007090     ELSE
+007100        IF NOT FOUND-CUST-IN-MSTR
+007110           MOVE '05'   TO PA-AUTH-RESP-CODE
+007120           MOVE '9000' TO PA-AUTH-RESP-REASON
+007130        ELSE
+007140           IF CUST-FICO-CREDIT-SCORE < 600
+007150              MOVE '00'   TO PA-AUTH-RESP-CODE
+007160              MOVE '0000' TO PA-AUTH-RESP-REASON
+007170              COMPUTE PA-APPROVED-AMT =
+007180                      PA-TRANSACTION-AMT * 0.5
+007190              MOVE '4100' TO PA-PARTIAL-APPR-REASON
+007200           ELSE
+007210              MOVE '00'   TO PA-AUTH-RESP-CODE
+007220              MOVE '0000' TO PA-AUTH-RESP-REASON
+007230              MOVE PA-TRANSACTION-AMT TO PA-APPROVED-AMT
+007240           END-IF
+007250        END-IF
+007260     END-IF
+007270     .
+007280 4300-EXIT.
+007290     EXIT.
+007291*----------------------------------------------------------------*
+007292 4350-DETERMINE-ADJ-RESPONSE.
+007293*----------------------------------------------------------------*
+007294*    AN ADJUSTMENT IS A PARTIAL REVERSAL AGAINST AN AUTH ALREADY   *
+007295*    APPROVED, NOT A NEW CREDIT DECISION -- IT SKIPS THE VELOCITY  *
+007296*    CHECK AND FICO-BASED PARTIAL-APPROVAL LOGIC IN 4300 AND IS    *
+007297*    ACCEPTED AS LONG AS IT PASSED 3000'S NON-ZERO-AMOUNT CHECK.   *
+007298*    THE APPROVED AMOUNT IS THE ADJUSTMENT AMOUNT ITSELF (THE      *
+007299*    DELTA BEING APPLIED), NOT THE ORIGINAL TRANSACTION AMOUNT.    *
+007301*----------------------------------------------------------------*
+007302     MOVE '00'              TO PA-AUTH-RESP-CODE
+007303     MOVE '0000'            TO PA-AUTH-RESP-REASON
+007304     MOVE SPACES            TO PA-PARTIAL-APPR-REASON
+007305     MOVE PA-ADJUSTMENT-AMT TO PA-APPROVED-AMT
+007306     .
+007307 4350-EXIT.
+007308     EXIT.
+007309*----------------------------------------------------------------*
+007310 4400-INSERT-IMS-SEGMENT.
+007320*----------------------------------------------------------------*
+007330     PERFORM 4390-ENSURE-SUMMARY-ROOT THRU 4390-EXIT
+007340     IF STATUS-OK
+007350        EXEC DLI ISRT USING PCB(PAUT-PCB-NUM)
+007360            SEGMENT (PAUTDTL1)
+007370            FROM (PENDING-AUTH-DETAILS)
+007380        END-EXEC
+007390        MOVE DIBSTAT             TO IMS-RETURN-CODE
+007400        IF STATUS-OK
+007410           PERFORM 4395-UPDATE-SUMMARY-COUNTS THRU 4395-EXIT
+007420        END-IF
+007430     END-IF
+007440     .
+007450 4400-EXIT.
+007460     EXIT.
+007470*----------------------------------------------------------------*
+007480 4390-ENSURE-SUMMARY-ROOT.
+007490*----------------------------------------------------------------*
+007500*    EVERY ACCOUNT HAS AT MOST ONE PAUTSMRY ROOT SEGMENT. A NEW  *
+007510*    ROOT IS ISRT'D THE FIRST TIME AN ACCOUNT SUBMITS AN AUTH.   *
+007520*    THE RUNNING COUNTS CBPAUP0C MAINTAINS ON PURGE HAVE SOMEWHERE
+007530*    TO ACCUMULATE FROM.                                         *
+007540*----------------------------------------------------------------*
+007550     EXEC DLI GU USING PCB(PAUT-PCB-NUM)
+007560          SEGMENT (PAUTSMRY (PA-ACCOUNT-ID = WS-ACCT-ID))
+007570          INTO   (PENDING-AUTH-SUMMARY)
+007580     END-EXEC
+007590     MOVE DIBSTAT                TO IMS-RETURN-CODE
+007600     IF SEGMENT-NOT-FOUND
+007610        MOVE SPACES              TO PENDING-AUTH-SUMMARY
+007620        MOVE WS-ACCT-ID          TO PA-ACCOUNT-ID
+007630        EXEC DLI ISRT USING PCB(PAUT-PCB-NUM)
+007640             SEGMENT (PAUTSMRY)
+007650             FROM (PENDING-AUTH-SUMMARY)
+007660        END-EXEC
+007670        MOVE DIBSTAT             TO IMS-RETURN-CODE
+007680     END-IF
+007690     .
+007700 4390-EXIT.
+007710     EXIT.
+007720*----------------------------------------------------------------*
+007730 4395-UPDATE-SUMMARY-COUNTS.
+007740*----------------------------------------------------------------*
+007750     IF PA-AUTH-APPROVED
+007760        ADD 1              TO PA-APPROVED-AUTH-CNT
+007770        ADD PA-APPROVED-AMT TO PA-APPROVED-AUTH-AMT
+007780     ELSE
+007790        ADD 1              TO PA-DECLINED-AUTH-CNT
+007800        ADD PA-TRANSACTION-AMT TO PA-DECLINED-AUTH-AMT
+007810     END-IF
+007820     EXEC DLI REPL USING PCB(PAUT-PCB-NUM)
+007830          SEGMENT (PAUTSMRY)
+007840          FROM (PENDING-AUTH-SUMMARY)
+007850     END-EXEC
+007860     MOVE DIBSTAT                TO IMS-RETURN-CODE
+007870     .
+007880 4395-EXIT.
+007890     EXIT.
+007900*----------------------------------------------------------------*
+007901 4397-REVERSE-SUMMARY-COUNTS.
+007902*----------------------------------------------------------------*
+007903*    UNDOES THE 4395 COUNT/AMOUNT ADDED AGAINST PAUTSMRY WHEN THE  *
+007904*    DETAIL SEGMENT IT WAS COUNTING IS ITSELF BEING BACKED OUT, SO *
+007905*    A FAILED REPLY PUT NEVER LEAVES THE SUMMARY OVERSTATED.       *
+007906*----------------------------------------------------------------*
+007907     IF PA-AUTH-APPROVED
+007908        SUBTRACT 1 FROM PA-APPROVED-AUTH-CNT
+007909        SUBTRACT PA-APPROVED-AMT FROM PA-APPROVED-AUTH-AMT
+007910     ELSE
+007911        SUBTRACT 1 FROM PA-DECLINED-AUTH-CNT
+007912        SUBTRACT PA-TRANSACTION-AMT FROM PA-DECLINED-AUTH-AMT
+007913     END-IF
+007914     EXEC DLI REPL USING PCB(PAUT-PCB-NUM)
+007915          SEGMENT (PAUTSMRY)
+007916          FROM (PENDING-AUTH-SUMMARY)
+007917     END-EXEC
+007918     MOVE DIBSTAT                TO IMS-RETURN-CODE
+007919     .
+007920 4397-EXIT.
+007921     EXIT.
+007922*----------------------------------------------------------------*
+007930 4450-BACKOUT-IMS-INSERT.
+007940*----------------------------------------------------------------*
+007950*    IF THE CALLER NEVER RECEIVED THE REPLY, THE                *
+007960*    SEGMENT JUST WRITTEN IS BACKED OUT SO THE SAME REQUEST CAN  *
+007970*    BE RESUBMITTED CLEANLY INSTEAD OF DOUBLE-BOOKING THE AUTH.  *
+007971*    THE PAUTSMRY RUNNING COUNTS 4395 ADDED FOR THIS DETAIL ARE   *
+007972*    REVERSED TOO, SINCE THE DETAIL THEY COUNTED NO LONGER EXISTS.*
+007980*----------------------------------------------------------------*
+007990     EXEC DLI DLET USING PCB(PAUT-PCB-NUM)
+007991         SEGMENT (PAUTDTL1)
+007992     END-EXEC
+007993     MOVE DIBSTAT                TO IMS-RETURN-CODE
+007994     PERFORM 4397-REVERSE-SUMMARY-COUNTS THRU 4397-EXIT
+008010     MOVE 'M006'                 TO ERR-LOCATION
+008020     SET  ERR-CRITICAL           TO TRUE
+008030     SET  ERR-MQ                 TO TRUE
+008040     MOVE 'REPLY PUT FAILED - IMS INSERT BACKED OUT'
+008050                                 TO ERR-MESSAGE
+008060     MOVE PA-TRANSACTION-ID      TO ERR-EVENT-KEY
+008070     PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+008080     .
+008090 4450-EXIT.
+008100     EXIT.
+008110*----------------------------------------------------------------*
+008120 4700-TALLY-RESPONSE.
+008130*----------------------------------------------------------------*
+008140     IF PA-AUTH-APPROVED
+008150        ADD 1 TO WS-STAT-APPROVED-COUNT
+008160     ELSE
+008170        ADD 1 TO WS-STAT-DECLINED-COUNT
+008180     END-IF
+008190     .
+008200 4700-EXIT.
+008210     EXIT.
+008220*----------------------------------------------------------------*
+008230 4750-NOTIFY-IF-DECLINED.
+008240*----------------------------------------------------------------*
+008250*    A DECLINED AUTH GETS A COPY OF THE RESPONSE PUT ON ITS OWN   *
+008260*    CUSTOMER-NOTIFICATION QUEUE (NOT THE DASHBOARD MONITOR      *
+008270*    QUEUE EVERY RESPONSE ALREADY GOES TO VIA 7300, CALLED       *
+008280*    SEPARATELY BELOW 4750 IN 4000) SO A DOWNSTREAM ALERTING     *
+008290*    SERVICE CAN PICK IT UP AND MESSAGE THE CARDHOLDER WITHOUT   *
+008291*    HAVING TO FILTER THE DASHBOARD FEED FOR DECLINES.           *
+008292*----------------------------------------------------------------*
+008300     IF NOT PA-AUTH-APPROVED
+008310        PERFORM 7350-FANOUT-NOTIFICATION THRU 7350-EXIT
+008320     END-IF
+008330     .
+008340 4750-EXIT.
+008350     EXIT.
+008360*----------------------------------------------------------------*
+008370 5200-READ-CARD-XREF.
+008380*----------------------------------------------------------------*
+008390     SET NFOUND-CUST-IN-MSTR TO TRUE
+008400     EXEC CICS READ
+008410          DATASET   (WS-XREFFILENAME)
+008420          RIDFLD    (PA-RQ-CARD-NUM)
+008430          KEYLENGTH (LENGTH OF PA-RQ-CARD-NUM)
+008440          INTO      (CARD-XREF-RECORD)
+008450          LENGTH    (LENGTH OF CARD-XREF-RECORD)
+008460          RESP      (WS-RESP-CD)
+008470          RESP2     (WS-REAS-CD)
+008480     END-EXEC
+008490*
+008500     EVALUATE WS-RESP-CD
+008510         WHEN DFHRESP(NORMAL)
+008520            SET FOUND-CUST-IN-MSTR   TO TRUE
+008530            MOVE XREF-ACCT-ID        TO WS-ACCT-ID
+008540            MOVE XREF-CUST-ID        TO WS-CUST-ID
+008550         WHEN DFHRESP(NOTFND)
+008560            SET NFOUND-CUST-IN-MSTR  TO TRUE
+008570            MOVE 'A002'              TO ERR-LOCATION
+008580            SET  ERR-WARNING         TO TRUE
+008590            SET  ERR-APP             TO TRUE
+008600            MOVE 'CARD NOT FOUND IN XREF' TO ERR-MESSAGE
+008610            MOVE PA-RQ-CARD-NUM      TO ERR-EVENT-KEY
+008620            PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+008630         WHEN OTHER
+008640            SET  NFOUND-CUST-IN-MSTR TO TRUE
+008650            MOVE 'C002'              TO ERR-LOCATION
+008660            SET  ERR-CRITICAL        TO TRUE
+008670            SET  ERR-CICS            TO TRUE
+008680            MOVE WS-RESP-CD          TO WS-CODE-DISPLAY
+008690            MOVE WS-CODE-DISPLAY     TO ERR-CODE-1
+008700            MOVE 'FAILED TO READ CARD XREF' TO ERR-MESSAGE
+008710            MOVE PA-RQ-CARD-NUM      TO ERR-EVENT-KEY
+008720            PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+008730     END-EVALUATE
+008740     .
+008750 5200-EXIT.
+008760     EXIT.
+008770*----------------------------------------------------------------*
+008780 5300-READ-CUST-RECORD.
+008790* ------------------------------------------------------------- *
+008800*
+008810     MOVE XREF-CUST-ID                 TO WS-CARD-RID-CUST-ID
+008820*
+008830     EXEC CICS READ
+008840          DATASET   (WS-CUSTFILENAME)
+008850          RIDFLD    (WS-CARD-RID-CUST-ID-X)
+008860          KEYLENGTH (LENGTH OF WS-CARD-RID-CUST-ID-X)
+008870          INTO      (CUSTOMER-RECORD)
+008880          LENGTH    (LENGTH OF CUSTOMER-RECORD)
+008890          RESP      (WS-RESP-CD)
+008900          RESP2     (WS-REAS-CD)
+008910     END-EXEC
+008920*
+008930     EVALUATE WS-RESP-CD
+008940         WHEN DFHRESP(NORMAL)
+008950            SET FOUND-CUST-IN-MSTR     TO TRUE
+008960         WHEN DFHRESP(NOTFND)
+008970            SET NFOUND-CUST-IN-MSTR    TO TRUE
+008980*
+008990            MOVE 'A003'                TO ERR-LOCATION
+009000            SET  ERR-WARNING           TO TRUE
+009010            SET  ERR-APP               TO TRUE
+009020            MOVE 'CUST NOT FOUND IN XREF'
+009030                                       TO ERR-MESSAGE
+009040            MOVE WS-CARD-RID-CUST-ID   TO ERR-EVENT-KEY
+009050            PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+009060*
+009070         WHEN OTHER
+009080            MOVE 'C003'                TO ERR-LOCATION
+009090            SET  ERR-CRITICAL          TO TRUE
+009100            SET  ERR-CICS              TO TRUE
+009110            MOVE WS-RESP-CD            TO WS-CODE-DISPLAY
+009120            MOVE WS-CODE-DISPLAY       TO ERR-CODE-1
+009130            MOVE WS-REAS-CD            TO WS-CODE-DISPLAY
+009140            MOVE WS-CODE-DISPLAY       TO ERR-CODE-2
+009150            MOVE 'FAILED TO READ CUST FILE'
+009160                                       TO ERR-MESSAGE
+009170            MOVE WS-CARD-RID-CUST-ID   TO ERR-EVENT-KEY
+009180            PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+009190     END-EVALUATE
+009200     .
+009210*
+009220 5300-EXIT.
+009230     EXIT.
+009240*----------------------------------------------------------------*
+009250 6000-BUILD-RESPONSE.
+009260*----------------------------------------------------------------*
+009270     MOVE PA-RL-APPROVED-AMT        TO WS-APPROVED-AMT-DIS
+009280*
+009290     STRING PA-RL-CARD-NUM         ','
+009300            PA-RL-TRANSACTION-ID   ','
+009310            PA-RL-AUTH-ID-CODE     ','
+009320            PA-RL-AUTH-RESP-CODE   ','
+009330            PA-RL-AUTH-RESP-REASON ','
+009340            WS-APPROVED-AMT-DIS    ','
+009350            PA-RL-CURRENCY-CODE    ','
+009360            PA-RL-PARTIAL-APPR-REASON ','
+009370            PA-RL-CORRELATION-ID
+009380            DELIMITED BY SIZE
+009390            INTO W02-PUT-BUFFER
+009400            WITH POINTER WS-RESP-LENGTH
+009410     END-STRING
+009420     .
+009430 6000-EXIT.
+009440     EXIT.
+009450*----------------------------------------------------------------*
+009460 7100-SEND-RESPONSE.
+009470*----------------------------------------------------------------*
+009480     SET NOT-MQPUT-SUCCESSFUL  TO TRUE
+009490     MOVE MQOT-Q               TO MQOD-OBJECTTYPE OF MQM-OD-REPLY
+009500     MOVE WS-REPLY-QNAME       TO MQOD-OBJECTNAME OF MQM-OD-REPLY
+009510*
+009520     MOVE MQMT-REPLY           TO MQMD-MSGTYPE     OF MQM-MD-REPLY
+009530     MOVE WS-SAVE-CORRELID     TO MQMD-CORRELID    OF MQM-MD-REPLY
+009540     MOVE MQMI-NONE            TO MQMD-MSGID       OF MQM-MD-REPLY
+009550     MOVE SPACES               TO MQMD-REPLYTOQ    OF MQM-MD-REPLY
+009560     MOVE SPACES               TO MQMD-REPLYTOQMGR OF MQM-MD-REPLY
+009570     MOVE MQPER-NOT-PERSISTENT TO MQMD-PERSISTENCE OF MQM-MD-REPLY
+009580     MOVE 50                   TO MQMD-EXPIRY      OF MQM-MD-REPLY
+009590     MOVE MQFMT-STRING         TO MQMD-FORMAT      OF MQM-MD-REPLY
+009600*
+009610     COMPUTE MQPMO-OPTIONS     =  MQPMO-NO-SYNCPOINT +
+009620                                  MQPMO-DEFAULT-CONTEXT
+009630*
+009640     MOVE WS-RESP-LENGTH       TO W02-BUFFLEN
+009650*
+009660     CALL 'MQPUT1' USING W02-HCONN-REPLY
+009670                         MQM-OD-REPLY
+009680                         MQM-MD-REPLY
+009690                         MQM-PUT-MESSAGE-OPTIONS
+009700                         W02-BUFFLEN
+009710                         W02-PUT-BUFFER
+009720                         WS-COMPCODE
+009730                         WS-REASON
+009740     END-CALL
+009750     IF WS-COMPCODE NOT = MQCC-OK
+009760        SET  NOT-MQPUT-SUCCESSFUL  TO TRUE
+009770        MOVE 'M004'                TO ERR-LOCATION
+009780        SET  ERR-CRITICAL          TO TRUE
+009790        SET  ERR-MQ                TO TRUE
+009800        MOVE WS-COMPCODE           TO WS-CODE-DISPLAY
+009810        MOVE WS-CODE-DISPLAY       TO ERR-CODE-1
+009820        MOVE WS-REASON             TO WS-CODE-DISPLAY
+009830        MOVE WS-CODE-DISPLAY       TO ERR-CODE-2
+009840        MOVE 'FAILED TO PUT ON REPLY MQ'
+009850                                   TO ERR-MESSAGE
+009860        MOVE PA-RL-CARD-NUM        TO ERR-EVENT-KEY
+009870        PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+009880     ELSE
+009890        SET  MQPUT-SUCCESSFUL      TO TRUE
+009900     END-IF
+009910     .
+009920 7100-EXIT.
+009930     EXIT.
+009940*----------------------------------------------------------------*
+009950 7200-SEND-TO-DLQ.
+009960*----------------------------------------------------------------*
+009970*    A REPLY THAT COULD NOT BE PUT (QUEUE FULL,                  *
+009980*    CHANNEL GONE) IS ROUTED TO A DEAD-LETTER QUEUE RATHER THAN  *
+009990*    SILENTLY LOST, SO OPS CAN REPLAY IT.                        *
+010000*----------------------------------------------------------------*
+010010     MOVE MQOT-Q               TO MQOD-OBJECTTYPE OF MQM-OD-DLQ
+010020     MOVE WS-DLQ-QNAME         TO MQOD-OBJECTNAME OF MQM-OD-DLQ
+010030     MOVE MQM-MD-REPLY         TO MQM-MD-DLQ
+010040     MOVE WS-RESP-LENGTH       TO W02-BUFFLEN
+010050     CALL 'MQPUT1' USING W02-HCONN-REPLY
+010060                         MQM-OD-DLQ
+010070                         MQM-MD-DLQ
+010080                         MQM-PUT-MESSAGE-OPTIONS
+010090                         W02-BUFFLEN
+010100                         W02-PUT-BUFFER
+010110                         WS-COMPCODE
+010120                         WS-REASON
+010130     END-CALL
+010140     IF WS-COMPCODE NOT = MQCC-OK
+010150        MOVE 'M007'                TO ERR-LOCATION
+010160        SET  ERR-CRITICAL          TO TRUE
+010170        SET  ERR-MQ                TO TRUE
+010180        MOVE 'FAILED TO PUT ON DEAD-LETTER MQ - REPLY LOST'
+010190                                   TO ERR-MESSAGE
+010200        PERFORM 9500-LOG-ERROR THRU 9500-EXIT
+010210     END-IF
+010220     .
+010230 7200-EXIT.
+010240     EXIT.
+010250*----------------------------------------------------------------*
+010260 7300-FANOUT-MONITOR.
+010270*----------------------------------------------------------------*
+010280*    A COPY OF EVERY RESPONSE IS FANNED OUT TO A                 *
+010290*    SECONDARY MONITORING QUEUE FOR REAL-TIME DASHBOARDING,      *
+010300*    INDEPENDENT OF WHETHER THE CHANNEL REPLY SUCCEEDED.         *
+010310*----------------------------------------------------------------*
+010320     MOVE MQOT-Q               TO
+010330             MQOD-OBJECTTYPE OF MQM-OD-MONITOR
+010340     MOVE WS-MONITOR-QNAME     TO
+010350             MQOD-OBJECTNAME OF MQM-OD-MONITOR
+010360     MOVE MQM-MD-REPLY         TO MQM-MD-MONITOR
+010370     MOVE WS-RESP-LENGTH       TO W02-BUFFLEN
+010380     CALL 'MQPUT1' USING W02-HCONN-REPLY
+010390                         MQM-OD-MONITOR
+010400                         MQM-MD-MONITOR
+010410                         MQM-PUT-MESSAGE-OPTIONS
+010420                         W02-BUFFLEN
+010430                         W02-PUT-BUFFER
+010440                         WS-COMPCODE
+010450                         WS-REASON
+010460     END-CALL
+010470     .
+010480 7300-EXIT.
+010490     EXIT.
+010491*----------------------------------------------------------------*
+010492 7350-FANOUT-NOTIFICATION.
+010493*----------------------------------------------------------------*
+010494*    PUTS THE JUST-BUILT RESPONSE ON ITS OWN CUSTOMER-             *
+010495*    NOTIFICATION QUEUE, SEPARATE FROM THE 7300 DASHBOARD COPY,    *
+010496*    SO A DECLINE NEVER PRODUCES TWO PUTS TO THE SAME QUEUE AND    *
+010497*    A NOTIFICATION CONSUMER NEVER HAS TO SHARE TRAFFIC WITH THE   *
+010498*    DASHBOARD FEED.                                               *
+010499*----------------------------------------------------------------*
+010501     MOVE MQOT-Q               TO
+010502             MQOD-OBJECTTYPE OF MQM-OD-NOTIFY
+010503     MOVE WS-NOTIFY-QNAME      TO
+010504             MQOD-OBJECTNAME OF MQM-OD-NOTIFY
+010505     MOVE MQM-MD-REPLY         TO MQM-MD-NOTIFY
+010506     MOVE WS-RESP-LENGTH       TO W02-BUFFLEN
+010507     CALL 'MQPUT1' USING W02-HCONN-REPLY
+010508                         MQM-OD-NOTIFY
+010509                         MQM-MD-NOTIFY
+010510                         MQM-PUT-MESSAGE-OPTIONS
+010511                         W02-BUFFLEN
+010512                         W02-PUT-BUFFER
+010513                         WS-COMPCODE
+010514                         WS-REASON
+010515     END-CALL
+010516     .
+010517 7350-EXIT.
+010518     EXIT.
+010519*----------------------------------------------------------------*
+010520 9000-TERMINATE.
+010521*----------------------------------------------------------------*
+010530     PERFORM 9100-CLOSE-REQUEST-QUEUE THRU 9100-EXIT
+010540     IF IMS-PSB-SCHD
+010550        EXEC DLI TERM
+010560        END-EXEC
+010570     END-IF
+010580     IF WS-STAT-MSG-COUNT > 0
+010590        COMPUTE WS-STAT-AVG-ELAPSED =
+010600                WS-STAT-TOTAL-ELAPSED / WS-STAT-MSG-COUNT
+010610     END-IF
+010620     MOVE WS-STAT-MSG-COUNT     TO WS-STAT-CNT-DIS
+010630     DISPLAY 'COPAUA0C MESSAGES PROCESSED ..: ' WS-STAT-CNT-DIS
+010640     MOVE WS-STAT-APPROVED-COUNT TO WS-STAT-CNT-DIS
+010650     DISPLAY 'COPAUA0C APPROVED ............: ' WS-STAT-CNT-DIS
+010660     MOVE WS-STAT-DECLINED-COUNT TO WS-STAT-CNT-DIS
+010670     DISPLAY 'COPAUA0C DECLINED ............: ' WS-STAT-CNT-DIS
+010680     MOVE WS-STAT-REJECTED-COUNT TO WS-STAT-CNT-DIS
+010690     DISPLAY 'COPAUA0C REJECTED ............: ' WS-STAT-CNT-DIS
+010700     MOVE WS-STAT-DUPLICATE-COUNT TO WS-STAT-CNT-DIS
+010710     DISPLAY 'COPAUA0C DUPLICATES DROPPED ..: ' WS-STAT-CNT-DIS
+010720     MOVE WS-STAT-AVG-ELAPSED   TO WS-STAT-AVG-DIS
+010730     DISPLAY 'COPAUA0C AVG LATENCY (MICRO) .: ' WS-STAT-AVG-DIS
+010740     .
+010750 9000-EXIT.
+010760     EXIT.
+010770*----------------------------------------------------------------*
+010780 9100-CLOSE-REQUEST-QUEUE.
+010790*----------------------------------------------------------------*
+010800     CALL 'MQCLOSE' USING W02-HCONN-REQUEST
+010810                          W02-HOBJ-REQUEST
+010820                          WS-COMPCODE
+010830                          WS-REASON
+010840     END-CALL
+010850     CALL 'MQCLOSE' USING W02-HCONN-REPLY
+010860                          W02-HOBJ-REPLY
+010870                          WS-COMPCODE
+010880                          WS-REASON
+010890     END-CALL
+010900     CALL 'MQCLOSE' USING W02-HCONN-REPLY
+010910                          W02-HOBJ-DLQ
+010920                          WS-COMPCODE
+010930                          WS-REASON
+010940     END-CALL
+010950     CALL 'MQCLOSE' USING W02-HCONN-REPLY
+010960                          W02-HOBJ-MONITOR
+010970                          WS-COMPCODE
+010980                          WS-REASON
+010990     END-CALL
+010991     CALL 'MQCLOSE' USING W02-HCONN-REPLY
+010992                          W02-HOBJ-NOTIFY
+010993                          WS-COMPCODE
+010994                          WS-REASON
+010995     END-CALL
+011000     .
+011010 9100-EXIT.
+011020     EXIT.
+011030*----------------------------------------------------------------*
+011040 9500-LOG-ERROR.
+011050*----------------------------------------------------------------*
+011060*    WRITES THE APPLICATION ERROR LOG RECORD TO THE CICS         *
+011070*    TRANSIENT-DATA ERROR QUEUE FOR OPERATOR REVIEW.             *
+011080*----------------------------------------------------------------*
+011090     EXEC CICS ASKTIME
+011100          ABSTIME(WS-ABS-TIME)
+011110          NOHANDLE
+011120     END-EXEC
+011130     EXEC CICS FORMATTIME
+011140          ABSTIME(WS-ABS-TIME)
+011150          MMDDYY(WS-CUR-DATE)
+011160          DATESEP
+011170          TIME(WS-CUR-TIME)
+011180          TIMESEP
+011190          NOHANDLE
+011200     END-EXEC
+011210     STRING WS-CUR-DATE ' ' WS-CUR-TIME DELIMITED BY SIZE
+011220            INTO ERR-TIMESTAMP
+011230     END-STRING
+011240     MOVE PA-RQ-CORRELATION-ID  TO ERR-CORRELATION-ID
+011250     EXEC CICS WRITEQ TD
+011260          QUEUE('CSMT')
+011270          FROM(APPL-ERROR-LOG-RECORD)
+011280          LENGTH(LENGTH OF APPL-ERROR-LOG-RECORD)
+011290          NOHANDLE
+011300     END-EXEC
+011310     .
+011320 9500-EXIT.
+011330     EXIT.
