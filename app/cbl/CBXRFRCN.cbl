@@ -0,0 +1,329 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBXRFRCN.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-04-23.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    CBXRFRCN - CARD/ACCOUNT CROSS-REFERENCE VS. AUTHFRDS CHECK   *
+000090*    WALKS CARDDEMO.AUTHFRDS (THE DB2 TABLE COPAUS2C MAINTAINS)   *
+000100*    ONE ACCOUNT AT A TIME AND CONFIRMS THE ACCOUNT/CUSTOMER      *
+000110*    ASSOCIATION IT CARRIES STILL AGREES WITH THE CARDXREF FILE   *
+000120*    COPAUA0C'S 5200-READ-CARD-XREF RESOLVES ON EVERY AUTH. A     *
+000130*    MISMATCH HERE MEANS THE CROSS-REFERENCE AND THE FRAUD TABLE  *
+000140*    HAVE DRIFTED APART FOR THAT CARD, SO AN ANALYST VIEWING      *
+000150*    PAULST/PAUDTL MAY BE ACTING ON A STALE ACCOUNT/CUSTOMER      *
+000160*    ASSOCIATION WITHOUT KNOWING IT.                              *
+000170*----------------------------------------------------------------*
+000180*                MODIFICATION HISTORY                            *
+000190* DATE       INIT DESCRIPTION                                    *
+000200* 2024-04-23  JGM INITIAL VERSION                                *
+000210*----------------------------------------------------------------*
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. IBM-ZOS.
+000250 OBJECT-COMPUTER. IBM-ZOS.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT XREF-FILE      ASSIGN TO CARDXREF
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE  IS RANDOM
+000310         RECORD KEY   IS XREF-CARD-NUM
+000320         FILE STATUS  IS WS-XREF-STATUS.
+000330*
+000340     SELECT XRFRCN-REPORT  ASSIGN TO XRFRCNRP
+000350         ORGANIZATION IS SEQUENTIAL
+000360         ACCESS MODE  IS SEQUENTIAL
+000370         FILE STATUS  IS WS-RPT-STATUS.
+000380*----------------------------------------------------------------*
+000390 DATA DIVISION.
+000400*----------------------------------------------------------------*
+000410 FILE SECTION.
+000420 FD  XREF-FILE
+000430     RECORDING MODE IS F.
+000440 01  XREF-RECORD.
+000450 COPY CVACT03Y.
+000460*
+000470 FD  XRFRCN-REPORT
+000480     RECORDING MODE IS F.
+000490 01  XRFRCN-REPORT-LINE          PIC X(132).
+000500*----------------------------------------------------------------*
+000510 WORKING-STORAGE SECTION.
+000520*----------------------------------------------------------------*
+000530 01  WS-VARIABLES.
+000540     05  WS-PGMNAME                 PIC X(08) VALUE 'CBXRFRCN'.
+000550     05  CURRENT-DATE               PIC 9(06).
+000560*----------------------------------------------------------------*
+000570*    CONTROL-BREAK FIELD - AUTHFRDS IS FETCHED ORDER BY ACCT_ID    *
+000580*    SO EACH ACCOUNT ONLY NEEDS ONE CROSS-REFERENCE CHECK EVEN     *
+000590*    WHEN IT HAS MANY AUTHFRDS ROWS.                               *
+000600*----------------------------------------------------------------*
+000610 01  WS-PREV-ACCT-ID                PIC 9(11) VALUE 0.
+000620*
+000630 01  WS-FILE-STATUSES.
+000640     05  WS-RPT-STATUS              PIC X(02).
+000650     05  WS-XREF-STATUS             PIC X(02).
+000660         88  XREF-FOUND                     VALUE '00'.
+000670         88  XREF-NOT-FOUND                 VALUE '23'.
+000680*----------------------------------------------------------------*
+000690*    CURSOR-CONTROL SWITCH                                        *
+000700*----------------------------------------------------------------*
+000710 01  WS-CURSOR-CONTROL.
+000720     05  WS-CURSOR-EOF-SW           PIC X(01) VALUE 'N'.
+000730         88  CURSOR-EOF                      VALUE 'Y'.
+000740         88  CURSOR-NOT-EOF                   VALUE 'N'.
+000750*----------------------------------------------------------------*
+000760*    RECONCILIATION REPORT ACCUMULATORS                          *
+000770*----------------------------------------------------------------*
+000780 01  WS-REPORT-COUNTERS.
+000790     05  WS-RPT-ROWS-READ           PIC S9(9) COMP-3 VALUE 0.
+000800     05  WS-RPT-ACCTS-CHECKED       PIC S9(9) COMP-3 VALUE 0.
+000810     05  WS-RPT-MATCHED             PIC S9(9) COMP-3 VALUE 0.
+000820     05  WS-RPT-MISMATCH            PIC S9(9) COMP-3 VALUE 0.
+000830     05  WS-RPT-NOT-IN-XREF         PIC S9(9) COMP-3 VALUE 0.
+000840     05  WS-RPT-SQL-ERRORS          PIC S9(9) COMP-3 VALUE 0.
+000850*----------------------------------------------------------------*
+000860 01  WS-PRINT-LINE                 PIC X(132).
+000870 01  WS-DISPLAY-FIELDS.
+000880     05  WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+000890     05  WS-ACCT-DIS                PIC Z(10)9.
+000900     05  WS-CUST-DIS                PIC Z(08)9.
+000910*----------------------------------------------------------------*
+000920*    DB2 SQL-ERROR DISPLAY FIELDS                                 *
+000930*----------------------------------------------------------------*
+000940 01  WS-SQL-FIELDS.
+000950     05  WS-SQLCODE                 PIC -9(8).
+000960     05  WS-SQLSTATE                PIC X(05).
+000970*----------------------------------------------------------------*
+000980*    DB2 HOST VARIABLES FOR THE AUTHFRDS CURSOR                   *
+000990*----------------------------------------------------------------*
+001000 01  AUTHFRDS-HOST-VARS.
+001010 COPY CVAUTFDY.
+001020*----------------------------------------------------------------*
+001030 EXEC SQL
+001040     INCLUDE SQLCA
+001050 END-EXEC.
+001060*----------------------------------------------------------------*
+001070 PROCEDURE DIVISION.
+001080*----------------------------------------------------------------*
+001090 MAIN-PARA.
+001100*----------------------------------------------------------------*
+001110     PERFORM 1000-INITIALIZE              THRU 1000-EXIT
+001120*
+001130     PERFORM 2000-PROCESS-NEXT-AUTH-ROW   THRU 2000-EXIT
+001140         UNTIL CURSOR-EOF
+001150*
+001160     PERFORM 2900-CLOSE-CURSOR            THRU 2900-EXIT
+001170*
+001180     PERFORM 8000-PRINT-XREF-REPORT       THRU 8000-EXIT
+001190*
+001200     PERFORM 9000-FILE-CLOSE              THRU 9000-EXIT
+001210*
+001220     GOBACK.
+001230*----------------------------------------------------------------*
+001240 1000-INITIALIZE.
+001250*----------------------------------------------------------------*
+001260     ACCEPT CURRENT-DATE     FROM DATE
+001270*
+001280     OPEN INPUT  XREF-FILE
+001290     OPEN OUTPUT XRFRCN-REPORT
+001300*
+001310     PERFORM 1300-OPEN-CURSOR THRU 1300-EXIT
+001320*
+001330     DISPLAY 'STARTING PROGRAM ' WS-PGMNAME
+001340     DISPLAY '*-------------------------------------*'
+001350     DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+001360     .
+001370 1000-EXIT.
+001380     EXIT.
+001390*----------------------------------------------------------------*
+001400 1300-OPEN-CURSOR.
+001410*----------------------------------------------------------------*
+001420*    ORDER BY ACCT_ID SO THE CONTROL BREAK ABOVE ONLY NEEDS TO     *
+001430*    COMPARE AGAINST THE IMMEDIATELY PRIOR ROW.                    *
+001440*----------------------------------------------------------------*
+001450     EXEC SQL
+001460         DECLARE XRFRCN-CURSOR CURSOR FOR
+001470             SELECT ACCT_ID, CUST_ID, CARD_NUM
+001480               FROM CARDDEMO.AUTHFRDS
+001490              ORDER BY ACCT_ID
+001500     END-EXEC
+001510     EXEC SQL
+001520         OPEN XRFRCN-CURSOR
+001530     END-EXEC
+001540     MOVE SQLCODE TO WS-SQLCODE
+001550     IF SQLCODE NOT = ZERO
+001560        DISPLAY 'ERROR OPENING XRFRCN-CURSOR'
+001570        DISPLAY '  SQLCODE=' WS-SQLCODE
+001580        SET CURSOR-EOF TO TRUE
+001590     ELSE
+001600        SET CURSOR-NOT-EOF TO TRUE
+001610     END-IF
+001620     .
+001630 1300-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------*
+001660 2000-PROCESS-NEXT-AUTH-ROW.
+001670*----------------------------------------------------------------*
+001680     EXEC SQL
+001690         FETCH XRFRCN-CURSOR
+001700             INTO :ACCT-ID, :CUST-ID, :CARD-NUM
+001710     END-EXEC
+001720     MOVE SQLCODE TO WS-SQLCODE
+001730     EVALUATE TRUE
+001740         WHEN SQLCODE = ZERO
+001750             ADD 1 TO WS-RPT-ROWS-READ
+001760             IF ACCT-ID NOT = WS-PREV-ACCT-ID
+001770                ADD 1 TO WS-RPT-ACCTS-CHECKED
+001780                MOVE ACCT-ID TO WS-PREV-ACCT-ID
+001790                PERFORM 3000-CHECK-XREF THRU 3000-EXIT
+001800             END-IF
+001810         WHEN SQLCODE = 100
+001820             SET CURSOR-EOF TO TRUE
+001830         WHEN OTHER
+001840             ADD 1 TO WS-RPT-SQL-ERRORS
+001850             MOVE SQLSTATE TO WS-SQLSTATE
+001860             DISPLAY 'SQL ERROR ON FETCH - SQLCODE=' WS-SQLCODE
+001870                     ', STATE: ' WS-SQLSTATE
+001880             SET CURSOR-EOF TO TRUE
+001890     END-EVALUATE
+001900     .
+001910 2000-EXIT.
+001920     EXIT.
+001930*----------------------------------------------------------------*
+001940 2900-CLOSE-CURSOR.
+001950*----------------------------------------------------------------*
+001960     EXEC SQL
+001970         CLOSE XRFRCN-CURSOR
+001980     END-EXEC
+001990     .
+002000 2900-EXIT.
+002010     EXIT.
+002020*----------------------------------------------------------------*
+002030 3000-CHECK-XREF.
+002040*----------------------------------------------------------------*
+002050*    LOOKS UP THE SAME CARD IN CARDXREF THAT COPAUA0C'S 5200-      *
+002060*    READ-CARD-XREF WOULD RESOLVE ON A LIVE AUTHORIZATION, AND     *
+002070*    COMPARES ITS ACCOUNT/CUSTOMER ASSOCIATION AGAINST WHAT        *
+002080*    AUTHFRDS CURRENTLY SHOWS FOR THAT SAME CARD.                  *
+002090*----------------------------------------------------------------*
+002100     MOVE CARD-NUM TO XREF-CARD-NUM
+002110     READ XREF-FILE
+002120         INVALID KEY
+002130             ADD 1 TO WS-RPT-NOT-IN-XREF
+002140             PERFORM 3100-WRITE-NOTINXREF-LINE THRU 3100-EXIT
+002150         NOT INVALID KEY
+002160             IF XREF-ACCT-ID = ACCT-ID
+002170                AND XREF-CUST-ID = CUST-ID
+002180                ADD 1 TO WS-RPT-MATCHED
+002190             ELSE
+002200                ADD 1 TO WS-RPT-MISMATCH
+002210                PERFORM 3200-WRITE-MISMATCH-LINE THRU 3200-EXIT
+002220             END-IF
+002230     END-READ
+002240     .
+002250 3000-EXIT.
+002260     EXIT.
+002270*----------------------------------------------------------------*
+002280 3100-WRITE-NOTINXREF-LINE.
+002290*----------------------------------------------------------------*
+002300     MOVE ACCT-ID                TO WS-ACCT-DIS
+002310     MOVE CUST-ID                TO WS-CUST-DIS
+002320     MOVE SPACES                 TO WS-PRINT-LINE
+002330     STRING 'NOT IN XREF  ACCT:' WS-ACCT-DIS
+002340            ' CUST:' WS-CUST-DIS
+002350            ' CARD:' CARD-NUM
+002360            DELIMITED BY SIZE
+002370            INTO WS-PRINT-LINE
+002380     END-STRING
+002390     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+002400     .
+002410 3100-EXIT.
+002420     EXIT.
+002430*----------------------------------------------------------------*
+002440 3200-WRITE-MISMATCH-LINE.
+002450*----------------------------------------------------------------*
+002460     MOVE ACCT-ID                TO WS-ACCT-DIS
+002470     MOVE CUST-ID                TO WS-CUST-DIS
+002480     MOVE SPACES                 TO WS-PRINT-LINE
+002490     STRING 'MISMATCH  AUTHFRDS-ACCT:' WS-ACCT-DIS
+002500            ' AUTHFRDS-CUST:' WS-CUST-DIS
+002510            ' CARD:' CARD-NUM
+002520            DELIMITED BY SIZE
+002530            INTO WS-PRINT-LINE
+002540     END-STRING
+002550     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+002560*
+002570     MOVE XREF-ACCT-ID           TO WS-ACCT-DIS
+002580     MOVE XREF-CUST-ID           TO WS-CUST-DIS
+002590     MOVE SPACES                 TO WS-PRINT-LINE
+002600     STRING '             XREF-ACCT:' WS-ACCT-DIS
+002610            ' XREF-CUST:'     WS-CUST-DIS
+002620            DELIMITED BY SIZE
+002630            INTO WS-PRINT-LINE
+002640     END-STRING
+002650     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+002660     .
+002670 3200-EXIT.
+002680     EXIT.
+002690*----------------------------------------------------------------*
+002700 8000-PRINT-XREF-REPORT.
+002710*----------------------------------------------------------------*
+002720     MOVE SPACES TO WS-PRINT-LINE
+002730     STRING 'CBXRFRCN XREF RECON SUMMARY - RUN DATE ' CURRENT-DATE
+002740            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002750     END-STRING
+002760     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+002770*
+002780     MOVE WS-RPT-ROWS-READ TO WS-CNT-DIS
+002790     MOVE SPACES TO WS-PRINT-LINE
+002800     STRING 'AUTHFRDS ROWS READ ..................: ' WS-CNT-DIS
+002810            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002820     END-STRING
+002830     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+002840*
+002850     MOVE WS-RPT-ACCTS-CHECKED TO WS-CNT-DIS
+002860     MOVE SPACES TO WS-PRINT-LINE
+002870     STRING 'DISTINCT ACCOUNTS CHECKED ...........: ' WS-CNT-DIS
+002880            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002890     END-STRING
+002900     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+002910*
+002920     MOVE WS-RPT-MATCHED TO WS-CNT-DIS
+002930     MOVE SPACES TO WS-PRINT-LINE
+002940     STRING '  MATCHED ..........................: ' WS-CNT-DIS
+002950            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002960     END-STRING
+002970     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+002980*
+002990     MOVE WS-RPT-MISMATCH TO WS-CNT-DIS
+003000     MOVE SPACES TO WS-PRINT-LINE
+003010     STRING '  MISMATCHED .......................: ' WS-CNT-DIS
+003020            DELIMITED BY SIZE INTO WS-PRINT-LINE
+003030     END-STRING
+003040     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+003050*
+003060     MOVE WS-RPT-NOT-IN-XREF TO WS-CNT-DIS
+003070     MOVE SPACES TO WS-PRINT-LINE
+003080     STRING '  NOT FOUND IN CARDXREF ............: ' WS-CNT-DIS
+003090            DELIMITED BY SIZE INTO WS-PRINT-LINE
+003100     END-STRING
+003110     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+003120*
+003130     MOVE WS-RPT-SQL-ERRORS TO WS-CNT-DIS
+003140     MOVE SPACES TO WS-PRINT-LINE
+003150     STRING '  DB2 FETCH ERRORS .................: ' WS-CNT-DIS
+003160            DELIMITED BY SIZE INTO WS-PRINT-LINE
+003170     END-STRING
+003180     WRITE XRFRCN-REPORT-LINE FROM WS-PRINT-LINE
+003190     .
+003200 8000-EXIT.
+003210     EXIT.
+003220*----------------------------------------------------------------*
+003230 9000-FILE-CLOSE.
+003240*----------------------------------------------------------------*
+003250     CLOSE XREF-FILE
+003260     CLOSE XRFRCN-REPORT
+003270     .
+003280 9000-EXIT.
+003290     EXIT.
