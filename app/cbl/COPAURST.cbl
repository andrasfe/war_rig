@@ -0,0 +1,446 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COPAURST.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-04-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    COPAURST - REST FRONT END FOR PENDING AUTHORIZATION INTAKE   *
+000090*    CICS WEB-ATTACHED TRANSACTION (URIMAP POINTS HERE). TAKES A  *
+000100*    FLAT JSON AUTHORIZATION REQUEST OVER HTTP, TRANSLATES IT     *
+000110*    INTO THE SAME PAUTH.REQUEST.QUEUE MESSAGE SHAPE COPAUA0C     *
+000120*    ALREADY DRAINS FROM MQ, WAITS FOR THE CORRELATED REPLY ON    *
+000130*    PAUTH.REPLY.QUEUE AND RETURNS IT AS JSON. COPAUA0C ITSELF IS *
+000140*    UNCHANGED - THIS PROGRAM IS JUST ANOTHER CHANNEL FEEDING THE *
+000150*    SAME MQ-BASED INTAKE, THE SAME WAY THE BATCH/ONLINE CHANNELS *
+000160*    ALREADY DO.                                                  *
+000170*----------------------------------------------------------------*
+000180*                MODIFICATION HISTORY                            *
+000190* DATE       INIT DESCRIPTION                                    *
+000200* 2024-04-09  JGM INITIAL VERSION                                *
+000210*----------------------------------------------------------------*
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. IBM-ZOS.
+000250 OBJECT-COMPUTER. IBM-ZOS.
+000260*----------------------------------------------------------------*
+000270 DATA DIVISION.
+000280*----------------------------------------------------------------*
+000290 WORKING-STORAGE SECTION.
+000300*----------------------------------------------------------------*
+000310 01  WS-VARIABLES.
+000320     05  WS-PGMNAME                 PIC X(08) VALUE 'COPAURST'.
+000330     05  WS-CODE-DISPLAY            PIC -(9)9.
+000340*----------------------------------------------------------------*
+000350*    CICS WEB / HTTP WORK AREA                                   *
+000360*----------------------------------------------------------------*
+000370 01  WS-HTTP-FIELDS.
+000380     05  WS-HTTP-METHOD             PIC X(08).
+000390     05  WS-RESP-STATUSCODE         PIC S9(04) COMP.
+000400     05  WS-JSON-REQUEST            PIC X(2000).
+000410     05  WS-JSON-REQ-LENGTH         PIC S9(09) COMP.
+000420     05  WS-JSON-RESPONSE           PIC X(500).
+000430     05  WS-JSON-RESP-LENGTH        PIC S9(09) COMP.
+000440     05  WS-REST-STATUS-SW          PIC X(01) VALUE 'N'.
+000450         88  REST-REQUEST-OK                  VALUE 'Y'.
+000460         88  REST-REQUEST-FAILED              VALUE 'N'.
+000470*----------------------------------------------------------------*
+000480*    SMALL HAND-ROLLED EXTRACTOR FOR THE FLAT "TAG":"VALUE" JSON  *
+000490*    BODY THIS ENDPOINT ACCEPTS - THERE IS NO NESTING/ARRAYS TO   *
+000500*    WORRY ABOUT SO A FULL JSON PARSER WOULD BE OVERKILL HERE.    *
+000510*----------------------------------------------------------------*
+000520 01  WS-JSON-PARSE-FIELDS.
+000530     05  WS-JSON-TAG                PIC X(32).
+000531     05  WS-JSON-TAG-LEN            PIC S9(4) COMP.
+000532     05  WS-JSON-TAG-TRAIL          PIC S9(4) COMP.
+000540     05  WS-JSON-VALUE              PIC X(64).
+000545     05  WS-JSON-AMT-VALUE REDEFINES WS-JSON-VALUE.
+000546         10  WS-JSON-AMT-NUMERIC    PIC 9(09)V99.
+000547         10  FILLER                 PIC X(53).
+000550     05  WS-JSON-BEFORE             PIC X(2000).
+000560     05  WS-JSON-AFTER              PIC X(2000).
+000570     05  WS-JSON-TAG-FOUND-SW       PIC X(01).
+000580         88  JSON-TAG-FOUND                   VALUE 'Y'.
+000590         88  JSON-TAG-NOT-FOUND                VALUE 'N'.
+000600*----------------------------------------------------------------*
+000610*    MQ SERIES FIELDS                                            *
+000620*----------------------------------------------------------------*
+000630 01  WS-MQ-FIELDS.
+000640     05  W02-HCONN-REQUEST          PIC S9(09) COMP.
+000650     05  W02-HCONN-REPLY            PIC S9(09) COMP.
+000660     05  W02-HOBJ-REQUEST           PIC S9(09) COMP.
+000670     05  W02-HOBJ-REPLY             PIC S9(09) COMP.
+000680     05  W02-BUFFLEN                PIC S9(09) COMP.
+000690     05  W02-DATALEN                PIC S9(09) COMP.
+000700     05  WS-COMPCODE                PIC S9(09) COMP.
+000710     05  WS-REASON                  PIC S9(09) COMP.
+000720     05  WS-REQUEST-QNAME           PIC X(48)
+000730             VALUE 'PAUTH.REQUEST.QUEUE'.
+000740     05  WS-REPLY-QNAME             PIC X(48)
+000750             VALUE 'PAUTH.REPLY.QUEUE'.
+000760     05  WS-CORRELID                PIC X(24).
+000770     05  W02-GET-BUFFER             PIC X(250).
+000780     05  W02-PUT-BUFFER             PIC X(250).
+000790*----------------------------------------------------------------*
+000800*    WORK COPIES OF MQ VENDOR STRUCTURES (ONE PER OBJECT)        *
+000810*----------------------------------------------------------------*
+000820     COPY CMQTML.
+000830 01  MQM-OD-REQUEST.
+000840     COPY CMQODV.
+000850 01  MQM-OD-REPLY.
+000860     COPY CMQODV.
+000870 01  MQM-MD-REQUEST.
+000880     COPY CMQMDV.
+000890 01  MQM-MD-REPLY.
+000900     COPY CMQMDV.
+000910 01  MQM-PUT-MESSAGE-OPTIONS.
+000920     COPY CMQPMOV.
+000930 01  MQM-GET-MESSAGE-OPTIONS.
+000940     COPY CMQGMOV.
+000950*----------------------------------------------------------------*
+000960*  STAGING COPYBOOKS                                             *
+000970*----------------------------------------------------------------*
+000980*- PENDING AUTHORIZATION REQUEST LAYOUT
+000990 01  PENDING-AUTH-REQUEST.
+001000     COPY CCPAURQY.
+001010*- PENDING AUTHORIZATION RESPONSE LAYOUT
+001020 01  PENDING-AUTH-RESPONSE.
+001030     COPY CCPAURLY.
+001040*----------------------------------------------------------------*
+001050 LINKAGE SECTION.
+001060 01  DFHCOMMAREA.
+001070     05  LK-COMMAREA                PIC X(01)
+001080             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+001090*----------------------------------------------------------------*
+001100 PROCEDURE DIVISION.
+001110*----------------------------------------------------------------*
+001120 MAIN-PARA.
+001130*----------------------------------------------------------------*
+001140     PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+001150*
+001160     PERFORM 2000-RECEIVE-REQUEST    THRU 2000-EXIT
+001170*
+001180     IF REST-REQUEST-OK
+001190        PERFORM 3000-PARSE-JSON-REQUEST   THRU 3000-EXIT
+001200        PERFORM 4000-SUBMIT-TO-QUEUE      THRU 4000-EXIT
+001210     END-IF
+001220*
+001230     IF REST-REQUEST-OK
+001240        PERFORM 5000-AWAIT-REPLY          THRU 5000-EXIT
+001250     END-IF
+001260*
+001270     PERFORM 6000-BUILD-JSON-RESPONSE THRU 6000-EXIT
+001280*
+001290     PERFORM 7000-SEND-RESPONSE      THRU 7000-EXIT
+001300*
+001310     EXEC CICS RETURN
+001320     END-EXEC
+001330     .
+001340*----------------------------------------------------------------*
+001350 1000-INITIALIZE.
+001360*----------------------------------------------------------------*
+001370     SET REST-REQUEST-OK            TO TRUE
+001380     MOVE SPACES                    TO WS-JSON-REQUEST
+001390                                        WS-JSON-RESPONSE
+001400     MOVE LOW-VALUES                TO PENDING-AUTH-REQUEST
+001410                                        PENDING-AUTH-RESPONSE
+001420     .
+001430 1000-EXIT.
+001440     EXIT.
+001450*----------------------------------------------------------------*
+001460 2000-RECEIVE-REQUEST.
+001470*----------------------------------------------------------------*
+001480*    READS THE INBOUND HTTP METHOD/BODY. ONLY POST IS SUPPORTED - *
+001490*    ANYTHING ELSE FAILS THE REQUEST SO A SENSIBLE STATUS CODE    *
+001500*    CAN BE RETURNED INSTEAD OF A CONFUSING MQ FAILURE LATER ON.  *
+001510*----------------------------------------------------------------*
+001520     EXEC CICS WEB EXTRACT
+001530          HTTPMETHOD(WS-HTTP-METHOD)
+001540          NOHANDLE
+001550     END-EXEC
+001560*
+001570     IF WS-HTTP-METHOD NOT = 'POST'
+001580        SET REST-REQUEST-FAILED     TO TRUE
+001590        MOVE 405                    TO WS-RESP-STATUSCODE
+001600     ELSE
+001610        EXEC CICS WEB RECEIVE
+001620             INTO(WS-JSON-REQUEST)
+001630             LENGTH(WS-JSON-REQ-LENGTH)
+001640             NOHANDLE
+001650        END-EXEC
+001660        IF WS-JSON-REQ-LENGTH = 0
+001670           SET REST-REQUEST-FAILED  TO TRUE
+001680           MOVE 400                 TO WS-RESP-STATUSCODE
+001690        END-IF
+001700     END-IF
+001710     .
+001720 2000-EXIT.
+001730     EXIT.
+001740*----------------------------------------------------------------*
+001750 3000-PARSE-JSON-REQUEST.
+001760*----------------------------------------------------------------*
+001770*    MAPS THE FLAT JSON BODY ONTO THE SAME FIELD LAYOUT COPAUA0C  *
+001780*    ALREADY EXPECTS OFF MQ (CCPAURQY), SO COPAUA0C NEEDS NO      *
+001790*    CHANGES AT ALL TO SERVE THIS NEW CHANNEL.                    *
+001800*----------------------------------------------------------------*
+001810     MOVE 'cardNum'                 TO WS-JSON-TAG
+001820     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+001830     MOVE WS-JSON-VALUE(1:16)       TO PA-RQ-CARD-NUM
+001840*
+001850     MOVE 'authType'                TO WS-JSON-TAG
+001860     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+001870     MOVE WS-JSON-VALUE(1:2)        TO PA-RQ-AUTH-TYPE
+001880*
+001890     MOVE 'authOrigDate'            TO WS-JSON-TAG
+001900     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+001910     MOVE WS-JSON-VALUE(1:8)        TO PA-RQ-AUTH-ORIG-DATE
+001920*
+001930     MOVE 'authOrigTime'            TO WS-JSON-TAG
+001940     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+001950     MOVE WS-JSON-VALUE(1:8)        TO PA-RQ-AUTH-ORIG-TIME
+001960*
+001970     MOVE 'cardExpiryDate'          TO WS-JSON-TAG
+001980     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+001990     MOVE WS-JSON-VALUE(1:4)        TO PA-RQ-CARD-EXPIRY-DATE
+002000*
+002010     MOVE 'messageType'             TO WS-JSON-TAG
+002020     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002030     MOVE WS-JSON-VALUE(1:2)        TO PA-RQ-MESSAGE-TYPE
+002040*
+002050     MOVE 'authIdCode'              TO WS-JSON-TAG
+002060     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002070     MOVE WS-JSON-VALUE(1:6)        TO PA-RQ-AUTH-ID-CODE
+002080*
+002090     MOVE 'processingCode'          TO WS-JSON-TAG
+002100     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002110     MOVE WS-JSON-VALUE(1:6)        TO PA-RQ-PROCESSING-CODE
+002120*
+002130     MOVE 'currencyCode'            TO WS-JSON-TAG
+002140     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002150     MOVE WS-JSON-VALUE(1:3)        TO PA-RQ-CURRENCY-CODE
+002160*
+002170     MOVE 'transactionAmt'          TO WS-JSON-TAG
+002180     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002190     MOVE WS-JSON-AMT-NUMERIC       TO PA-RQ-TRANSACTION-AMT
+002210*
+002220     MOVE 'merchantCategoryCode'    TO WS-JSON-TAG
+002230     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002235     MOVE WS-JSON-VALUE(1:4)
+002240         TO PA-RQ-MERCHANT-CATAGORY-CODE
+002250*
+002260     MOVE 'acqrCountryCode'         TO WS-JSON-TAG
+002270     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002280     MOVE WS-JSON-VALUE(1:3)        TO PA-RQ-ACQR-COUNTRY-CODE
+002290*
+002300     MOVE 'posEntryMode'            TO WS-JSON-TAG
+002310     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002320     MOVE WS-JSON-VALUE(1:2)        TO PA-RQ-POS-ENTRY-MODE
+002330*
+002340     MOVE 'merchantId'              TO WS-JSON-TAG
+002350     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002360     MOVE WS-JSON-VALUE(1:15)       TO PA-RQ-MERCHANT-ID
+002370*
+002380     MOVE 'merchantName'            TO WS-JSON-TAG
+002390     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002400     MOVE WS-JSON-VALUE(1:25)       TO PA-RQ-MERCHANT-NAME
+002410*
+002420     MOVE 'merchantCity'            TO WS-JSON-TAG
+002430     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002440     MOVE WS-JSON-VALUE(1:13)       TO PA-RQ-MERCHANT-CITY
+002450*
+002460     MOVE 'merchantState'           TO WS-JSON-TAG
+002470     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002480     MOVE WS-JSON-VALUE(1:2)        TO PA-RQ-MERCHANT-STATE
+002490*
+002500     MOVE 'merchantZip'             TO WS-JSON-TAG
+002510     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002520     MOVE WS-JSON-VALUE(1:9)        TO PA-RQ-MERCHANT-ZIP
+002530*
+002540     MOVE 'transactionId'           TO WS-JSON-TAG
+002550     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002560     MOVE WS-JSON-VALUE(1:15)       TO PA-RQ-TRANSACTION-ID
+002570*
+002580     MOVE 'recurringInd'            TO WS-JSON-TAG
+002590     PERFORM 3900-EXTRACT-FIELD     THRU 3900-EXIT
+002600     MOVE WS-JSON-VALUE(1:1)        TO PA-RQ-RECURRING-IND
+002610*
+002620     EXEC CICS ASKTIME
+002630          ABSTIME(WS-REASON)
+002640          NOHANDLE
+002650     END-EXEC
+002660     EXEC CICS FORMATTIME
+002670          ABSTIME(WS-REASON)
+002680          MMDDYY(PA-RQ-TRANSACTION-ID(1:8))
+002690          NOHANDLE
+002700     END-EXEC
+002710     MOVE EIBTASKN                  TO WS-CORRELID(1:8)
+002720     MOVE SPACES                    TO WS-CORRELID(9:16)
+002730     MOVE WS-CORRELID(1:24)         TO PA-RQ-CORRELATION-ID(1:24)
+002740     MOVE SPACES                    TO PA-RQ-CORRELATION-ID(25:12)
+002750     .
+002760 3000-EXIT.
+002770     EXIT.
+002780*----------------------------------------------------------------*
+002790 3900-EXTRACT-FIELD.
+002800*----------------------------------------------------------------*
+002810*    LOOKS UP "WS-JSON-TAG":"VALUE" IN THE RECEIVED BODY. MISSING *
+002820*    FIELDS ARE LEFT AS SPACES RATHER THAN FAILING THE REQUEST -  *
+002830*    COPAUA0C'S OWN FIELD VALIDATION CATCHES THOSE.               *
+002840*----------------------------------------------------------------*
+002850     SET JSON-TAG-NOT-FOUND         TO TRUE
+002860     MOVE SPACES                    TO WS-JSON-VALUE
+002862     MOVE ZERO                      TO WS-JSON-TAG-TRAIL
+002864     INSPECT WS-JSON-TAG TALLYING WS-JSON-TAG-TRAIL
+002866         FOR TRAILING SPACE
+002868     COMPUTE WS-JSON-TAG-LEN = 32 - WS-JSON-TAG-TRAIL
+002870     UNSTRING WS-JSON-REQUEST
+002872         DELIMITED BY WS-JSON-TAG(1:WS-JSON-TAG-LEN)
+002880         INTO WS-JSON-BEFORE WS-JSON-AFTER
+002890     END-UNSTRING
+002900     IF WS-JSON-AFTER NOT = SPACES AND NOT = WS-JSON-REQUEST
+002910        SET JSON-TAG-FOUND          TO TRUE
+002920        UNSTRING WS-JSON-AFTER DELIMITED BY '"'
+002930            INTO WS-JSON-BEFORE WS-JSON-VALUE
+002940        END-UNSTRING
+002950     END-IF
+002960     .
+002970 3900-EXIT.
+002980     EXIT.
+002990*----------------------------------------------------------------*
+003000 4000-SUBMIT-TO-QUEUE.
+003010*----------------------------------------------------------------*
+003020*    PUTS THE TRANSLATED REQUEST ONTO THE SAME REQUEST QUEUE      *
+003030*    COPAUA0C DRAINS, TAGGED WITH A CORRELID THIS TRANSACTION     *
+003040*    WAITS ON BELOW TO PICK OUT ITS OWN REPLY.                    *
+003050*----------------------------------------------------------------*
+003060     MOVE MQOT-Q          TO MQOD-OBJECTTYPE OF MQM-OD-REQUEST
+003070     MOVE WS-REQUEST-QNAME TO MQOD-OBJECTNAME OF MQM-OD-REQUEST
+003080*
+003090     MOVE MQMT-REQUEST    TO MQMD-MSGTYPE     OF MQM-MD-REQUEST
+003100     MOVE WS-CORRELID     TO MQMD-CORRELID    OF MQM-MD-REQUEST
+003110     MOVE MQMI-NONE       TO MQMD-MSGID       OF MQM-MD-REQUEST
+003120     MOVE WS-REPLY-QNAME  TO MQMD-REPLYTOQ    OF MQM-MD-REQUEST
+003130     MOVE SPACES          TO MQMD-REPLYTOQMGR OF MQM-MD-REQUEST
+003140     MOVE MQPER-NOT-PERSISTENT
+003145         TO MQMD-PERSISTENCE OF MQM-MD-REQUEST
+003150     MOVE 50              TO MQMD-EXPIRY      OF MQM-MD-REQUEST
+003160     MOVE MQFMT-STRING    TO MQMD-FORMAT      OF MQM-MD-REQUEST
+003170*
+003180     COMPUTE MQPMO-OPTIONS     =  MQPMO-NO-SYNCPOINT +
+003190                                  MQPMO-DEFAULT-CONTEXT
+003200*
+003210     MOVE PENDING-AUTH-REQUEST TO W02-PUT-BUFFER
+003220     MOVE LENGTH OF PENDING-AUTH-REQUEST
+003230                               TO W02-BUFFLEN
+003240*
+003250     CALL 'MQPUT1' USING W02-HCONN-REQUEST
+003260                         MQM-OD-REQUEST
+003270                         MQM-MD-REQUEST
+003280                         MQM-PUT-MESSAGE-OPTIONS
+003290                         W02-BUFFLEN
+003300                         W02-PUT-BUFFER
+003310                         WS-COMPCODE
+003320                         WS-REASON
+003330     END-CALL
+003340     IF WS-COMPCODE NOT = MQCC-OK
+003350        SET REST-REQUEST-FAILED   TO TRUE
+003360        MOVE 502                  TO WS-RESP-STATUSCODE
+003370     END-IF
+003380     .
+003390 4000-EXIT.
+003400     EXIT.
+003410*----------------------------------------------------------------*
+003420 5000-AWAIT-REPLY.
+003430*----------------------------------------------------------------*
+003440*    WAITS UP TO FIVE SECONDS FOR THE CORRELATED REPLY. THE USER  *
+003450*    GETS A TIMEOUT RESPONSE RATHER THAN THE TRANSACTION HANGING  *
+003460*    INDEFINITELY IF COPAUA0C IS SLOW OR DOWN.                    *
+003470*----------------------------------------------------------------*
+003480     MOVE MQOT-Q               TO MQOD-OBJECTTYPE OF MQM-OD-REPLY
+003490     MOVE WS-REPLY-QNAME       TO MQOD-OBJECTNAME OF MQM-OD-REPLY
+003500     CALL 'MQOPEN' USING W02-HCONN-REPLY
+003510                         MQM-OD-REPLY
+003520                         W02-HOBJ-REPLY
+003530                         WS-COMPCODE
+003540                         WS-REASON
+003550     END-CALL
+003560*
+003570     MOVE WS-CORRELID          TO MQMD-CORRELID OF MQM-MD-REPLY
+003580     COMPUTE MQGMO-OPTIONS     =  MQGMO-NO-SYNCPOINT +
+003590                                  MQGMO-WAIT +
+003600                                  MQGMO-CONVERT
+003610     MOVE MQMO-MATCH-CORREL-ID TO MQGMO-MATCHOPTIONS
+003620     MOVE 5000                 TO MQGMO-WAITINTERVAL
+003630     MOVE SPACES               TO W02-GET-BUFFER
+003640*
+003650     CALL 'MQGET' USING W02-HCONN-REPLY
+003660                        W02-HOBJ-REPLY
+003670                        MQM-MD-REPLY
+003680                        MQM-GET-MESSAGE-OPTIONS
+003690                        W02-BUFFLEN
+003700                        W02-GET-BUFFER
+003710                        W02-DATALEN
+003720                        WS-COMPCODE
+003730                        WS-REASON
+003740     END-CALL
+003750*
+003760     CALL 'MQCLOSE' USING W02-HCONN-REPLY
+003770                          W02-HOBJ-REPLY
+003780                          WS-COMPCODE
+003790                          WS-REASON
+003800     END-CALL
+003810*
+003820     IF WS-COMPCODE = MQCC-OK
+003830        MOVE W02-GET-BUFFER    TO PENDING-AUTH-RESPONSE
+003840     ELSE
+003850        SET REST-REQUEST-FAILED TO TRUE
+003860        IF WS-REASON = MQRC-NO-MSG-AVAILABLE
+003870           MOVE 504             TO WS-RESP-STATUSCODE
+003880        ELSE
+003890           MOVE 502             TO WS-RESP-STATUSCODE
+003900        END-IF
+003910     END-IF
+003920     .
+003930 5000-EXIT.
+003940     EXIT.
+003950*----------------------------------------------------------------*
+003960 6000-BUILD-JSON-RESPONSE.
+003970*----------------------------------------------------------------*
+003980     IF REST-REQUEST-OK
+003990        MOVE 200                TO WS-RESP-STATUSCODE
+003995        MOVE 1                  TO WS-JSON-RESP-LENGTH
+004000        STRING '{"cardNum":"'    PA-RL-CARD-NUM          '"'
+004010               ',"authRespCode":"' PA-RL-AUTH-RESP-CODE  '"'
+004020               ',"authRespReason":"' PA-RL-AUTH-RESP-REASON '"'
+004030               ',"approvedAmt":"' PA-RL-APPROVED-AMT     '"'
+004040               ',"transactionId":"' PA-RL-TRANSACTION-ID '"'
+004050               ',"correlationId":"' PA-RL-CORRELATION-ID '"}'
+004060               DELIMITED BY SIZE
+004070               INTO WS-JSON-RESPONSE
+004080               WITH POINTER WS-JSON-RESP-LENGTH
+004090        END-STRING
+004100        SUBTRACT 1 FROM WS-JSON-RESP-LENGTH
+004110     ELSE
+004115        MOVE 1                  TO WS-JSON-RESP-LENGTH
+004120        STRING '{"error":"REQUEST NOT PROCESSED"}'
+004130               DELIMITED BY SIZE
+004140               INTO WS-JSON-RESPONSE
+004150               WITH POINTER WS-JSON-RESP-LENGTH
+004160        END-STRING
+004170        SUBTRACT 1 FROM WS-JSON-RESP-LENGTH
+004180     END-IF
+004190     .
+004200 6000-EXIT.
+004210     EXIT.
+004220*----------------------------------------------------------------*
+004230 7000-SEND-RESPONSE.
+004240*----------------------------------------------------------------*
+004250     EXEC CICS WEB SEND
+004260          FROM(WS-JSON-RESPONSE)
+004270          LENGTH(WS-JSON-RESP-LENGTH)
+004280          STATUSCODE(WS-RESP-STATUSCODE)
+004290          NOHANDLE
+004300     END-EXEC
+004310     .
+004320 7000-EXIT.
+004330     EXIT.
