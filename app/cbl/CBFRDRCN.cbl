@@ -0,0 +1,452 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBFRDRCN.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    CBFRDRCN - NIGHTLY IMS-VS-DB2 FRAUD RECONCILIATION REPORT    *
+000090*    WALKS THE PAUTB IMS DATABASE (PENDING-AUTH-SUMMARY ROOT /    *
+000100*    PENDING-AUTH-DETAILS CHILD) AND, FOR EVERY DETAIL SEGMENT    *
+000110*    CARRYING A FRAUD FLAG, CHECKS THAT CARDDEMO.AUTHFRDS (THE    *
+000120*    DB2 TABLE COPAUS2C MAINTAINS) AGREES WITH IT. CATCHES THE    *
+000130*    CASE WHERE AN ONLINE COPAUS1C/COPAUS2C UPDATE CONFIRMED OR   *
+000140*    REMOVED A FRAUD FLAG IN IMS BUT THE MATCHING DB2 INSERT OR   *
+000150*    UPDATE NEVER MADE IT, SO THE TWO SYSTEMS DRIFT APART.        *
+000160*----------------------------------------------------------------*
+000170*                MODIFICATION HISTORY                            *
+000180* DATE       INIT DESCRIPTION                                    *
+000190* 2024-04-02  JGM INITIAL VERSION                                *
+000200*----------------------------------------------------------------*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-ZOS.
+000240 OBJECT-COMPUTER. IBM-ZOS.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT RECON-REPORT   ASSIGN TO FRDRCNRP
+000280         ORGANIZATION IS SEQUENTIAL
+000290         ACCESS MODE  IS SEQUENTIAL
+000300         FILE STATUS  IS WS-RPT-STATUS.
+000310*
+000320     SELECT PARM-FILE      ASSIGN TO FRDPARMS
+000330         ORGANIZATION IS SEQUENTIAL
+000340         ACCESS MODE  IS SEQUENTIAL
+000350         FILE STATUS  IS WS-PARM-STATUS.
+000360*----------------------------------------------------------------*
+000370 DATA DIVISION.
+000380*----------------------------------------------------------------*
+000390 FILE SECTION.
+000400 FD  RECON-REPORT
+000410     RECORDING MODE IS F.
+000420 01  RECON-REPORT-LINE          PIC X(132).
+000430*
+000440 FD  PARM-FILE
+000450     RECORDING MODE IS F.
+000460 01  PARM-RECORD                 PIC X(80).
+000470*----------------------------------------------------------------*
+000480 WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------*
+000500 01  WS-VARIABLES.
+000510     05  WS-PGMNAME                 PIC X(08) VALUE 'CBFRDRCN'.
+000520     05  CURRENT-DATE               PIC 9(06).
+000530     05  WS-CURR-APP-ID             PIC 9(11).
+000540*
+000550     05  WS-NO-CHKP                 PIC  9(8) VALUE 0.
+000560     05  WS-CHKP-FREQUENCY          PIC  9(8) VALUE 1000.
+000570     05  WS-RESTART-FLG             PIC X(01) VALUE 'N'.
+000580         88  WS-RESTART-RUN                  VALUE 'Y'.
+000590         88  WS-NORMAL-START                 VALUE 'N'.
+000600*
+000610 01  WS-FILE-STATUSES.
+000620     05  WS-RPT-STATUS              PIC X(02).
+000630     05  WS-PARM-STATUS             PIC X(02).
+000640*----------------------------------------------------------------*
+000700*    RECONCILIATION REPORT ACCUMULATORS                          *
+000710*----------------------------------------------------------------*
+000720 01  WS-REPORT-COUNTERS.
+000730     05  WS-RPT-SUMRY-READ          PIC S9(9) COMP-3 VALUE 0.
+000740     05  WS-RPT-DETAIL-READ         PIC S9(9) COMP-3 VALUE 0.
+000750     05  WS-RPT-FRAUD-FLAGGED       PIC S9(9) COMP-3 VALUE 0.
+000760     05  WS-RPT-MATCHED             PIC S9(9) COMP-3 VALUE 0.
+000770     05  WS-RPT-MISMATCH            PIC S9(9) COMP-3 VALUE 0.
+000780     05  WS-RPT-NOT-IN-DB2          PIC S9(9) COMP-3 VALUE 0.
+000790     05  WS-RPT-SQL-ERROR           PIC S9(9) COMP-3 VALUE 0.
+000800*----------------------------------------------------------------*
+000810 01  WS-PRINT-LINE                 PIC X(132).
+000820 01  WS-DISPLAY-FIELDS.
+000830     05  WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+000840*----------------------------------------------------------------*
+000850*    DB2 SQL-ERROR DISPLAY FIELDS                                *
+000860*----------------------------------------------------------------*
+000870 01  WS-SQL-FIELDS.
+000880     05  WS-SQLCODE                 PIC -9(8).
+000890     05  WS-SQLSTATE                PIC X(05).
+000900*----------------------------------------------------------------*
+000910*    TIMESTAMP-BUILDING FIELDS FOR THE AUTH'S ORIGINAL DATE/TIME  *
+000920*    USED TO LOOK UP THE MATCHING AUTHFRDS ROW BY ITS KEY.        *
+000930*----------------------------------------------------------------*
+000940 01  WS-TIME-FIELDS.
+000950     05  WS-AUTH-TIME               PIC 9(09).
+000960     05  WS-AUTH-TIME-AN REDEFINES WS-AUTH-TIME.
+000970         10  WS-AUTH-HH             PIC X(02).
+000980         10  WS-AUTH-MI             PIC X(02).
+000990         10  WS-AUTH-SS             PIC X(02).
+001000         10  WS-AUTH-SSS            PIC X(03).
+001010     05  WS-AUTH-YY                 PIC X(02).
+001020     05  WS-AUTH-MM                 PIC X(02).
+001030     05  WS-AUTH-DD                 PIC X(02).
+001040*----------------------------------------------------------------*
+001050*    EXPECTED DB2 AUTH-FRAUD FLAG DERIVED FROM THE IMS STATUS     *
+001060*    BYTE - COPAUS2C MOVES 'Y'/'N' INTO AUTH-FRAUD, NEVER THE     *
+001070*    IMS C/P/R CODES THEMSELVES, SO THE TWO ARE MAPPED HERE.      *
+001080*----------------------------------------------------------------*
+001090 01  WS-EXPECTED-DB2-FLAG           PIC X(01).
+001100*----------------------------------------------------------------*
+001110*    DLI / PCB CONTROL INFORMATION                                *
+001120*----------------------------------------------------------------*
+001130 01  WS-IMS-CONTROL.
+001140     05  PSB-NAME                        PIC X(8) VALUE 'PSBPAUTR'.
+001150     05  PCB-OFFSET.
+001160         10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +1.
+001170     05  IMS-RETURN-CODE                 PIC X(02).
+001180         88  STATUS-OK                    VALUE '  ', 'FW'.
+001190         88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+001200         88  END-OF-DB                    VALUE 'GB'.
+001210         88  PSB-SCHEDULED-MORE-THAN-ONCE VALUE 'TC'.
+001220     05  WS-END-OF-ROOT-SEG              PIC X(01) VALUE 'N'.
+001230         88  ROOT-SEG-EOF                 VALUE 'Y'.
+001240     05  DIBSTAT                         PIC X(02).
+001250*----------------------------------------------------------------*
+001260*    IMS SEGMENT LAYOUT                                          *
+001270*----------------------------------------------------------------*
+001280*- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+001290 01 PENDING-AUTH-SUMMARY.
+001300 COPY CIPAUSMY.
+001310*- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+001320 01 PENDING-AUTH-DETAILS.
+001330 COPY CIPAUDTY.
+001340*----------------------------------------------------------------*
+001350*    DB2 HOST VARIABLES FOR THE AUTHFRDS LOOKUP                  *
+001360*----------------------------------------------------------------*
+001370 01  AUTHFRDS-HOST-VARS.
+001380 COPY CVAUTFDY.
+001390*----------------------------------------------------------------*
+001400 EXEC SQL
+001410     INCLUDE SQLCA
+001420 END-EXEC.
+001430*----------------------------------------------------------------*
+001440 LINKAGE SECTION.
+001450 01  PAUTBPCB                       PIC X(100).
+001460*----------------------------------------------------------------*
+001470 PROCEDURE DIVISION                  USING PAUTBPCB.
+001480*----------------------------------------------------------------*
+001490 MAIN-PARA.
+001500     ENTRY 'DLITCBL'                 USING PAUTBPCB.
+001510*
+001520     PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+001530*
+001540     PERFORM 2000-FIND-NEXT-AUTH-SUMMARY  THRU 2000-EXIT
+001550         UNTIL ROOT-SEG-EOF
+001560*
+001570     PERFORM 8000-PRINT-RECON-REPORT  THRU 8000-EXIT
+001580*
+001590     PERFORM 9000-FILE-CLOSE         THRU 9000-EXIT
+001600*
+001610     GOBACK.
+001620*----------------------------------------------------------------*
+001630 1000-INITIALIZE.
+001640*----------------------------------------------------------------*
+001650     ACCEPT CURRENT-DATE     FROM DATE
+001660*
+001670     OPEN INPUT  PARM-FILE
+001680     IF WS-PARM-STATUS = '00'
+001690        PERFORM 1100-READ-PARMS THRU 1100-EXIT
+001700        CLOSE PARM-FILE
+001710     ELSE
+001720        DISPLAY 'FRDPARMS NOT AVAILABLE - USING DEFAULTS'
+001730     END-IF
+001740*
+001750     OPEN OUTPUT RECON-REPORT
+001760*
+001770     IF WS-RESTART-RUN
+001780        PERFORM 1200-RESTART-FROM-CHKP THRU 1200-EXIT
+001790     END-IF
+001800*
+001810     DISPLAY 'STARTING PROGRAM ' WS-PGMNAME
+001820     DISPLAY '*-------------------------------------*'
+001830     DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+001840     .
+001850 1000-EXIT.
+001860     EXIT.
+001870*----------------------------------------------------------------*
+001880 1100-READ-PARMS.
+001890*----------------------------------------------------------------*
+001900     READ PARM-FILE
+001910         AT END MOVE HIGH-VALUES TO PARM-RECORD
+001920     END-READ
+001930     PERFORM UNTIL PARM-RECORD = HIGH-VALUES
+001940         EVALUATE PARM-RECORD(1:8)
+001950             WHEN 'RESTART='
+001960                 IF PARM-RECORD(9:1) = 'Y'
+001970                    SET WS-RESTART-RUN TO TRUE
+001980                 END-IF
+001990             WHEN OTHER
+002000                 CONTINUE
+002010         END-EVALUATE
+002020         READ PARM-FILE
+002030             AT END MOVE HIGH-VALUES TO PARM-RECORD
+002040         END-READ
+002050     END-PERFORM
+002060     .
+002070 1100-EXIT.
+002080     EXIT.
+002090*----------------------------------------------------------------*
+002100 1200-RESTART-FROM-CHKP.
+002110*----------------------------------------------------------------*
+002120*    XRST REPOSITIONS THE PAUTBPCB DATABASE POSITIONING TO THE   *
+002130*    LAST COMMITTED CHECKPOINT ID RECORDED ON THE PRIOR RUN.     *
+002140*----------------------------------------------------------------*
+002150     EXEC DLI XRST
+002160         CHECKPOINT-ID (WS-NO-CHKP)
+002170         AIBTDLI
+002180     END-EXEC
+002190     .
+002200 1200-EXIT.
+002210     EXIT.
+002220*----------------------------------------------------------------*
+002230 2000-FIND-NEXT-AUTH-SUMMARY.
+002240*----------------------------------------------------------------*
+002250     EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+002260         SEGMENT (PAUTSMRY)
+002270         INTO (PENDING-AUTH-SUMMARY)
+002280     END-EXEC
+002290*
+002300     MOVE DIBSTAT                TO IMS-RETURN-CODE
+002310     EVALUATE TRUE
+002320         WHEN STATUS-OK
+002330             MOVE PA-ACCOUNT-ID  TO WS-CURR-APP-ID
+002340             ADD 1 TO WS-RPT-SUMRY-READ
+002350             PERFORM 3000-PROCESS-AUTH-DETAILS THRU 3000-EXIT
+002360                 UNTIL SEGMENT-NOT-FOUND
+002370                    OR END-OF-DB
+002380             ADD 1 TO WS-NO-CHKP
+002390             IF WS-NO-CHKP >= WS-CHKP-FREQUENCY
+002400                PERFORM 2100-TAKE-CHECKPOINT THRU 2100-EXIT
+002410             END-IF
+002420         WHEN END-OF-DB
+002430             SET ROOT-SEG-EOF TO TRUE
+002440         WHEN OTHER
+002450             DISPLAY 'ERROR READING SUMMARY SEGMENT: '
+002460                 IMS-RETURN-CODE
+002470             SET ROOT-SEG-EOF TO TRUE
+002480     END-EVALUATE
+002490     .
+002500 2000-EXIT.
+002510     EXIT.
+002520*----------------------------------------------------------------*
+002530 2100-TAKE-CHECKPOINT.
+002540*----------------------------------------------------------------*
+002550     EXEC DLI CHKP
+002560         CHECKPOINT-ID (WS-NO-CHKP)
+002570         AIBTDLI
+002580     END-EXEC
+002590     MOVE 0 TO WS-NO-CHKP
+002600     .
+002610 2100-EXIT.
+002620     EXIT.
+002630*----------------------------------------------------------------*
+002640 3000-PROCESS-AUTH-DETAILS.
+002650*----------------------------------------------------------------*
+002660     EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+002670         SEGMENT (PAUTDTL1)
+002680         INTO (PENDING-AUTH-DETAILS)
+002690     END-EXEC
+002700*
+002710     MOVE DIBSTAT                TO IMS-RETURN-CODE
+002720     IF STATUS-OK
+002730        ADD 1 TO WS-RPT-DETAIL-READ
+002740        IF NOT PA-FRAUD-NONE
+002750           ADD 1 TO WS-RPT-FRAUD-FLAGGED
+002760           PERFORM 4000-RECONCILE-FRAUD-FLAG THRU 4000-EXIT
+002770        END-IF
+002780     END-IF
+002790     .
+002800 3000-EXIT.
+002810     EXIT.
+002820*----------------------------------------------------------------*
+002830 4000-RECONCILE-FRAUD-FLAG.
+002840*----------------------------------------------------------------*
+002850*    CHECKS CARDDEMO.AUTHFRDS FOR THE ROW COPAUS2C SHOULD HAVE    *
+002860*    WRITTEN WHEN THIS FRAUD FLAG WAS LAST CONFIRMED OR REMOVED   *
+002870*    IN IMS, AND COMPARES ITS AUTH-FRAUD FLAG AGAINST WHAT IMS    *
+002880*    CURRENTLY SHOWS.                                             *
+002890*----------------------------------------------------------------*
+002900     PERFORM 4100-BUILD-RECON-TIMESTAMP THRU 4100-EXIT
+002910     PERFORM 4200-BUILD-RECON-HOST-VARS  THRU 4200-EXIT
+002920*
+002930     EXEC SQL
+002940          SELECT AUTH_FRAUD
+002950            INTO :AUTH-FRAUD
+002960            FROM CARDDEMO.AUTHFRDS
+002970           WHERE CARD_NUM = :CARD-NUM
+002980             AND AUTH_TS  = TIMESTAMP_FORMAT (:AUTH-TS,
+002990                                   'YY-MM-DD HH24.MI.SSNNNNNN')
+003000     END-EXEC
+003010*
+003020     EVALUATE TRUE
+003030         WHEN SQLCODE = ZERO
+003040             IF AUTH-FRAUD = WS-EXPECTED-DB2-FLAG
+003050                ADD 1 TO WS-RPT-MATCHED
+003060             ELSE
+003070                ADD 1 TO WS-RPT-MISMATCH
+003080                PERFORM 4300-WRITE-MISMATCH-LINE THRU 4300-EXIT
+003090             END-IF
+003100         WHEN SQLCODE = 100
+003110             ADD 1 TO WS-RPT-NOT-IN-DB2
+003120             PERFORM 4400-WRITE-NOTINDB2-LINE THRU 4400-EXIT
+003130         WHEN OTHER
+003140             ADD 1 TO WS-RPT-SQL-ERROR
+003150             MOVE SQLCODE                 TO WS-SQLCODE
+003160             MOVE SQLSTATE                TO WS-SQLSTATE
+003170             DISPLAY 'AUTHFRDS LOOKUP ERROR DB2: CODE:' WS-SQLCODE
+003180                     ', STATE: ' WS-SQLSTATE
+003190     END-EVALUATE
+003200     .
+003210 4000-EXIT.
+003220     EXIT.
+003230*----------------------------------------------------------------*
+003240 4100-BUILD-RECON-TIMESTAMP.
+003250*----------------------------------------------------------------*
+003260     MOVE PA-AUTH-ORIG-DATE(1:2)    TO WS-AUTH-YY
+003270     MOVE PA-AUTH-ORIG-DATE(3:2)    TO WS-AUTH-MM
+003280     MOVE PA-AUTH-ORIG-DATE(5:2)    TO WS-AUTH-DD
+003290*
+003300     COMPUTE WS-AUTH-TIME = 999999999 - PA-AUTH-TIME-9C
+003310     MOVE WS-AUTH-TIME-AN(1:2)      TO WS-AUTH-HH
+003320     MOVE WS-AUTH-TIME-AN(3:2)      TO WS-AUTH-MI
+003330     MOVE WS-AUTH-TIME-AN(5:2)      TO WS-AUTH-SS
+003340     MOVE WS-AUTH-TIME-AN(7:3)      TO WS-AUTH-SSS
+003350*
+003360     MOVE WS-AUTH-YY                TO AUTH-TS-YY
+003370     MOVE WS-AUTH-MM                TO AUTH-TS-MM
+003380     MOVE WS-AUTH-DD                TO AUTH-TS-DD
+003390     MOVE WS-AUTH-HH                TO AUTH-TS-HH
+003400     MOVE WS-AUTH-MI                TO AUTH-TS-MI
+003410     MOVE WS-AUTH-SS                TO AUTH-TS-SS
+003420     MOVE WS-AUTH-SSS               TO AUTH-TS-SSS
+003430     .
+003440 4100-EXIT.
+003450     EXIT.
+003460*----------------------------------------------------------------*
+003470 4200-BUILD-RECON-HOST-VARS.
+003480*----------------------------------------------------------------*
+003490     MOVE PA-CARD-NUM               TO CARD-NUM
+003500*
+003510     IF PA-FRAUD-CONFIRMED OR PA-FRAUD-PENDING-REMOVAL
+003520        MOVE 'Y'                    TO WS-EXPECTED-DB2-FLAG
+003530     ELSE
+003540        MOVE 'N'                    TO WS-EXPECTED-DB2-FLAG
+003550     END-IF
+003560     .
+003570 4200-EXIT.
+003580     EXIT.
+003590*----------------------------------------------------------------*
+003600 4300-WRITE-MISMATCH-LINE.
+003610*----------------------------------------------------------------*
+003620     MOVE SPACES              TO WS-PRINT-LINE
+003630     STRING 'MISMATCH  ACCT:' WS-CURR-APP-ID
+003640            ' KEY:' PA-AUTH-KEY
+003650            ' IMS-STATUS:' PA-FRAUD-STATUS
+003660            ' DB2-FLAG:' AUTH-FRAUD
+003670            DELIMITED BY SIZE
+003680            INTO WS-PRINT-LINE
+003690     END-STRING
+003700     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+003710     .
+003720 4300-EXIT.
+003730     EXIT.
+003740*----------------------------------------------------------------*
+003750 4400-WRITE-NOTINDB2-LINE.
+003760*----------------------------------------------------------------*
+003770     MOVE SPACES              TO WS-PRINT-LINE
+003780     STRING 'NOT IN DB2 ACCT:' WS-CURR-APP-ID
+003790            ' KEY:' PA-AUTH-KEY
+003800            ' IMS-STATUS:' PA-FRAUD-STATUS
+003810            DELIMITED BY SIZE
+003820            INTO WS-PRINT-LINE
+003830     END-STRING
+003840     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+003850     .
+003860 4400-EXIT.
+003870     EXIT.
+003880*----------------------------------------------------------------*
+003890 8000-PRINT-RECON-REPORT.
+003900*----------------------------------------------------------------*
+003910*    END-OF-RUN RECONCILIATION SUMMARY SO OPS CAN SEE AT A GLANCE *
+003920*    WHETHER IMS AND DB2 FRAUD FLAGS ARE STILL IN AGREEMENT.      *
+003930*----------------------------------------------------------------*
+003940     MOVE SPACES TO WS-PRINT-LINE
+003950     STRING 'CBFRDRCN RECON SUMMARY - RUN DATE ' CURRENT-DATE
+003960            DELIMITED BY SIZE INTO WS-PRINT-LINE
+003970     END-STRING
+003980     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+003990*
+004000     MOVE WS-RPT-SUMRY-READ TO WS-CNT-DIS
+004010     MOVE SPACES TO WS-PRINT-LINE
+004020     STRING 'SUMMARY SEGMENTS READ ..............: ' WS-CNT-DIS
+004030            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004040     END-STRING
+004050     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+004060*
+004070     MOVE WS-RPT-DETAIL-READ TO WS-CNT-DIS
+004080     MOVE SPACES TO WS-PRINT-LINE
+004090     STRING 'DETAIL SEGMENTS READ ................: ' WS-CNT-DIS
+004100            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004110     END-STRING
+004120     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+004130*
+004140     MOVE WS-RPT-FRAUD-FLAGGED TO WS-CNT-DIS
+004150     MOVE SPACES TO WS-PRINT-LINE
+004160     STRING 'FRAUD-FLAGGED DETAILS CHECKED .......: ' WS-CNT-DIS
+004170            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004180     END-STRING
+004190     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+004200*
+004210     MOVE WS-RPT-MATCHED TO WS-CNT-DIS
+004220     MOVE SPACES TO WS-PRINT-LINE
+004230     STRING '  MATCHED ..........................: ' WS-CNT-DIS
+004240            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004250     END-STRING
+004260     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+004270*
+004280     MOVE WS-RPT-MISMATCH TO WS-CNT-DIS
+004290     MOVE SPACES TO WS-PRINT-LINE
+004300     STRING '  MISMATCHED .......................: ' WS-CNT-DIS
+004310            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004320     END-STRING
+004330     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+004340*
+004350     MOVE WS-RPT-NOT-IN-DB2 TO WS-CNT-DIS
+004360     MOVE SPACES TO WS-PRINT-LINE
+004370     STRING '  NOT FOUND IN DB2 .................: ' WS-CNT-DIS
+004380            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004390     END-STRING
+004400     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+004410*
+004420     MOVE WS-RPT-SQL-ERROR TO WS-CNT-DIS
+004430     MOVE SPACES TO WS-PRINT-LINE
+004440     STRING '  DB2 LOOKUP ERRORS ................: ' WS-CNT-DIS
+004450            DELIMITED BY SIZE INTO WS-PRINT-LINE
+004460     END-STRING
+004470     WRITE RECON-REPORT-LINE FROM WS-PRINT-LINE
+004480     .
+004490 8000-EXIT.
+004500     EXIT.
+004510*----------------------------------------------------------------*
+004520 9000-FILE-CLOSE.
+004530*----------------------------------------------------------------*
+004540     CLOSE RECON-REPORT
+004550     .
+004560 9000-EXIT.
+004570     EXIT.
