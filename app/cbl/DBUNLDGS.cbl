@@ -0,0 +1,381 @@
+      *----------------------------------------------------------------*
+      *    DBUNLDGS - NIGHTLY PAUTB UNLOAD                              *
+      *    WALKS THE PAUTB IMS DATABASE (PENDING-AUTH-SUMMARY ROOT /    *
+      *    PENDING-AUTH-DETAILS CHILD) AND UNLOADS EVERY SEGMENT TO A   *
+      *    PAIR OF FLAT SEQUENTIAL FILES (OPFILE1 - SUMMARIES, OPFILE2  *
+      *    - DETAILS) THAT PAUDBLOD CAN LATER RELOAD INTO A REBUILT OR  *
+      *    RECOVERED DATABASE.                                          *
+      *----------------------------------------------------------------*
+      *                MODIFICATION HISTORY                            *
+      * DATE       INIT DESCRIPTION                                    *
+      * 2024-02-11  JGM INITIAL VERSION                                *
+      * 2024-06-03  JGM CHECKPOINT/RESTART, OUTPUT FILE OPENS, AND      *
+      *                 END-OF-RUN UNLOAD COUNTS ADDED                  *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DBUNLDGS.
+       AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+       INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+       DATE-WRITTEN.  2024-02-11.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPFILE1        ASSIGN TO OPFILE1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WS-OUTFL1-STATUS.
+      *
+           SELECT OPFILE2        ASSIGN TO OPFILE2
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WS-OUTFL2-STATUS.
+      *
+           SELECT PARM-FILE      ASSIGN TO DBUPARMS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WS-PARM-STATUS.
+      *
+           SELECT CTL-FILE       ASSIGN TO DBUCTLF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WS-CTLFL-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  OPFILE1
+           RECORDING MODE IS F.
+       01  OPFILE1-REC.
+           05  OF1-ACCOUNT-ID          PIC 9(11).
+           05  OF1-SUMMARY-DATA        PIC X(60).
+      *
+       FD  OPFILE2
+           RECORDING MODE IS F.
+       01  OPFILE2-REC.
+           05  OF2-ACCOUNT-ID          PIC 9(11).
+           05  OF2-DETAIL-DATA         PIC X(250).
+      *
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD                 PIC X(80).
+      *
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-RECORD.
+           05  CTL-SUMRY-READ-CNT          PIC 9(08).
+           05  CTL-RUN-DATE                PIC 9(06).
+           05  FILLER                      PIC X(66).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WS-VARIABLES.
+           05  WS-PGMNAME                 PIC X(08) VALUE 'DBUNLDGS'.
+           05  CURRENT-DATE               PIC 9(06).
+           05  CURRENT-YYDDD              PIC 9(05).
+           05  WS-CURR-APP-ID             PIC 9(11).
+      *
+           05  WS-NO-CHKP                 PIC  9(8) VALUE 0.
+           05  WS-RESTART-CHKP-ID         PIC  9(8) VALUE 0.
+           05  WS-CHKP-FREQUENCY          PIC  9(8) VALUE 1000.
+           05  WS-RESTART-FLG             PIC X(01) VALUE 'N'.
+               88  WS-RESTART-RUN                  VALUE 'Y'.
+               88  WS-NORMAL-START                  VALUE 'N'.
+      *
+           05  WS-AUTH-SMRY-PROC-CNT      PIC 9(8) VALUE 0.
+           05  WS-NO-SUMRY-READ           PIC S9(8) COMP VALUE 0.
+           05  WS-TOT-REC-WRITTEN         PIC S9(8) COMP VALUE 0.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-OUTFL1-STATUS           PIC X(02).
+           05  WS-OUTFL2-STATUS           PIC X(02).
+           05  WS-PARM-STATUS             PIC X(02).
+           05  WS-CTLFL-STATUS            PIC X(02).
+      *
+       01  WS-DISPLAY-FIELDS.
+           05  WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+      *----------------------------------------------------------------*
+      *    DLI / PCB CONTROL INFORMATION                                *
+      *----------------------------------------------------------------*
+       01  WS-IMS-CONTROL.
+           05  PSB-NAME                       PIC X(8) VALUE 'PSBPAUTU'.
+           05  PCB-OFFSET.
+               10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +1.
+           05  IMS-RETURN-CODE                 PIC X(02).
+               88  STATUS-OK                    VALUE '  ', 'FW'.
+               88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+               88  END-OF-DB                    VALUE 'GB'.
+           05  WS-END-OF-ROOT-SEG              PIC X(01) VALUE 'N'.
+               88  ROOT-SEG-EOF                 VALUE 'Y'.
+           05  DIBSTAT                         PIC X(02).
+      *----------------------------------------------------------------*
+      *    IMS SEGMENT LAYOUT                                          *
+      *----------------------------------------------------------------*
+      *- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+       01 PENDING-AUTH-SUMMARY.
+       COPY CIPAUSMY.
+      *- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+       01 PENDING-AUTH-DETAILS.
+       COPY CIPAUDTY.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  PAUTBPCB                       PIC X(100).
+       01  PASFLPCB                       PIC X(100).
+       01  PADFLPCB                       PIC X(100).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION                  USING PAUTBPCB
+                                                  PASFLPCB
+                                                  PADFLPCB.
+      *----------------------------------------------------------------*
+       MAIN-PARA.
+           ENTRY 'DLITCBL'                 USING PAUTBPCB
+                                                  PASFLPCB
+                                                  PADFLPCB.
+      *
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+      *
+           PERFORM 2000-FIND-NEXT-AUTH-SUMMARY  THRU 2000-EXIT
+               UNTIL ROOT-SEG-EOF
+      *
+           PERFORM 8000-PRINT-UNLOAD-COUNTS THRU 8000-EXIT
+      *
+           PERFORM 9000-FILE-CLOSE         THRU 9000-EXIT
+      *
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+           ACCEPT CURRENT-DATE     FROM DATE
+           ACCEPT CURRENT-YYDDD    FROM DAY
+      *
+           OPEN INPUT  PARM-FILE
+           IF WS-PARM-STATUS = '00'
+              PERFORM 1100-READ-PARMS THRU 1100-EXIT
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY 'DBUPARMS NOT AVAILABLE - USING DEFAULTS'
+           END-IF
+      *
+           OPEN OUTPUT OPFILE1
+           IF WS-OUTFL1-STATUS =  SPACES OR '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR IN OPENING OPFILE1:' WS-OUTFL1-STATUS
+              PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+      *
+           OPEN OUTPUT OPFILE2
+           IF WS-OUTFL2-STATUS =  SPACES OR '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR IN OPENING OPFILE2:' WS-OUTFL2-STATUS
+              PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+      *
+           OPEN OUTPUT CTL-FILE
+           IF WS-CTLFL-STATUS =  SPACES OR '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR IN OPENING DBUCTLF:' WS-CTLFL-STATUS
+              PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+      *
+           IF WS-RESTART-RUN
+              PERFORM 1200-RESTART-FROM-CHKP THRU 1200-EXIT
+           END-IF
+      *
+           DISPLAY 'STARTING PROGRAM DBUNLDGS::'
+           DISPLAY '*-------------------------------------*'
+           DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+           DISPLAY ' '
+      *
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-READ-PARMS.
+      *----------------------------------------------------------------*
+           READ PARM-FILE
+               AT END MOVE HIGH-VALUES TO PARM-RECORD
+           END-READ
+           PERFORM UNTIL PARM-RECORD = HIGH-VALUES
+               EVALUATE PARM-RECORD(1:8)
+                   WHEN 'RESTART='
+                       IF PARM-RECORD(9:1) = 'Y'
+                          SET WS-RESTART-RUN TO TRUE
+                       END-IF
+                   WHEN 'CHKPFREQ'
+                       MOVE PARM-RECORD(10:8) TO WS-CHKP-FREQUENCY
+                   WHEN 'CHKPTID='
+                       MOVE PARM-RECORD(9:8) TO WS-RESTART-CHKP-ID
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               READ PARM-FILE
+                   AT END MOVE HIGH-VALUES TO PARM-RECORD
+               END-READ
+           END-PERFORM
+           .
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-RESTART-FROM-CHKP.
+      *----------------------------------------------------------------*
+      *    XRST REPOSITIONS THE PAUTBPCB DATABASE POSITIONING TO THE   *
+      *    LAST COMMITTED CHECKPOINT ID RECORDED ON THE PRIOR RUN. THE *
+      *    CHECKPOINT ID ITSELF COMES FROM THE CHKPTID= PARM CARD OPS  *
+      *    SUPPLIES ON THE RESTART JCL - NOT FROM WS-NO-CHKP, WHICH IS *
+      *    ONLY THIS RUN'S SEGMENT-COUNTER TOWARD THE NEXT CHKP.       *
+      *----------------------------------------------------------------*
+           EXEC DLI XRST
+               CHECKPOINT-ID (WS-RESTART-CHKP-ID)
+               AIBTDLI
+           END-EXEC
+           .
+       1200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-FIND-NEXT-AUTH-SUMMARY.
+      *----------------------------------------------------------------*
+           EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTSMRY)
+               INTO (PENDING-AUTH-SUMMARY)
+           END-EXEC
+      *
+           MOVE DIBSTAT                TO IMS-RETURN-CODE
+           EVALUATE TRUE
+               WHEN STATUS-OK
+                   MOVE PA-ACCOUNT-ID  TO WS-CURR-APP-ID
+                   ADD 1 TO WS-NO-SUMRY-READ
+                   PERFORM 2500-WRITE-SUMMARY-RECORD THRU 2500-EXIT
+                   PERFORM 3000-PROCESS-AUTH-DETAILS THRU 3000-EXIT
+                       UNTIL SEGMENT-NOT-FOUND
+                          OR END-OF-DB
+                   ADD 1 TO WS-AUTH-SMRY-PROC-CNT
+                   ADD 1 TO WS-NO-CHKP
+                   IF WS-NO-CHKP >= WS-CHKP-FREQUENCY
+                      PERFORM 2600-TAKE-CHECKPOINT THRU 2600-EXIT
+                   END-IF
+               WHEN END-OF-DB
+                   SET ROOT-SEG-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR READING SUMMARY SEGMENT: '
+                       IMS-RETURN-CODE
+                   SET ROOT-SEG-EOF TO TRUE
+           END-EVALUATE
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-WRITE-SUMMARY-RECORD.
+      *----------------------------------------------------------------*
+           MOVE SPACES              TO OPFILE1-REC
+           MOVE PA-ACCOUNT-ID       TO OF1-ACCOUNT-ID
+           MOVE PENDING-AUTH-SUMMARY TO OF1-SUMMARY-DATA
+           WRITE OPFILE1-REC
+           IF WS-OUTFL1-STATUS =  SPACES OR '00'
+              ADD 1 TO WS-TOT-REC-WRITTEN
+           ELSE
+              DISPLAY 'ERROR WRITING OPFILE1:' WS-OUTFL1-STATUS
+           END-IF
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2600-TAKE-CHECKPOINT.
+      *----------------------------------------------------------------*
+           EXEC DLI CHKP
+               CHECKPOINT-ID (WS-NO-CHKP)
+               AIBTDLI
+           END-EXEC
+           MOVE 0 TO WS-NO-CHKP
+           .
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-PROCESS-AUTH-DETAILS.
+      *----------------------------------------------------------------*
+           EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTDTL1)
+               INTO (PENDING-AUTH-DETAILS)
+           END-EXEC
+      *
+           MOVE DIBSTAT                TO IMS-RETURN-CODE
+           IF STATUS-OK
+              PERFORM 3500-WRITE-DETAIL-RECORD THRU 3500-EXIT
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3500-WRITE-DETAIL-RECORD.
+      *----------------------------------------------------------------*
+           MOVE SPACES               TO OPFILE2-REC
+           MOVE WS-CURR-APP-ID       TO OF2-ACCOUNT-ID
+           MOVE PENDING-AUTH-DETAILS TO OF2-DETAIL-DATA
+           WRITE OPFILE2-REC
+           IF WS-OUTFL2-STATUS =  SPACES OR '00'
+              ADD 1 TO WS-TOT-REC-WRITTEN
+           ELSE
+              DISPLAY 'ERROR WRITING OPFILE2:' WS-OUTFL2-STATUS
+           END-IF
+           .
+       3500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8000-PRINT-UNLOAD-COUNTS.
+      *----------------------------------------------------------------*
+      *    END-OF-RUN UNLOAD SUMMARY SO OPS CAN VERIFY THE NIGHTLY      *
+      *    UNLOAD AGAINST EXPECTED VOLUMES INSTEAD OF TRUSTING IT BLIND.*
+      *----------------------------------------------------------------*
+           DISPLAY 'DBUNLDGS UNLOAD SUMMARY - RUN DATE ' CURRENT-DATE
+      *
+           MOVE WS-NO-SUMRY-READ       TO WS-CNT-DIS
+           DISPLAY 'SUMMARY SEGMENTS READ ..............: ' WS-CNT-DIS
+      *
+           MOVE WS-AUTH-SMRY-PROC-CNT  TO WS-CNT-DIS
+           DISPLAY 'SUMMARY SEGMENTS PROCESSED .........: ' WS-CNT-DIS
+      *
+           MOVE WS-TOT-REC-WRITTEN     TO WS-CNT-DIS
+           DISPLAY 'TOTAL RECORDS WRITTEN (OPFILE1+2) ..: ' WS-CNT-DIS
+      *
+           PERFORM 8100-WRITE-CONTROL-RECORD THRU 8100-EXIT
+           .
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8100-WRITE-CONTROL-RECORD.
+      *----------------------------------------------------------------*
+      *    THE SUMMARY-SEGMENT COUNT THIS RUN ACTUALLY                  *
+      *    READ FROM PAUTB IS HANDED OFF HERE SO PAUDBUNL'S OWN PASS    *
+      *    OVER THE SAME DATABASE CAN BE RECONCILED AGAINST IT.         *
+      *----------------------------------------------------------------*
+           MOVE SPACES                 TO CTL-RECORD
+           MOVE WS-NO-SUMRY-READ       TO CTL-SUMRY-READ-CNT
+           MOVE CURRENT-DATE           TO CTL-RUN-DATE
+           WRITE CTL-RECORD
+           .
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-FILE-CLOSE.
+      *----------------------------------------------------------------*
+           CLOSE OPFILE1
+           CLOSE OPFILE2
+           CLOSE CTL-FILE
+           .
+       9000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9999-ABEND.
+      *----------------------------------------------------------------*
+           DISPLAY 'DBUNLDGS ABENDING DUE TO FILE OPEN ERROR'
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
+       9999-EXIT.
+           EXIT.
