@@ -0,0 +1,803 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COPAUS0C.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-03-04.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    COPAUS0C - PENDING AUTHORIZATION LIST (PAULST)               
+000090*    CICS/IMS PSEUDO-CONVERSATIONAL TRANSACTION. LISTS THE        
+000100*    PENDING-AUTH DETAIL SEGMENTS FOR AN ACCOUNT, FIVE TO A       
+000110*    PAGE, WITH FILTERING, SORTING AND ACCOUNT-LEVEL TOTALS.      
+000120*----------------------------------------------------------------*
+000130*                MODIFICATION HISTORY                            *
+000140* DATE       INIT DESCRIPTION                                    *
+000150* 2024-03-04  JGM INITIAL VERSION                                *
+000160*----------------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER. IBM-ZOS.
+000200 OBJECT-COMPUTER. IBM-ZOS.
+000210*----------------------------------------------------------------*
+000220 DATA DIVISION.
+000230*----------------------------------------------------------------*
+000240 WORKING-STORAGE SECTION.
+000250*----------------------------------------------------------------*
+000260 01  WS-VARIABLES.
+000270     05  WS-PGMNAME                 PIC X(08) VALUE 'COPAUS0C'.
+000280     05  WS-TRANID                  PIC X(04) VALUE 'CPAL'.
+000290     05  WS-PGM-MENU                PIC X(08) VALUE 'COMEN01C'.
+000291     05  WS-PGM-PAUDTL              PIC X(08) VALUE 'COPAUS1C'.
+000300     05  WS-ACCT-ID                 PIC 9(11).
+000310     05  WS-AUTH-KEY                PIC X(08).
+000320     05  WS-TRNAMT-DIS              PIC -(9)9.99.
+000330     05  WS-APPRAMT-DIS             PIC -(9)9.99.
+000340     05  WS-TOTAMT-DIS              PIC -(9)9.99.
+000350     05  WS-SUB                     PIC S9(04) COMP.
+000360     05  WS-LINE-SUB                PIC S9(04) COMP.
+000370     05  WS-AUTHS-EOF-SW            PIC X(01) VALUE 'N'.
+000380         88  AUTHS-EOF                      VALUE 'Y'.
+000390         88  AUTHS-NOT-EOF                  VALUE 'N'.
+000400     05  WS-SEND-ERASE-SW           PIC X(01) VALUE 'Y'.
+000410         88  SEND-ERASE-YES                 VALUE 'Y'.
+000420         88  SEND-ERASE-NO                  VALUE 'N'.
+000430     05  WS-SWAP-SW                 PIC X(01) VALUE 'N'.
+000440         88  SWAP-MADE                      VALUE 'Y'.
+000450         88  SWAP-NOT-MADE                  VALUE 'N'.
+000460*----------------------------------------------------------------*
+000470*    IMS PCB / SCHEDULING CONTROL                                 
+000480*----------------------------------------------------------------*
+000490 01  WS-IMS-CONTROL.
+000500     05  PSB-NAME                   PIC X(8) VALUE 'PSBPAUTL'.
+000510     05  PCB-OFFSET.
+000520         10 PAUT-PCB-NUM            PIC S9(4) COMP VALUE +1.
+000530     05  IMS-RETURN-CODE            PIC X(02).
+000540         88  STATUS-OK                    VALUE '  ', 'FW'.
+000550         88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+000560         88  DUPLICATE-SEGMENT-FOUND      VALUE 'II'.
+000570         88  END-OF-DB                    VALUE 'GB'.
+000580         88  DATABASE-UNAVAILABLE         VALUE 'BA'.
+000590         88  PSB-SCHEDULED-MORE-THAN-ONCE VALUE 'TC'.
+000600         88  COULD-NOT-SCHEDULE-PSB       VALUE 'TE'.
+000610         88  RETRY-CONDITION              VALUE 'BA', 'FH', 'TE'.
+000620     05  DIBSTAT                    PIC X(02).
+000630     05  WS-IMS-PSB-SCHD-FLG        PIC X(01) VALUE 'N'.
+000640         88  IMS-PSB-SCHD                   VALUE 'Y'.
+000650         88  IMS-PSB-NOT-SCHD               VALUE 'N'.
+000660*----------------------------------------------------------------*
+000670*    CONFIGURABLE PSB SCHEDULE RETRY/BACKOFF                      
+000680*----------------------------------------------------------------*
+000690 01  WS-RETRY-CONTROL.
+000700     05  WS-SCHD-RETRY-MAX          PIC S9(4) COMP VALUE 3.
+000710     05  WS-SCHD-RETRY-CNT          PIC S9(4) COMP VALUE 0.
+000720     05  WS-SCHD-BACKOFF-SECS       PIC S9(4) COMP VALUE 2.
+000730*----------------------------------------------------------------*
+000740*    IN-MEMORY WORKING TABLE OF THE ACCOUNT'S PENDING-AUTH        
+000750*    DETAIL SEGMENTS, GATHERED ONCE PER KEY ENTRY/SORT/FILTER     
+000760*    CHANGE AND THEN PAGED/SORTED/EXPORTED OUT OF WORKING STORAGE 
+000770*    RATHER THAN RE-WALKING THE DATABASE FOR EVERY PF KEY.        
+000780*----------------------------------------------------------------*
+000790 01  WS-AUTH-WORK-AREA.
+000800     05  WS-AUTH-TAB-COUNT          PIC S9(04) COMP VALUE 0.
+000810     05  WS-AUTH-TAB-MAX            PIC S9(04) COMP VALUE 200.
+000820     05  WS-AUTH-ENTRY OCCURS 200 TIMES INDEXED BY WS-AUTH-IDX.
+000830         10  WS-AUTE-AUTH-KEY           PIC X(08).
+000840         10  WS-AUTE-AUTH-DATE          PIC X(08).
+000850         10  WS-AUTE-CARD-NUM           PIC X(16).
+000860         10  WS-AUTE-CURR-CODE          PIC X(03).
+000870         10  WS-AUTE-TRN-AMT            PIC S9(09)V99 COMP-3.
+000880         10  WS-AUTE-APPR-AMT           PIC S9(09)V99 COMP-3.
+000890         10  WS-AUTE-RESP-CODE          PIC X(02).
+000900         10  WS-AUTE-RESP-REASON        PIC X(04).
+000910         10  WS-AUTE-CNTRY-CODE         PIC X(03).
+000920         10  WS-AUTE-RECUR-IND          PIC X(01).
+000930         10  WS-AUTE-MERCH-ID           PIC X(15).
+000940         10  WS-AUTE-MERCH-NAME         PIC X(25).
+000941 01  WS-AUTH-ENTRY-SAVE.
+000942     05  WS-AUTS-AUTH-KEY           PIC X(08).
+000943     05  WS-AUTS-AUTH-DATE          PIC X(08).
+000944     05  WS-AUTS-CARD-NUM           PIC X(16).
+000945     05  WS-AUTS-CURR-CODE          PIC X(03).
+000946     05  WS-AUTS-TRN-AMT            PIC S9(09)V99 COMP-3.
+000947     05  WS-AUTS-APPR-AMT           PIC S9(09)V99 COMP-3.
+000948     05  WS-AUTS-RESP-CODE          PIC X(02).
+000950     05  WS-AUTS-RESP-REASON        PIC X(04).
+000951     05  WS-AUTS-CNTRY-CODE         PIC X(03).
+000952     05  WS-AUTS-RECUR-IND          PIC X(01).
+000953     05  WS-AUTS-MERCH-ID           PIC X(15).
+000954     05  WS-AUTS-MERCH-NAME         PIC X(25).
+000955 01  WS-EXPORT-LINE                 PIC X(80).
+000950*----------------------------------------------------------------*
+000960*    ACCOUNT-LEVEL TOTALS, READ FROM THE PAUTSMRY ROOT SEGMENT    
+000970*----------------------------------------------------------------*
+000980 01  WS-ACCOUNT-TOTALS.
+000990     05  WS-TOT-APPR-CNT            PIC 9(09).
+001000     05  WS-TOT-APPR-AMT            PIC S9(09)V99.
+001010     05  WS-TOT-DECL-CNT            PIC 9(09).
+001020     05  WS-TOT-DECL-AMT            PIC S9(09)V99.
+001030*----------------------------------------------------------------*
+001040*    IMS SEGMENT LAYOUTS                                          
+001050*----------------------------------------------------------------*
+001060 01  PENDING-AUTH-SUMMARY.
+001070 COPY CIPAUSMY.
+001080 01  PENDING-AUTH-DETAILS.
+001090 COPY CIPAUDTY.
+001100*----------------------------------------------------------------*
+001110*    SHARED DECLINE-REASON AND COUNTRY-NAME REFERENCE TABLES      
+001120*----------------------------------------------------------------*
+001130 COPY CSPDCLRY.
+001140 COPY CSCTRY1Y.
+001150*----------------------------------------------------------------*
+001160*    COMMON CARDDEMO WORK AREAS                                   
+001170*----------------------------------------------------------------*
+001180 COPY CSMSG01Y.
+001190 COPY CSMSG02Y.
+001200 COPY CSDAT01Y.
+001210 COPY COTTL01Y.
+001220*----------------------------------------------------------------*
+001230*    COMMAREA WORKING COPY, EXTENDED WITH THE PAULST PAGING AREA  
+001240*----------------------------------------------------------------*
+001250 COPY COCOM01Y.
+001260     05  CDEMO-CPVS-INFO REDEFINES CDEMO-CP-INFO.
+001270         10  CDEMO-CPVS-PAU-SEL-FLG     PIC X(01).
+001271             88  CDEMO-CPVS-ROW-SELECTED        VALUE 'Y'.
+001272             88  CDEMO-CPVS-ROW-NOT-SELECTED    VALUE 'N'.
+001280         10  CDEMO-CPVS-PAU-SELECTED    PIC X(08).
+001290         10  CDEMO-CPVS-PAUKEY-PREV-PG  PIC X(08) OCCURS 20 TIMES.
+001300         10  CDEMO-CPVS-PAUKEY-LAST     PIC X(08).
+001310         10  CDEMO-CPVS-PAGE-NUM        PIC S9(04) COMP.
+001320         10  CDEMO-CPVS-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+001330             88  NEXT-PAGE-YES                     VALUE 'Y'.
+001340             88  NEXT-PAGE-NO                      VALUE 'N'.
+001350         10  CDEMO-CPVS-AUTH-KEYS       PIC X(08) OCCURS 5 TIMES.
+001360         10  CDEMO-CPVS-FILTER          PIC X(04).
+001370         10  CDEMO-CPVS-SORTBY          PIC X(01).
+001380*----------------------------------------------------------------*
+001390*    BMS SCREEN / STANDARD COPYBOOKS                              
+001400*----------------------------------------------------------------*
+001410 COPY COPAU00.
+001420 COPY DFHAID.
+001430 COPY DFHBMSCA.
+001440*----------------------------------------------------------------*
+001450 LINKAGE SECTION.
+001460*----------------------------------------------------------------*
+001470 01  DFHCOMMAREA.
+001480     05  LK-COMMAREA                PIC X(01)
+001490             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+001500*----------------------------------------------------------------*
+001510 PROCEDURE DIVISION.
+001520*----------------------------------------------------------------*
+001530 0000-MAIN-PARA.
+001540*----------------------------------------------------------------*
+001550     SET ERR-FLG-OFF                TO TRUE
+001560     SET SEND-ERASE-YES             TO TRUE
+001570     MOVE SPACES TO WS-MESSAGE
+001580                     ERRMSGO OF COPAU0AO
+001590
+001600     IF EIBCALEN = 0
+001610        MOVE 'NO COMMAREA RECEIVED - CONTACT SUPPORT.'
+001620                                    TO WS-MESSAGE
+001630        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU0AO
+001640        MOVE -1                     TO ACCTIDL OF COPAU0AI
+001650        PERFORM 8100-SEND-PAULST-SCREEN THRU 8100-EXIT
+001660     ELSE
+001670        MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+001680        IF NOT CDEMO-PGM-REENTER
+001690           PERFORM 0100-FIRST-ENTRY  THRU 0100-EXIT
+001700        ELSE
+001710           PERFORM 0200-REENTER      THRU 0200-EXIT
+001720        END-IF
+001730     END-IF
+001740
+001750     EXEC CICS RETURN
+001760         TRANSID(WS-TRANID)
+001770         COMMAREA(CARDDEMO-COMMAREA)
+001780         LENGTH(LENGTH OF CARDDEMO-COMMAREA)
+001790     END-EXEC
+001800     .
+001810*----------------------------------------------------------------*
+001820 0100-FIRST-ENTRY.
+001830*----------------------------------------------------------------*
+001840     SET CDEMO-PGM-REENTER          TO TRUE
+001850     MOVE LOW-VALUES                TO COPAU0AO
+001860     IF CDEMO-ACCT-ID IS NUMERIC AND CDEMO-ACCT-ID > 0
+001870        MOVE CDEMO-ACCT-ID          TO WS-ACCT-ID
+001880                                       ACCTIDO OF COPAU0AO
+001890     ELSE
+001900        MOVE SPACE                  TO ACCTIDO OF COPAU0AO
+001910        MOVE LOW-VALUES             TO WS-ACCT-ID
+001920     END-IF
+001930     MOVE SPACES                    TO CDEMO-CPVS-FILTER
+001940     MOVE 'D'                       TO CDEMO-CPVS-SORTBY
+001950     MOVE LOW-VALUES                TO CDEMO-CPVS-PAU-SELECTED
+001955     SET CDEMO-CPVS-ROW-NOT-SELECTED TO TRUE
+001960     MOVE 1                         TO CDEMO-CPVS-PAGE-NUM
+001970     SET NEXT-PAGE-NO               TO TRUE
+001980     PERFORM 1000-GATHER-DETAILS    THRU 1000-EXIT
+001990     SET SEND-ERASE-YES             TO TRUE
+002000     PERFORM 8100-SEND-PAULST-SCREEN THRU 8100-EXIT
+002010     .
+002020 0100-EXIT.
+002030     EXIT.
+002040*----------------------------------------------------------------*
+002050 0200-REENTER.
+002060*----------------------------------------------------------------*
+002061*    WORKING STORAGE DOES NOT SURVIVE THE CICS PSEUDO-            *
+002062*    CONVERSATIONAL RETURN BETWEEN SCREENS - ONLY THE COMMAREA    *
+002063*    DOES. WS-ACCT-ID AND THE WS-AUTH-WORK-AREA TABLE BOTH HAVE   *
+002064*    TO BE REBUILT FROM THE COMMAREA/DATABASE ON EVERY RE-ENTRY   *
+002065*    THAT NEEDS THEM, RATHER THAN ASSUMED STILL PRESENT.          *
+002066*----------------------------------------------------------------*
+002067     MOVE CDEMO-ACCT-ID             TO WS-ACCT-ID
+002070     PERFORM 8000-RECEIVE-PAULST-SCREEN THRU 8000-EXIT
+002080     EVALUATE EIBAID
+002090         WHEN DFHENTER
+002100            PERFORM 3050-CHECK-ROW-SELECTION THRU 3050-EXIT
+002101            IF CDEMO-CPVS-ROW-SELECTED
+002102               MOVE WS-PGM-PAUDTL   TO CDEMO-TO-PROGRAM
+002103               PERFORM 8200-RETURN-TO-PREV-SCREEN THRU 8200-EXIT
+002104            ELSE
+002105               PERFORM 3000-PROCESS-ENTER-KEY THRU 3000-EXIT
+002106               PERFORM 8100-SEND-PAULST-SCREEN THRU 8100-EXIT
+002107            END-IF
+002120         WHEN DFHPF3
+002130            MOVE WS-PGM-MENU        TO CDEMO-TO-PROGRAM
+002140            PERFORM 8200-RETURN-TO-PREV-SCREEN THRU 8200-EXIT
+002150         WHEN DFHPF5
+002160            PERFORM 1000-GATHER-DETAILS THRU 1000-EXIT
+002161            PERFORM 3500-EXPORT-AUTH-HISTORY THRU 3500-EXIT
+002170            PERFORM 8100-SEND-PAULST-SCREEN THRU 8100-EXIT
+002180         WHEN DFHPF7
+002190            PERFORM 1000-GATHER-DETAILS THRU 1000-EXIT
+002191            PERFORM 3100-PROCESS-PF7-KEY THRU 3100-EXIT
+002200            PERFORM 8100-SEND-PAULST-SCREEN THRU 8100-EXIT
+002210         WHEN DFHPF8
+002220            PERFORM 1000-GATHER-DETAILS THRU 1000-EXIT
+002221            PERFORM 3200-PROCESS-PF8-KEY THRU 3200-EXIT
+002230            PERFORM 8100-SEND-PAULST-SCREEN THRU 8100-EXIT
+002240         WHEN OTHER
+002250            SET ERR-FLG-ON          TO TRUE
+002260            MOVE 'INVALID KEY PRESSED. PLEASE TRY AGAIN.'
+002270                                    TO WS-MESSAGE
+002280            MOVE WS-MESSAGE         TO ERRMSGO OF COPAU0AO
+002290            SET SEND-ERASE-NO       TO TRUE
+002300            PERFORM 8100-SEND-PAULST-SCREEN THRU 8100-EXIT
+002310     END-EVALUATE
+002320     .
+002330 0200-EXIT.
+002340     EXIT.
+002350*----------------------------------------------------------------*
+002360*    GATHER, FILTER, SEARCH AND SORT ALL
+002370*    PENDING-AUTH DETAIL SEGMENTS FOR THE ACCOUNT INTO THE        
+002380*    IN-MEMORY WORKING TABLE.                                     
+002390*----------------------------------------------------------------*
+002400 1000-GATHER-DETAILS.
+002410*----------------------------------------------------------------*
+002420     MOVE 0                         TO WS-AUTH-TAB-COUNT
+002430     MOVE 0                         TO WS-TOT-APPR-CNT
+002440                                       WS-TOT-APPR-AMT
+002450                                       WS-TOT-DECL-CNT
+002460                                       WS-TOT-DECL-AMT
+002470     PERFORM 1050-SCHEDULE-PSB      THRU 1050-EXIT
+002480     IF IMS-PSB-SCHD
+002490        PERFORM 1100-READ-ROOT      THRU 1100-EXIT
+002500        IF STATUS-OK
+002510           SET AUTHS-NOT-EOF        TO TRUE
+002520           PERFORM 1200-GET-AUTHORIZATIONS THRU 1200-EXIT
+002530               UNTIL AUTHS-EOF
+002540           PERFORM 1300-SORT-TABLE  THRU 1300-EXIT
+002550        END-IF
+002560        SET IMS-PSB-NOT-SCHD        TO TRUE
+002570        EXEC DLI TERM
+002580        END-EXEC
+002590     END-IF
+002600     .
+002610 1000-EXIT.
+002620     EXIT.
+002630*----------------------------------------------------------------*
+002640 1050-SCHEDULE-PSB.
+002650*----------------------------------------------------------------*
+002660     MOVE 0                         TO WS-SCHD-RETRY-CNT
+002670     EXEC DLI SCHD
+002680          PSB((PSB-NAME))
+002690          NODHABEND
+002700     END-EXEC
+002710     MOVE DIBSTAT                   TO IMS-RETURN-CODE
+002720     PERFORM 1060-RETRY-SCHEDULE    THRU 1060-EXIT
+002730         UNTIL STATUS-OK
+002740            OR WS-SCHD-RETRY-CNT >= WS-SCHD-RETRY-MAX
+002750     IF STATUS-OK
+002760        SET IMS-PSB-SCHD            TO TRUE
+002770     ELSE
+002780        SET ERR-FLG-ON              TO TRUE
+002790        MOVE 'UNABLE TO SCHEDULE AUTHORIZATION DATABASE.'
+002800                                    TO WS-MESSAGE
+002810        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU0AO
+002820     END-IF
+002830     .
+002840 1050-EXIT.
+002850     EXIT.
+002860*----------------------------------------------------------------*
+002870 1060-RETRY-SCHEDULE.
+002880*----------------------------------------------------------------*
+002890     IF RETRY-CONDITION
+002900        ADD 1                       TO WS-SCHD-RETRY-CNT
+002910        EXEC CICS DELAY
+002920             INTERVAL(WS-SCHD-BACKOFF-SECS)
+002930        END-EXEC
+002940        EXEC DLI SCHD
+002950             PSB((PSB-NAME))
+002960             NODHABEND
+002970        END-EXEC
+002980        MOVE DIBSTAT               TO IMS-RETURN-CODE
+002990     ELSE
+003000        MOVE WS-SCHD-RETRY-MAX     TO WS-SCHD-RETRY-CNT
+003010     END-IF
+003020     .
+003030 1060-EXIT.
+003040     EXIT.
+003050*----------------------------------------------------------------*
+003060*    ACCOUNT-LEVEL AUTH TOTALS, READ STRAIGHT OFF
+003070*    THE PAUTSMRY ROOT SEGMENT RATHER THAN RE-SUMMED EVERY PAGE.  
+003080*----------------------------------------------------------------*
+003090 1100-READ-ROOT.
+003100*----------------------------------------------------------------*
+003110     EXEC DLI GU USING PCB(PAUT-PCB-NUM)
+003120          SEGMENT (PAUTSMRY (PA-ACCOUNT-ID = WS-ACCT-ID))
+003130          INTO   (PENDING-AUTH-SUMMARY)
+003140     END-EXEC
+003150     MOVE DIBSTAT                   TO IMS-RETURN-CODE
+003160     IF STATUS-OK
+003170        MOVE PA-APPROVED-AUTH-CNT   TO WS-TOT-APPR-CNT
+003180        MOVE PA-APPROVED-AUTH-AMT   TO WS-TOT-APPR-AMT
+003190        MOVE PA-DECLINED-AUTH-CNT   TO WS-TOT-DECL-CNT
+003200        MOVE PA-DECLINED-AUTH-AMT   TO WS-TOT-DECL-AMT
+003210     ELSE
+003220        IF SEGMENT-NOT-FOUND
+003230           MOVE 0                  TO WS-TOT-APPR-CNT
+003230     WS-TOT-APPR-AMT
+003240                                      WS-TOT-DECL-CNT
+003240     WS-TOT-DECL-AMT
+003250           SET STATUS-OK           TO TRUE
+003260        END-IF
+003270     END-IF
+003280     .
+003290 1100-EXIT.
+003300     EXIT.
+003310*----------------------------------------------------------------*
+003320 1200-GET-AUTHORIZATIONS.
+003330*----------------------------------------------------------------*
+003340     EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+003350         SEGMENT (PAUTDTL1)
+003360         INTO (PENDING-AUTH-DETAILS)
+003370     END-EXEC
+003380
+003390     MOVE DIBSTAT                   TO IMS-RETURN-CODE
+003400     EVALUATE TRUE
+003410         WHEN STATUS-OK
+003420            PERFORM 1220-ADD-TABLE-ENTRY THRU 1220-EXIT
+003430         WHEN SEGMENT-NOT-FOUND
+003440         WHEN END-OF-DB
+003450            SET AUTHS-EOF           TO TRUE
+003460         WHEN OTHER
+003470            SET ERR-FLG-ON          TO TRUE
+003480            MOVE 'SYSTEM ERROR READING AUTH DETAILS.'
+003490                                    TO WS-MESSAGE
+003500            MOVE WS-MESSAGE         TO ERRMSGO OF COPAU0AO
+003510            SET AUTHS-EOF           TO TRUE
+003520     END-EVALUATE
+003530     .
+003540 1200-EXIT.
+003550     EXIT.
+003560*----------------------------------------------------------------*
+003570*    FILTER BY DECLINE REASON (CDEMO-CPVS-FILTER) OR BY
+003580*    MERCHANT NAME/ID SEARCH (REUSES THE SAME
+003590*    FILTER FIELD WHEN IT IS NOT A 4-DIGIT DECLINE REASON CODE)   
+003600*----------------------------------------------------------------*
+003610 1220-ADD-TABLE-ENTRY.
+003620*----------------------------------------------------------------*
+003630     MOVE 'Y'                       TO WS-SWAP-SW
+003640     IF CDEMO-CPVS-FILTER NOT = SPACES
+003650        IF CDEMO-CPVS-FILTER IS NUMERIC
+003660           IF PA-AUTH-RESP-REASON NOT = CDEMO-CPVS-FILTER
+003670              MOVE 'N'              TO WS-SWAP-SW
+003680           END-IF
+003690        ELSE
+003700           IF PA-MERCHANT-ID (1:4) NOT = CDEMO-CPVS-FILTER
+003710              AND PA-MERCHANT-NAME NOT = CDEMO-CPVS-FILTER
+003720              MOVE 'N'              TO WS-SWAP-SW
+003730           END-IF
+003740        END-IF
+003750     END-IF
+003760     IF WS-SWAP-SW = 'Y'
+003770        AND WS-AUTH-TAB-COUNT < WS-AUTH-TAB-MAX
+003780        ADD 1                       TO WS-AUTH-TAB-COUNT
+003790        SET WS-AUTH-IDX TO WS-AUTH-TAB-COUNT
+003800        MOVE PA-AUTH-KEY            TO WS-AUTE-AUTH-KEY
+003800     (WS-AUTH-IDX)
+003810        MOVE PA-AUTH-ORIG-DATE      TO WS-AUTE-AUTH-DATE
+003810     (WS-AUTH-IDX)
+003820        MOVE PA-CARD-NUM            TO WS-AUTE-CARD-NUM
+003820     (WS-AUTH-IDX)
+003830        MOVE PA-CURRENCY-CODE       TO WS-AUTE-CURR-CODE
+003830     (WS-AUTH-IDX)
+003840        MOVE PA-TRANSACTION-AMT     TO WS-AUTE-TRN-AMT
+003840     (WS-AUTH-IDX)
+003850        MOVE PA-APPROVED-AMT        TO WS-AUTE-APPR-AMT
+003850     (WS-AUTH-IDX)
+003860        MOVE PA-AUTH-RESP-CODE      TO WS-AUTE-RESP-CODE
+003860     (WS-AUTH-IDX)
+003870        MOVE PA-AUTH-RESP-REASON    TO WS-AUTE-RESP-REASON
+003870     (WS-AUTH-IDX)
+003880        MOVE PA-ACQR-COUNTRY-CODE   TO WS-AUTE-CNTRY-CODE
+003880     (WS-AUTH-IDX)
+003890        MOVE PA-RECURRING-IND       TO WS-AUTE-RECUR-IND
+003890     (WS-AUTH-IDX)
+003900        MOVE PA-MERCHANT-ID         TO WS-AUTE-MERCH-ID
+003900     (WS-AUTH-IDX)
+003910        MOVE PA-MERCHANT-NAME       TO WS-AUTE-MERCH-NAME
+003910     (WS-AUTH-IDX)
+003920     END-IF
+003930     .
+003940 1220-EXIT.
+003950     EXIT.
+003960*----------------------------------------------------------------*
+003970*    SORTABLE LISTING. SORTBYI 'D'=DATE (DEFAULT),
+003980*    'C'=CARD NUMBER, 'A'=TRANSACTION AMOUNT, 'R'=RESPONSE CODE.  
+003990*    A SIMPLE REPEATED-PASS BUBBLE SORT IS ENOUGH FOR THE SMALL   
+004000*    PER-ACCOUNT WORKING TABLE BUILT ABOVE.                       
+004010*----------------------------------------------------------------*
+004020 1300-SORT-TABLE.
+004030*----------------------------------------------------------------*
+004040     IF WS-AUTH-TAB-COUNT > 1
+004050        SET SWAP-MADE               TO TRUE
+004060        PERFORM 1310-SORT-PASS      THRU 1310-EXIT
+004070            UNTIL SWAP-NOT-MADE
+004080     END-IF
+004090     .
+004100 1300-EXIT.
+004110     EXIT.
+004120*----------------------------------------------------------------*
+004130 1310-SORT-PASS.
+004140*----------------------------------------------------------------*
+004150     SET SWAP-NOT-MADE               TO TRUE
+004160     MOVE 1                           TO WS-SUB
+004170     PERFORM 1320-COMPARE-ENTRIES     THRU 1320-EXIT
+004180         VARYING WS-SUB FROM 1 BY 1
+004190         UNTIL WS-SUB >= WS-AUTH-TAB-COUNT
+004200     .
+004210 1310-EXIT.
+004220     EXIT.
+004230*----------------------------------------------------------------*
+004240 1320-COMPARE-ENTRIES.
+004250*----------------------------------------------------------------*
+004260     SET WS-AUTH-IDX                 TO WS-SUB
+004270     MOVE 'N'                        TO WS-SWAP-SW
+004280     EVALUATE CDEMO-CPVS-SORTBY
+004290         WHEN 'C'
+004300            IF WS-AUTE-CARD-NUM (WS-SUB) > WS-AUTE-CARD-NUM
+004300     (WS-SUB + 1)
+004310               MOVE 'Y'              TO WS-SWAP-SW
+004320            END-IF
+004330         WHEN 'A'
+004340            IF WS-AUTE-TRN-AMT (WS-SUB) < WS-AUTE-TRN-AMT (WS-SUB
+004340     + 1)
+004350               MOVE 'Y'              TO WS-SWAP-SW
+004360            END-IF
+004370         WHEN 'R'
+004380            IF WS-AUTE-RESP-CODE (WS-SUB) > WS-AUTE-RESP-CODE
+004380     (WS-SUB + 1)
+004390               MOVE 'Y'              TO WS-SWAP-SW
+004400            END-IF
+004410         WHEN OTHER
+004420            IF WS-AUTE-AUTH-DATE (WS-SUB) < WS-AUTE-AUTH-DATE
+004420     (WS-SUB + 1)
+004430               MOVE 'Y'              TO WS-SWAP-SW
+004440            END-IF
+004450     END-EVALUATE
+004460     IF WS-SWAP-SW = 'Y'
+004470        MOVE WS-AUTH-ENTRY (WS-SUB)     TO WS-AUTH-ENTRY-SAVE
+004480        MOVE WS-AUTH-ENTRY (WS-SUB + 1) TO WS-AUTH-ENTRY (WS-SUB)
+004490        MOVE WS-AUTH-ENTRY-SAVE         TO WS-AUTH-ENTRY (WS-SUB
+004490     + 1)
+004500        SET SWAP-MADE                   TO TRUE
+004510     END-IF
+004520     .
+004530 1320-EXIT.
+004540     EXIT.
+004550*----------------------------------------------------------------*
+004560*    ACQUIRER COUNTRY NAME LOOKUP, AND
+004570*    DECLINE-REASON DESCRIPTION LOOKUP FROM THE SHARED TABLE.     
+004580*----------------------------------------------------------------*
+004590 1400-LOOKUP-COUNTRY.
+004600*----------------------------------------------------------------*
+004610     SET WS-CNTRY-IDX               TO 1
+004620     SEARCH WS-COUNTRY-TAB
+004630         AT END MOVE SPACES         TO CNTRYNAMO OF PAULST01O
+004630     (WS-LINE-SUB)
+004640         WHEN CNTRY-CODE (WS-CNTRY-IDX) =
+004650                  WS-AUTE-CNTRY-CODE (WS-SUB)
+004660            MOVE CNTRY-NAME (WS-CNTRY-IDX)
+004670                                    TO CNTRYNAMO OF PAULST01O
+004670     (WS-LINE-SUB)
+004680     END-SEARCH
+004690     .
+004700 1400-EXIT.
+004710     EXIT.
+004720*----------------------------------------------------------------*
+004730 1500-LOOKUP-DECLINE-DESC.
+004740*----------------------------------------------------------------*
+004750     SET WS-DECL-RSN-IDX            TO 1
+004760     SEARCH WS-DECLINE-REASON-TAB
+004770         AT END MOVE SPACES         TO DECLDESCO OF PAULST01O
+004770     (WS-LINE-SUB)
+004780         WHEN DECL-CODE (WS-DECL-RSN-IDX) =
+004790                  WS-AUTE-RESP-REASON (WS-SUB)
+004800            MOVE DECL-DESC (WS-DECL-RSN-IDX)
+004810                                    TO DECLDESCO OF PAULST01O
+004810     (WS-LINE-SUB)
+004820     END-SEARCH
+004830     .
+004840 1500-EXIT.
+004850     EXIT.
+004860*----------------------------------------------------------------*
+004870 2000-POPULATE-HEADER-INFO.
+004880*----------------------------------------------------------------*
+004890     EXEC CICS ASKTIME
+004900         ABSTIME(WS-ABS-TIME)
+004910     END-EXEC
+004920     EXEC CICS FORMATTIME
+004930         ABSTIME(WS-ABS-TIME)
+004940         MMDDYYYY(WS-CUR-DATE)
+004950         TIME(WS-CUR-TIME)
+004960         TIMESEP
+004970     END-EXEC
+004980     IF ACCTIDO OF COPAU0AO = SPACES
+004990        MOVE WS-ACCT-ID             TO ACCTIDO OF COPAU0AO
+005000     END-IF
+005010     MOVE WS-TOT-APPR-CNT           TO APPRCNTO OF COPAU0AO
+005020     MOVE WS-TOT-APPR-AMT           TO WS-TOTAMT-DIS
+005030     MOVE WS-TOTAMT-DIS             TO APPRAMTO OF COPAU0AO
+005040     MOVE WS-TOT-DECL-CNT           TO DECLCNTO OF COPAU0AO
+005050     MOVE WS-TOT-DECL-AMT           TO WS-TOTAMT-DIS
+005060     MOVE WS-TOTAMT-DIS             TO DECLAMTO OF COPAU0AO
+005070     MOVE CDEMO-CPVS-FILTER         TO FILTERO OF COPAU0AO
+005080     MOVE CDEMO-CPVS-SORTBY         TO SORTBYO OF COPAU0AO
+005090     .
+005100 2000-EXIT.
+005110     EXIT.
+005120*----------------------------------------------------------------*
+005130*    CARD NUMBER MASKING BY USER AUTHORITY. ONLY
+005140*    ADMIN USERS (OR USERS WITH MASKING EXPLICITLY TURNED OFF)    
+005150*    SEE THE FULL PAN; EVERYONE ELSE SEES THE LAST FOUR DIGITS.   
+005160*----------------------------------------------------------------*
+005170 2100-POPULATE-SCREEN-LINES.
+005180*----------------------------------------------------------------*
+005190     MOVE LOW-VALUES                TO PAULST01O (1) PAULST01O (2)
+005200                                       PAULST01O (3) PAULST01O (4)
+005210                                       PAULST01O (5)
+005220     MOVE 1                         TO WS-LINE-SUB
+005230     MOVE 1                         TO WS-SUB
+005240     COMPUTE WS-SUB = ((CDEMO-CPVS-PAGE-NUM - 1) * 5) + 1
+005250     PERFORM 2110-POPULATE-ONE-LINE THRU 2110-EXIT
+005260         VARYING WS-LINE-SUB FROM 1 BY 1
+005270         UNTIL WS-LINE-SUB > 5
+005280            OR WS-SUB > WS-AUTH-TAB-COUNT
+005290     SET NEXT-PAGE-NO               TO TRUE
+005300     IF WS-SUB <= WS-AUTH-TAB-COUNT
+005310        SET NEXT-PAGE-YES           TO TRUE
+005320     END-IF
+005330     .
+005340 2100-EXIT.
+005350     EXIT.
+005360*----------------------------------------------------------------*
+005370 2110-POPULATE-ONE-LINE.
+005380*----------------------------------------------------------------*
+005390     MOVE WS-AUTE-AUTH-KEY (WS-SUB) TO AUTHKEYO OF PAULST01O
+005390     (WS-LINE-SUB)
+005400                                       CDEMO-CPVS-AUTH-KEYS
+005400     (WS-LINE-SUB)
+005410     MOVE WS-AUTE-AUTH-DATE (WS-SUB) TO AUTHDATEO OF PAULST01O
+005410     (WS-LINE-SUB)
+005420     IF CDEMO-PAU-MASK-CARD-YES
+005430        MOVE 'XXXXXXXXXXXX'         TO CARDNUMO OF PAULST01O
+005430     (WS-LINE-SUB) (1:12)
+005440        MOVE WS-AUTE-CARD-NUM (WS-SUB) (13:4)
+005450                                    TO CARDNUMO OF PAULST01O
+005450     (WS-LINE-SUB) (13:4)
+005460     ELSE
+005470        MOVE WS-AUTE-CARD-NUM (WS-SUB)
+005480                                    TO CARDNUMO OF PAULST01O
+005480     (WS-LINE-SUB)
+005490     END-IF
+005500     MOVE WS-AUTE-CURR-CODE (WS-SUB) TO CURRCODEO OF PAULST01O
+005500     (WS-LINE-SUB)
+005510     MOVE WS-AUTE-TRN-AMT (WS-SUB)  TO WS-TRNAMT-DIS
+005520     MOVE WS-TRNAMT-DIS             TO TRNAMTO OF PAULST01O
+005520     (WS-LINE-SUB)
+005530     MOVE WS-AUTE-APPR-AMT (WS-SUB) TO WS-APPRAMT-DIS
+005540     MOVE WS-APPRAMT-DIS            TO APPRAMTO2 OF PAULST01O
+005540     (WS-LINE-SUB)
+005550     MOVE WS-AUTE-RESP-CODE (WS-SUB) TO RESPCODEO OF PAULST01O
+005550     (WS-LINE-SUB)
+005560     MOVE WS-AUTE-RECUR-IND (WS-SUB) TO RECURFLGO OF PAULST01O
+005560     (WS-LINE-SUB)
+005570     MOVE WS-AUTE-MERCH-NAME (WS-SUB) TO MERCHNAMEO OF PAULST01O
+005570     (WS-LINE-SUB)
+005580     PERFORM 1500-LOOKUP-DECLINE-DESC THRU 1500-EXIT
+005590     PERFORM 1400-LOOKUP-COUNTRY     THRU 1400-EXIT
+005600     ADD 1                           TO WS-SUB
+005610     .
+005620 2110-EXIT.
+005630     EXIT.
+005640*----------------------------------------------------------------*
+005650 3000-PROCESS-ENTER-KEY.
+005660*----------------------------------------------------------------*
+005670     IF ACCTIDI OF COPAU0AI IS NUMERIC
+005680        AND ACCTIDI OF COPAU0AI > 0
+005690        MOVE ACCTIDI OF COPAU0AI    TO WS-ACCT-ID
+005695                                       CDEMO-ACCT-ID
+005700        MOVE FILTERI OF COPAU0AI    TO CDEMO-CPVS-FILTER
+005710        IF SORTBYI OF COPAU0AI NOT = SPACE
+005720           MOVE SORTBYI OF COPAU0AI TO CDEMO-CPVS-SORTBY
+005730        END-IF
+005740        MOVE 1                      TO CDEMO-CPVS-PAGE-NUM
+005750        PERFORM 1000-GATHER-DETAILS THRU 1000-EXIT
+005760        SET SEND-ERASE-YES          TO TRUE
+005770     ELSE
+005780        SET ERR-FLG-ON              TO TRUE
+005790        MOVE 'ACCOUNT ID MUST BE NUMERIC.' TO WS-MESSAGE
+005800        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU0AO
+005810        MOVE -1                     TO ACCTIDL OF COPAU0AI
+005820        SET SEND-ERASE-NO           TO TRUE
+005830     END-IF
+005840     .
+005850 3000-EXIT.
+005860     EXIT.
+005861*----------------------------------------------------------------*
+005862*    CHECKS THE 5 SEL INPUT FIELDS ON THE CURRENTLY DISPLAYED     *
+005863*    PAGE FOR A ROW MARK. THE FIRST MARKED ROW WINS, AND ITS      *
+005864*    AUTH KEY (SAVED OFF THE WORKING TABLE WHEN THE PAGE WAS      *
+005865*    BUILT) IS HANDED TO COPAUS1C THROUGH THE COMMAREA.           *
+005866*----------------------------------------------------------------*
+005867 3050-CHECK-ROW-SELECTION.
+005868*----------------------------------------------------------------*
+005869     SET CDEMO-CPVS-ROW-NOT-SELECTED TO TRUE
+005870     PERFORM 3060-CHECK-ONE-ROW      THRU 3060-EXIT
+005871         VARYING WS-LINE-SUB FROM 1 BY 1
+005872         UNTIL WS-LINE-SUB > 5
+005873            OR CDEMO-CPVS-ROW-SELECTED
+005874     .
+005875 3050-EXIT.
+005876     EXIT.
+005877*----------------------------------------------------------------*
+005878 3060-CHECK-ONE-ROW.
+005879*----------------------------------------------------------------*
+005880     IF SEL OF PAULST01I (WS-LINE-SUB) NOT = SPACE
+005881        AND CDEMO-CPVS-AUTH-KEYS (WS-LINE-SUB) NOT = LOW-VALUES
+005882        SET CDEMO-CPVS-ROW-SELECTED TO TRUE
+005883        MOVE CDEMO-CPVS-AUTH-KEYS (WS-LINE-SUB)
+005884                                    TO CDEMO-CPVS-PAU-SELECTED
+005885     END-IF
+005886     .
+005887 3060-EXIT.
+005888     EXIT.
+005889*----------------------------------------------------------------*
+005890 3100-PROCESS-PF7-KEY.
+005891*----------------------------------------------------------------*
+005900     IF CDEMO-CPVS-PAGE-NUM > 1
+005910        SUBTRACT 1                  FROM CDEMO-CPVS-PAGE-NUM
+005920     ELSE
+005930        SET ERR-FLG-ON              TO TRUE
+005940        MOVE 'ALREADY AT THE TOP OF THE LIST.' TO WS-MESSAGE
+005950        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU0AO
+005960     END-IF
+005970     SET SEND-ERASE-NO              TO TRUE
+005980     .
+005990 3100-EXIT.
+006000     EXIT.
+006010*----------------------------------------------------------------*
+006020 3200-PROCESS-PF8-KEY.
+006030*----------------------------------------------------------------*
+006040     IF NEXT-PAGE-YES
+006050        ADD 1                       TO CDEMO-CPVS-PAGE-NUM
+006060     ELSE
+006070        SET ERR-FLG-ON              TO TRUE
+006080        MOVE 'ALREADY AT THE BOTTOM OF THE LIST.' TO WS-MESSAGE
+006090        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU0AO
+006100     END-IF
+006110     SET SEND-ERASE-NO              TO TRUE
+006120     .
+006130 3200-EXIT.
+006140     EXIT.
+006150*----------------------------------------------------------------*
+006160*    FULL AUTH-HISTORY EXPORT. THE CURRENTLY
+006170*    GATHERED (FILTERED/SORTED) WORKING TABLE IS WRITTEN, ONE     
+006180*    RECORD PER ENTRY, TO A TRANSIENT-DATA EXTRACT QUEUE FOR      
+006190*    DOWNSTREAM PICKUP, THE SAME WAY 9500-LOG-ERROR IN COPAUA0C   
+006200*    WRITES TO CSMT.                                              
+006210*----------------------------------------------------------------*
+006220 3500-EXPORT-AUTH-HISTORY.
+006230*----------------------------------------------------------------*
+006240     IF WS-AUTH-TAB-COUNT = 0
+006250        SET ERR-FLG-ON              TO TRUE
+006260        MOVE 'NOTHING TO EXPORT.'   TO WS-MESSAGE
+006270        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU0AO
+006280     ELSE
+006290        SET WS-AUTH-IDX             TO 1
+006300        PERFORM 3510-WRITE-EXPORT-LINE THRU 3510-EXIT
+006310            VARYING WS-SUB FROM 1 BY 1
+006320            UNTIL WS-SUB > WS-AUTH-TAB-COUNT
+006330        MOVE 'EXPORT COMPLETE.'     TO WS-MESSAGE
+006340        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU0AO
+006350     END-IF
+006360     SET SEND-ERASE-NO              TO TRUE
+006370     .
+006380 3500-EXIT.
+006390     EXIT.
+006400*----------------------------------------------------------------*
+006410 3510-WRITE-EXPORT-LINE.
+006420*----------------------------------------------------------------*
+006430     SET WS-AUTH-IDX                TO WS-SUB
+006440     MOVE SPACES                    TO WS-EXPORT-LINE
+006450     STRING WS-AUTE-AUTH-KEY (WS-SUB)    DELIMITED BY SIZE
+006460             ' ' DELIMITED BY SIZE
+006470             WS-AUTE-AUTH-DATE (WS-SUB)  DELIMITED BY SIZE
+006480             ' ' DELIMITED BY SIZE
+006490             WS-AUTE-CARD-NUM (WS-SUB)   DELIMITED BY SIZE
+006500             ' ' DELIMITED BY SIZE
+006510             WS-AUTE-RESP-CODE (WS-SUB)  DELIMITED BY SIZE
+006520             ' ' DELIMITED BY SIZE
+006530             WS-AUTE-MERCH-NAME (WS-SUB) DELIMITED BY SIZE
+006540        INTO WS-EXPORT-LINE
+006550     END-STRING
+006560     EXEC CICS WRITEQ TD
+006570         QUEUE('PAEX')
+006580         FROM(WS-EXPORT-LINE)
+006590         LENGTH(LENGTH OF WS-EXPORT-LINE)
+006600     END-EXEC
+006610     .
+006620 3510-EXIT.
+006630     EXIT.
+006640*----------------------------------------------------------------*
+006650 8000-RECEIVE-PAULST-SCREEN.
+006660*----------------------------------------------------------------*
+006670     EXEC CICS RECEIVE
+006680         MAP('COPAU0A')
+006690         MAPSET('COPAU00')
+006700         INTO(COPAU0AI)
+006710     END-EXEC
+006720     .
+006730 8000-EXIT.
+006740     EXIT.
+006750*----------------------------------------------------------------*
+006760 8100-SEND-PAULST-SCREEN.
+006770*----------------------------------------------------------------*
+006780     PERFORM 2000-POPULATE-HEADER-INFO  THRU 2000-EXIT
+006790     PERFORM 2100-POPULATE-SCREEN-LINES THRU 2100-EXIT
+006800     IF SEND-ERASE-YES
+006810        EXEC CICS SEND MAP('COPAU0A')
+006820             MAPSET('COPAU00')
+006830             FROM(COPAU0AO)
+006840             ERASE
+006850        END-EXEC
+006860     ELSE
+006870        EXEC CICS SEND MAP('COPAU0A')
+006880             MAPSET('COPAU00')
+006890             FROM(COPAU0AO)
+006900             DATAONLY
+006910        END-EXEC
+006920     END-IF
+006930     .
+006940 8100-EXIT.
+006950     EXIT.
+006960*----------------------------------------------------------------*
+006970 8200-RETURN-TO-PREV-SCREEN.
+006980*----------------------------------------------------------------*
+006990     EXEC CICS XCTL
+007000        PROGRAM(CDEMO-TO-PROGRAM)
+007010         COMMAREA(CARDDEMO-COMMAREA)
+007020     END-EXEC
+007030     .
+007040 8200-EXIT.
+007050     EXIT.
