@@ -0,0 +1,349 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CBFRLOSS.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-04-16.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    CBFRLOSS - YEAR-TO-DATE FRAUD-LOSS REPORT                    *
+000090*    READS CARDDEMO.AUTHFRDS (THE DB2 TABLE COPAUS2C MAINTAINS)   *
+000100*    FOR EVERY ROW CONFIRMED AS FRAUD IN THE RUN YEAR AND         *
+000110*    ACCUMULATES THE LOST TRANSACTION AMOUNT BY MONTH, PRINTING   *
+000120*    A MONTH-BY-MONTH BREAKDOWN AND A GRAND TOTAL. UNLIKE         *
+000130*    CBFRDRCN THIS REPORT NEVER TOUCHES IMS - AUTHFRDS IS THE     *
+000140*    SYSTEM OF RECORD FOR CONFIRMED FRAUD LOSS, SO A PLAIN DB2    *
+000150*    CURSOR OVER THE TABLE IS ALL THAT IS NEEDED.                 *
+000160*----------------------------------------------------------------*
+000170*                MODIFICATION HISTORY                            *
+000180* DATE       INIT DESCRIPTION                                    *
+000190* 2024-04-16  JGM INITIAL VERSION                                *
+000200*----------------------------------------------------------------*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-ZOS.
+000240 OBJECT-COMPUTER. IBM-ZOS.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT FRLOSS-REPORT  ASSIGN TO FRLOSSRP
+000280         ORGANIZATION IS SEQUENTIAL
+000290         ACCESS MODE  IS SEQUENTIAL
+000300         FILE STATUS  IS WS-RPT-STATUS.
+000310*
+000320     SELECT PARM-FILE      ASSIGN TO FRLPARMS
+000330         ORGANIZATION IS SEQUENTIAL
+000340         ACCESS MODE  IS SEQUENTIAL
+000350         FILE STATUS  IS WS-PARM-STATUS.
+000360*----------------------------------------------------------------*
+000370 DATA DIVISION.
+000380*----------------------------------------------------------------*
+000390 FILE SECTION.
+000400 FD  FRLOSS-REPORT
+000410     RECORDING MODE IS F.
+000420 01  FRLOSS-REPORT-LINE          PIC X(132).
+000430*
+000440 FD  PARM-FILE
+000450     RECORDING MODE IS F.
+000460 01  PARM-RECORD                 PIC X(80).
+000470*----------------------------------------------------------------*
+000480 WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------*
+000500 01  WS-VARIABLES.
+000510     05  WS-PGMNAME                 PIC X(08) VALUE 'CBFRLOSS'.
+000520     05  CURRENT-DATE               PIC 9(06).
+000530     05  WS-RUN-YEAR                PIC 9(02).
+000535     05  WS-RUN-YEAR-4DIGIT         PIC S9(04) COMP.
+000540*----------------------------------------------------------------*
+000550*    RUN-MODE CONTROL (PARM-DRIVEN - OPS MAINTAINABLE)             *
+000560*----------------------------------------------------------------*
+000570 01  WS-RUN-PARMS.
+000580     05  WS-YEAR-OVERRIDE-SW        PIC X(01) VALUE 'N'.
+000590         88  WS-YEAR-WAS-OVERRIDDEN          VALUE 'Y'.
+000600*
+000610 01  WS-FILE-STATUSES.
+000620     05  WS-RPT-STATUS              PIC X(02).
+000630     05  WS-PARM-STATUS             PIC X(02).
+000640*----------------------------------------------------------------*
+000650*    CURSOR-CONTROL SWITCH                                        *
+000660*----------------------------------------------------------------*
+000670 01  WS-CURSOR-CONTROL.
+000680     05  WS-CURSOR-EOF-SW           PIC X(01) VALUE 'N'.
+000690         88  CURSOR-EOF                      VALUE 'Y'.
+000700         88  CURSOR-NOT-EOF                   VALUE 'N'.
+000710*----------------------------------------------------------------*
+000720*    YEAR-TO-DATE FRAUD-LOSS ACCUMULATORS                         *
+000730*----------------------------------------------------------------*
+000740 01  WS-REPORT-COUNTERS.
+000750     05  WS-RPT-ROWS-READ           PIC S9(9) COMP-3 VALUE 0.
+000760     05  WS-RPT-SQL-ERRORS          PIC S9(9) COMP-3 VALUE 0.
+000770     05  WS-RPT-TOTAL-COUNT         PIC S9(9) COMP-3 VALUE 0.
+000780     05  WS-RPT-TOTAL-LOSS-AMT      PIC S9(11)V99 COMP-3 VALUE 0.
+000790     05  WS-RPT-MONTH-TABLE.
+000800         10  WS-RPT-MONTH-ENTRY OCCURS 12 TIMES
+000810                              INDEXED BY WS-MN-IDX.
+000820             15  WS-MN-COUNT        PIC S9(9) COMP-3 VALUE 0.
+000830             15  WS-MN-AMT          PIC S9(11)V99 COMP-3 VALUE 0.
+000840*----------------------------------------------------------------*
+000850 01  WS-PRINT-LINE                 PIC X(132).
+000860 01  WS-DISPLAY-FIELDS.
+000870     05  WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+000880     05  WS-AMT-DIS                 PIC Z,ZZZ,ZZZ,ZZ9.99-.
+000890     05  WS-MM-DIS                  PIC 99.
+000900*----------------------------------------------------------------*
+000910*    DB2 SQL-ERROR DISPLAY FIELDS                                 *
+000920*----------------------------------------------------------------*
+000930 01  WS-SQL-FIELDS.
+000940     05  WS-SQLCODE                 PIC -9(8).
+000950     05  WS-SQLSTATE                PIC X(05).
+000960*----------------------------------------------------------------*
+000970*    MONTH EXTRACTED FROM THE FETCHED AUTH-TS FOR TABLE SUBSCRIPT *
+000980*----------------------------------------------------------------*
+000990 01  WS-MONTH-WORK.
+001000     05  WS-MM-NUMERIC              PIC 9(02).
+001010     05  WS-MM-VALID-SW             PIC X(01).
+001020         88  WS-MM-IS-VALID                  VALUE 'Y'.
+001025*----------------------------------------------------------------*
+001026*    CHAR(AUTH_TS) COMES BACK AS THE FULL 26-BYTE DB2 TIMESTAMP   *
+001027*    EXTERNAL FORMAT (YYYY-MM-DD-HH.MI.SS.NNNNNN) - CVAUTFDY'S    *
+001028*    AUTH-TS GROUP IS ONLY WIDE ENOUGH FOR THE 2-DIGIT-YEAR       *
+001029*    STRING COPAUS2C BUILDS FOR TIMESTAMP_FORMAT() ON INSERT, SO  *
+001030*    THE FETCH USES ITS OWN HOST VARIABLE INSTEAD.                *
+001031*----------------------------------------------------------------*
+001032 01  WS-FETCHED-AUTH-TS.
+001033     05  WS-FETCHED-TS-YYYY         PIC X(04).
+001034     05  FILLER                     PIC X(01).
+001035     05  WS-FETCHED-TS-MM           PIC X(02).
+001036     05  FILLER                     PIC X(01).
+001037     05  WS-FETCHED-TS-DD           PIC X(02).
+001038     05  FILLER                     PIC X(01).
+001039     05  WS-FETCHED-TS-HH           PIC X(02).
+001040     05  FILLER                     PIC X(01).
+001041     05  WS-FETCHED-TS-MI           PIC X(02).
+001042     05  FILLER                     PIC X(01).
+001043     05  WS-FETCHED-TS-SS           PIC X(02).
+001044     05  FILLER                     PIC X(01).
+001045     05  WS-FETCHED-TS-NNNNNN       PIC X(06).
+001046*----------------------------------------------------------------*
+001047*    DB2 HOST VARIABLES FOR THE AUTHFRDS CURSOR                   *
+001048*----------------------------------------------------------------*
+001060 01  AUTHFRDS-HOST-VARS.
+001070 COPY CVAUTFDY.
+001080*----------------------------------------------------------------*
+001090 EXEC SQL
+001100     INCLUDE SQLCA
+001110 END-EXEC.
+001120*----------------------------------------------------------------*
+001130 PROCEDURE DIVISION.
+001140*----------------------------------------------------------------*
+001150 MAIN-PARA.
+001160*----------------------------------------------------------------*
+001170     PERFORM 1000-INITIALIZE              THRU 1000-EXIT
+001180*
+001190     PERFORM 2000-PROCESS-NEXT-FRAUD-ROW  THRU 2000-EXIT
+001200         UNTIL CURSOR-EOF
+001210*
+001220     PERFORM 2900-CLOSE-CURSOR            THRU 2900-EXIT
+001230*
+001240     PERFORM 8000-PRINT-LOSS-REPORT       THRU 8000-EXIT
+001250*
+001260     PERFORM 9000-FILE-CLOSE              THRU 9000-EXIT
+001270*
+001280     GOBACK.
+001290*----------------------------------------------------------------*
+001300 1000-INITIALIZE.
+001310*----------------------------------------------------------------*
+001320     ACCEPT CURRENT-DATE     FROM DATE
+001330     MOVE CURRENT-DATE(1:2)  TO WS-RUN-YEAR
+001340*
+001350     OPEN INPUT  PARM-FILE
+001360     IF WS-PARM-STATUS = '00'
+001370        PERFORM 1100-READ-PARMS THRU 1100-EXIT
+001380        CLOSE PARM-FILE
+001390     ELSE
+001400        DISPLAY 'FRLPARMS NOT AVAILABLE - USING CURRENT YEAR'
+001410     END-IF
+001420*
+001430     OPEN OUTPUT FRLOSS-REPORT
+001440*
+001450     PERFORM 1300-OPEN-CURSOR THRU 1300-EXIT
+001460*
+001470     DISPLAY 'STARTING PROGRAM ' WS-PGMNAME
+001480     DISPLAY '*-------------------------------------*'
+001490     DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+001500     DISPLAY 'FRAUD-LOSS RUN YEAR    :' WS-RUN-YEAR
+001510     IF WS-YEAR-WAS-OVERRIDDEN
+001520        DISPLAY 'RUN YEAR OVERRIDDEN BY PARM FRLYEAR='
+001530     END-IF
+001540     .
+001550 1000-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------------*
+001580 1100-READ-PARMS.
+001590*----------------------------------------------------------------*
+001600     READ PARM-FILE
+001610         AT END MOVE HIGH-VALUES TO PARM-RECORD
+001620     END-READ
+001630     PERFORM UNTIL PARM-RECORD = HIGH-VALUES
+001640         EVALUATE PARM-RECORD(1:8)
+001650             WHEN 'FRLYEAR='
+001660                 MOVE PARM-RECORD(9:2) TO WS-RUN-YEAR
+001670                 SET WS-YEAR-WAS-OVERRIDDEN TO TRUE
+001680             WHEN OTHER
+001690                 CONTINUE
+001700         END-EVALUATE
+001710         READ PARM-FILE
+001720             AT END MOVE HIGH-VALUES TO PARM-RECORD
+001730         END-READ
+001740     END-PERFORM
+001750     .
+001760 1100-EXIT.
+001770     EXIT.
+001780*----------------------------------------------------------------*
+001790 1300-OPEN-CURSOR.
+001800*----------------------------------------------------------------*
+001810*    ONLY CONFIRMED-FRAUD ROWS (AUTH-FRAUD = 'Y') FOR THE RUN      *
+001820*    YEAR ARE SELECTED - ASSUMED 20XX, MATCHING THE TWO-DIGIT      *
+001830*    YEAR COPAUS2C STAMPS THE ROW WITH WHEN FRAUD IS CONFIRMED.    *
+001840*----------------------------------------------------------------*
+001845     COMPUTE WS-RUN-YEAR-4DIGIT = 2000 + WS-RUN-YEAR
+001850     EXEC SQL
+001860         DECLARE FRLOSS-CURSOR CURSOR FOR
+001870             SELECT CARD_NUM, CHAR(AUTH_TS), TRANSACTION_AMT,
+001880                    APPROVED_AMT, AUTH_FRAUD
+001890               FROM CARDDEMO.AUTHFRDS
+001900              WHERE AUTH_FRAUD = 'Y'
+001910                AND YEAR(AUTH_TS) = :WS-RUN-YEAR-4DIGIT
+001920              ORDER BY AUTH_TS
+001930     END-EXEC
+001940     EXEC SQL
+001950         OPEN FRLOSS-CURSOR
+001960     END-EXEC
+001970     MOVE SQLCODE TO WS-SQLCODE
+001980     IF SQLCODE NOT = ZERO
+001985        DISPLAY 'ERROR OPENING FRLOSS-CURSOR'
+001990        DISPLAY '  SQLCODE=' WS-SQLCODE
+002000        SET CURSOR-EOF TO TRUE
+002010     ELSE
+002020        SET CURSOR-NOT-EOF TO TRUE
+002030     END-IF
+002040     .
+002050 1300-EXIT.
+002060     EXIT.
+002070*----------------------------------------------------------------*
+002080 2000-PROCESS-NEXT-FRAUD-ROW.
+002090*----------------------------------------------------------------*
+002100     EXEC SQL
+002110         FETCH FRLOSS-CURSOR
+002120             INTO :CARD-NUM, :WS-FETCHED-AUTH-TS,
+002125                  :TRANSACTION-AMT, :APPROVED-AMT, :AUTH-FRAUD
+002140     END-EXEC
+002150     MOVE SQLCODE TO WS-SQLCODE
+002160     EVALUATE TRUE
+002170         WHEN SQLCODE = ZERO
+002180             ADD 1 TO WS-RPT-ROWS-READ
+002190             PERFORM 3000-ACCUMULATE-LOSS THRU 3000-EXIT
+002200         WHEN SQLCODE = 100
+002210             SET CURSOR-EOF TO TRUE
+002220         WHEN OTHER
+002230             ADD 1 TO WS-RPT-SQL-ERRORS
+002240             MOVE SQLSTATE TO WS-SQLSTATE
+002250             DISPLAY 'SQL ERROR ON FETCH - SQLCODE=' WS-SQLCODE
+002260                     ', STATE: ' WS-SQLSTATE
+002270             SET CURSOR-EOF TO TRUE
+002280     END-EVALUATE
+002290     .
+002300 2000-EXIT.
+002310     EXIT.
+002320*----------------------------------------------------------------*
+002330 2900-CLOSE-CURSOR.
+002340*----------------------------------------------------------------*
+002350     EXEC SQL
+002360         CLOSE FRLOSS-CURSOR
+002370     END-EXEC
+002380     .
+002390 2900-EXIT.
+002400     EXIT.
+002410*----------------------------------------------------------------*
+002420 3000-ACCUMULATE-LOSS.
+002430*----------------------------------------------------------------*
+002440     ADD 1              TO WS-RPT-TOTAL-COUNT
+002450     ADD TRANSACTION-AMT TO WS-RPT-TOTAL-LOSS-AMT
+002460*
+002470     MOVE 'N' TO WS-MM-VALID-SW
+002480     IF WS-FETCHED-TS-MM IS NUMERIC
+002490        MOVE WS-FETCHED-TS-MM TO WS-MM-NUMERIC
+002500        IF WS-MM-NUMERIC > 0 AND WS-MM-NUMERIC < 13
+002510           SET WS-MM-IS-VALID TO TRUE
+002520        END-IF
+002530     END-IF
+002540*
+002550     IF WS-MM-IS-VALID
+002560        SET WS-MN-IDX TO WS-MM-NUMERIC
+002570        ADD 1              TO WS-MN-COUNT(WS-MN-IDX)
+002580        ADD TRANSACTION-AMT TO WS-MN-AMT(WS-MN-IDX)
+002590     END-IF
+002600     .
+002610 3000-EXIT.
+002620     EXIT.
+002630*----------------------------------------------------------------*
+002640 8000-PRINT-LOSS-REPORT.
+002650*----------------------------------------------------------------*
+002660*    MONTH-BY-MONTH BREAKDOWN FOLLOWED BY THE YEAR-TO-DATE TOTAL.  *
+002670*----------------------------------------------------------------*
+002680     MOVE SPACES TO WS-PRINT-LINE
+002690     STRING 'CBFRLOSS FRAUD-LOSS REPORT - RUN DATE ' CURRENT-DATE
+002700            ' - YEAR 20' WS-RUN-YEAR
+002710            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002720     END-STRING
+002730     WRITE FRLOSS-REPORT-LINE FROM WS-PRINT-LINE
+002740*
+002750     MOVE WS-RPT-ROWS-READ TO WS-CNT-DIS
+002760     MOVE SPACES TO WS-PRINT-LINE
+002770     STRING 'AUTHFRDS ROWS READ ..................: ' WS-CNT-DIS
+002780            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002790     END-STRING
+002800     WRITE FRLOSS-REPORT-LINE FROM WS-PRINT-LINE
+002810*
+002820     MOVE WS-RPT-SQL-ERRORS TO WS-CNT-DIS
+002830     MOVE SPACES TO WS-PRINT-LINE
+002840     STRING 'DB2 FETCH ERRORS ....................: ' WS-CNT-DIS
+002850            DELIMITED BY SIZE INTO WS-PRINT-LINE
+002860     END-STRING
+002870     WRITE FRLOSS-REPORT-LINE FROM WS-PRINT-LINE
+002880*
+002890     PERFORM VARYING WS-MN-IDX FROM 1 BY 1
+002900         UNTIL WS-MN-IDX > 12
+002910         MOVE WS-MN-IDX      TO WS-MM-DIS
+002920         MOVE WS-MN-COUNT(WS-MN-IDX) TO WS-CNT-DIS
+002930         MOVE WS-MN-AMT(WS-MN-IDX)   TO WS-AMT-DIS
+002940         MOVE SPACES TO WS-PRINT-LINE
+002950         STRING '  MONTH ' WS-MM-DIS
+002960                ' - COUNT: '  WS-CNT-DIS
+002970                ' - LOSS: '   WS-AMT-DIS
+002980                DELIMITED BY SIZE INTO WS-PRINT-LINE
+002990         END-STRING
+003000         WRITE FRLOSS-REPORT-LINE FROM WS-PRINT-LINE
+003010     END-PERFORM
+003020*
+003030     MOVE WS-RPT-TOTAL-COUNT TO WS-CNT-DIS
+003040     MOVE SPACES TO WS-PRINT-LINE
+003050     STRING 'YEAR-TO-DATE CONFIRMED FRAUD COUNT ..: ' WS-CNT-DIS
+003060            DELIMITED BY SIZE INTO WS-PRINT-LINE
+003070     END-STRING
+003080     WRITE FRLOSS-REPORT-LINE FROM WS-PRINT-LINE
+003090*
+003100     MOVE WS-RPT-TOTAL-LOSS-AMT TO WS-AMT-DIS
+003110     MOVE SPACES TO WS-PRINT-LINE
+003120     STRING 'YEAR-TO-DATE CONFIRMED FRAUD LOSS ...: ' WS-AMT-DIS
+003130            DELIMITED BY SIZE INTO WS-PRINT-LINE
+003140     END-STRING
+003150     WRITE FRLOSS-REPORT-LINE FROM WS-PRINT-LINE
+003160     .
+003170 8000-EXIT.
+003180     EXIT.
+003190*----------------------------------------------------------------*
+003200 9000-FILE-CLOSE.
+003210*----------------------------------------------------------------*
+003220     CLOSE FRLOSS-REPORT
+003230     .
+003240 9000-EXIT.
+003250     EXIT.
