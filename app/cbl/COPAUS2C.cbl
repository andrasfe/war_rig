@@ -0,0 +1,374 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COPAUS2C.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-03-12.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    COPAUS2C - DB2 FRAUD-FLAG UPDATE PROGRAM. CICS-LINKED FROM
+000090*    COPAUS1C (PAUDTL) WITH A WS-FRAUD-DATA COMMAREA (CCPAUFRY)
+000100*    EVERY TIME AN ANALYST CONFIRMS A FRAUD FLAG, REQUESTS ITS
+000110*    REMOVAL, OR A SECOND ANALYST APPROVES THE REMOVAL. MIRRORS
+000120*    AUTHFRDS ONTO A SEPARATE HISTORY TABLE AND FANS A SAME-DAY
+000130*    CUSTOMER-SERVICE ALERT OUT ON A NEW FRAUD CONFIRMATION.
+000140*----------------------------------------------------------------*
+000150*                MODIFICATION HISTORY                            *
+000160* DATE       INIT DESCRIPTION                                    *
+000170* 2024-03-12  JGM INITIAL VERSION                                *
+000180*----------------------------------------------------------------*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-ZOS.
+000220 OBJECT-COMPUTER. IBM-ZOS.
+000230*----------------------------------------------------------------*
+000240 DATA DIVISION.
+000250*----------------------------------------------------------------*
+000260 WORKING-STORAGE SECTION.
+000270*----------------------------------------------------------------*
+000280 01  WS-VARIABLES.
+000290     05  WS-PGMNAME                 PIC X(08) VALUE 'COPAUS2C'.
+000300     05  WS-ABS-TIME                PIC S9(15) COMP-3.
+000310*----------------------------------------------------------------*
+000320*    TIMESTAMP-BUILDING FIELDS FOR THE AUTH'S ORIGINAL DATE/TIME
+000330*----------------------------------------------------------------*
+000340 01  WS-TIME-FIELDS.
+000350     05  WS-AUTH-TIME               PIC 9(09).
+000360     05  WS-AUTH-TIME-AN REDEFINES WS-AUTH-TIME.
+000370         10  WS-AUTH-HH             PIC X(02).
+000380         10  WS-AUTH-MI             PIC X(02).
+000390         10  WS-AUTH-SS             PIC X(02).
+000400         10  WS-AUTH-SSS            PIC X(03).
+000410     05  WS-AUTH-YY                 PIC X(02).
+000420     05  WS-AUTH-MM                 PIC X(02).
+000430     05  WS-AUTH-DD                 PIC X(02).
+000440*----------------------------------------------------------------*
+000450*    DB2 SQL-ERROR DISPLAY FIELDS
+000460*----------------------------------------------------------------*
+000470 01  WS-SQL-FIELDS.
+000480     05  WS-SQLCODE                 PIC -9(8).
+000490     05  WS-SQLSTATE                PIC X(05).
+000500*----------------------------------------------------------------*
+000510*    RETRYABLE-VS-PERMANENT SQLCODE CLASSIFICATION
+000520*----------------------------------------------------------------*
+000530 01  WS-RETRY-CLASS.
+000540     05  WS-LAST-SQLCODE            PIC S9(09) COMP VALUE 0.
+000550         88  WS-SQLCODE-RETRYABLE        VALUE -911, -913, -904.
+000551*----------------------------------------------------------------*
+000552*    SAME-DAY CUSTOMER ALERT FAN-OUT LINE
+000553*----------------------------------------------------------------*
+000554 01  WS-FRD-ALERT-LINE             PIC X(80).
+000560*----------------------------------------------------------------*
+000570*    COMMAREA RECEIVED FROM COPAUS1C
+000580*----------------------------------------------------------------*
+000590 01  PENDING-AUTH-DETAILS.
+000600 COPY CIPAUDTY.
+000610*----------------------------------------------------------------*
+000620*    DB2 HOST VARIABLES
+000630*----------------------------------------------------------------*
+000640 01  AUTHFRDS-HOST-VARS.
+000650 COPY CVAUTFDY.
+000660 01  AUTHFRDH-HOST-VARS.
+000670 COPY CVAUTFHY.
+000680*----------------------------------------------------------------*
+000690 COPY CSDAT01Y.
+000700 EXEC SQL
+000710     INCLUDE SQLCA
+000720 END-EXEC.
+000730*----------------------------------------------------------------*
+000740 LINKAGE SECTION.
+000750*----------------------------------------------------------------*
+000760 01  DFHCOMMAREA.
+000770 COPY CCPAUFRY.
+000780*----------------------------------------------------------------*
+000790 PROCEDURE DIVISION.
+000800*----------------------------------------------------------------*
+000810 MAIN-PARA.
+000820*----------------------------------------------------------------*
+000830     MOVE WS-FRAUD-AUTH-RECORD      TO PENDING-AUTH-DETAILS
+000840     SET WS-FRD-UPDT-FAILED         TO TRUE
+000850     SET WS-FRD-NOT-RETRYABLE       TO TRUE
+000860     MOVE SPACES                    TO WS-FRD-ACT-MSG
+000870
+000880     PERFORM BUILD-FRAUD-TIMESTAMP  THRU BUILD-FRAUD-TIMESTAMP-EXIT
+000890     PERFORM BUILD-HOST-VARS        THRU BUILD-HOST-VARS-EXIT
+000900     PERFORM INSERT-AUTHFRDS        THRU INSERT-AUTHFRDS-EXIT
+000910
+000920     IF WS-FRD-UPDT-SUCCESS
+000930        PERFORM INSERT-FRAUD-HISTORY
+000935                                    THRU INSERT-FRAUD-HISTORY-EXIT
+000940        IF WS-REPORT-FRAUD
+000950           PERFORM SEND-FRAUD-ALERT THRU SEND-FRAUD-ALERT-EXIT
+000960        END-IF
+000970     END-IF
+000980
+000990     EXEC CICS RETURN
+001000     END-EXEC
+001010     .
+001020*----------------------------------------------------------------*
+001030*    BUILDS THE AUTH'S ORIGINAL-TRANSACTION DB2 TIMESTAMP HOST
+001040*    VARIABLE FROM THE IMS DETAIL SEGMENT'S PACKED DATE/TIME.
+001050*----------------------------------------------------------------*
+001060 BUILD-FRAUD-TIMESTAMP.
+001070*----------------------------------------------------------------*
+001080     EXEC CICS ASKTIME
+001090          ABSTIME(WS-ABS-TIME)
+001100          NOHANDLE
+001110     END-EXEC
+001120     EXEC CICS FORMATTIME
+001130          ABSTIME(WS-ABS-TIME)
+001140          MMDDYY(WS-CUR-DATE)
+001150          DATESEP
+001160          NOHANDLE
+001170     END-EXEC
+001180     MOVE WS-CUR-DATE               TO PA-FRAUD-RPT-DATE
+001190
+001200     MOVE PA-AUTH-ORIG-DATE(1:2)    TO WS-AUTH-YY
+001210     MOVE PA-AUTH-ORIG-DATE(3:2)    TO WS-AUTH-MM
+001220     MOVE PA-AUTH-ORIG-DATE(5:2)    TO WS-AUTH-DD
+001230
+001240     COMPUTE WS-AUTH-TIME = 999999999 - PA-AUTH-TIME-9C
+001250     MOVE WS-AUTH-TIME-AN(1:2)      TO WS-AUTH-HH
+001260     MOVE WS-AUTH-TIME-AN(3:2)      TO WS-AUTH-MI
+001270     MOVE WS-AUTH-TIME-AN(5:2)      TO WS-AUTH-SS
+001280     MOVE WS-AUTH-TIME-AN(7:3)      TO WS-AUTH-SSS
+001290
+001300     MOVE WS-AUTH-YY                TO AUTH-TS-YY
+001310     MOVE WS-AUTH-MM                TO AUTH-TS-MM
+001320     MOVE WS-AUTH-DD                TO AUTH-TS-DD
+001330     MOVE WS-AUTH-HH                TO AUTH-TS-HH
+001340     MOVE WS-AUTH-MI                TO AUTH-TS-MI
+001350     MOVE WS-AUTH-SS                TO AUTH-TS-SS
+001360     MOVE WS-AUTH-SSS               TO AUTH-TS-SSS
+001370     .
+001380 BUILD-FRAUD-TIMESTAMP-EXIT.
+001390     EXIT.
+001400*----------------------------------------------------------------*
+001410*    MOVES THE AUTH DETAIL AND FRAUD-ACTION COMMAREA FIELDS INTO
+001420*    THE AUTHFRDS HOST-VARIABLE GROUP FOR THE INSERT/UPDATE BELOW.
+001430*----------------------------------------------------------------*
+001440 BUILD-HOST-VARS.
+001450*----------------------------------------------------------------*
+001460     MOVE PA-CARD-NUM               TO CARD-NUM
+001470     MOVE PA-AUTH-TYPE               TO AUTH-TYPE
+001480     MOVE PA-CARD-EXPIRY-DATE       TO CARD-EXPIRY-DATE
+001490     MOVE PA-MESSAGE-TYPE           TO MESSAGE-TYPE
+001500     MOVE PA-MESSAGE-SOURCE         TO MESSAGE-SOURCE
+001510     MOVE PA-AUTH-ID-CODE           TO AUTH-ID-CODE
+001520     MOVE PA-AUTH-RESP-CODE         TO AUTH-RESP-CODE
+001530     MOVE PA-AUTH-RESP-REASON       TO AUTH-RESP-REASON
+001540     MOVE PA-PROCESSING-CODE        TO PROCESSING-CODE
+001550     MOVE PA-TRANSACTION-AMT        TO TRANSACTION-AMT
+001560     MOVE PA-APPROVED-AMT           TO APPROVED-AMT
+001570     MOVE PA-MERCHANT-CATAGORY-CODE TO MERCHANT-CATAGORY-CODE
+001580     MOVE PA-ACQR-COUNTRY-CODE      TO ACQR-COUNTRY-CODE
+001590     MOVE PA-POS-ENTRY-MODE         TO POS-ENTRY-MODE
+001600     MOVE PA-MERCHANT-ID            TO MERCHANT-ID
+001610     MOVE LENGTH OF PA-MERCHANT-NAME
+001620                                    TO MERCHANT-NAME-LEN
+001630     MOVE PA-MERCHANT-NAME          TO MERCHANT-NAME-TEXT
+001640     MOVE PA-MERCHANT-CITY          TO MERCHANT-CITY
+001650     MOVE PA-MERCHANT-STATE         TO MERCHANT-STATE
+001660     MOVE PA-MERCHANT-ZIP           TO MERCHANT-ZIP
+001670     MOVE PA-TRANSACTION-ID         TO TRANSACTION-ID
+001680     MOVE PA-MATCH-STATUS           TO MATCH-STATUS
+001690     MOVE WS-FRD-ACTION             TO AUTH-FRAUD
+001700     MOVE WS-FRD-ACCT-ID            TO ACCT-ID
+001710     MOVE WS-FRD-CUST-ID            TO CUST-ID
+001720     .
+001730 BUILD-HOST-VARS-EXIT.
+001740     EXIT.
+001750*----------------------------------------------------------------*
+001760*    ADD THE FLAG. DB2 -803 (DUPLICATE KEY) MEANS A ROW ALREADY
+001770*    EXISTS FOR THIS CARD/AUTH-TS (E.G. A PRIOR CONFIRM), SO THE
+001780*    ROW IS UPDATED IN PLACE INSTEAD.
+001790*----------------------------------------------------------------*
+001800 INSERT-AUTHFRDS.
+001810*----------------------------------------------------------------*
+001820     EXEC SQL
+001830          INSERT INTO CARDDEMO.AUTHFRDS
+001840                (CARD_NUM
+001850                ,AUTH_TS
+001860                ,AUTH_TYPE
+001870                ,CARD_EXPIRY_DATE
+001880                ,MESSAGE_TYPE
+001890                ,MESSAGE_SOURCE
+001900                ,AUTH_ID_CODE
+001910                ,AUTH_RESP_CODE
+001920                ,AUTH_RESP_REASON
+001930                ,PROCESSING_CODE
+001940                ,TRANSACTION_AMT
+001950                ,APPROVED_AMT
+001960                ,MERCHANT_CATAGORY_CODE
+001970                ,ACQR_COUNTRY_CODE
+001980                ,POS_ENTRY_MODE
+001990                ,MERCHANT_ID
+002000                ,MERCHANT_NAME
+002010                ,MERCHANT_CITY
+002020                ,MERCHANT_STATE
+002030                ,MERCHANT_ZIP
+002040                ,TRANSACTION_ID
+002050                ,MATCH_STATUS
+002060                ,AUTH_FRAUD
+002070                ,FRAUD_RPT_DATE
+002080                ,ACCT_ID
+002090                ,CUST_ID)
+002100            VALUES
+002110              ( :CARD-NUM
+002120               ,TIMESTAMP_FORMAT (:AUTH-TS,
+002130                                  'YY-MM-DD HH24.MI.SSNNNNNN')
+002140               ,:AUTH-TYPE
+002150               ,:CARD-EXPIRY-DATE
+002160               ,:MESSAGE-TYPE
+002170               ,:MESSAGE-SOURCE
+002180               ,:AUTH-ID-CODE
+002190               ,:AUTH-RESP-CODE
+002200               ,:AUTH-RESP-REASON
+002210               ,:PROCESSING-CODE
+002220               ,:TRANSACTION-AMT
+002230               ,:APPROVED-AMT
+002240               ,:MERCHANT-CATAGORY-CODE
+002250               ,:ACQR-COUNTRY-CODE
+002260               ,:POS-ENTRY-MODE
+002270               ,:MERCHANT-ID
+002280               ,:MERCHANT-NAME
+002290               ,:MERCHANT-CITY
+002300               ,:MERCHANT-STATE
+002310               ,:MERCHANT-ZIP
+002320               ,:TRANSACTION-ID
+002330               ,:MATCH-STATUS
+002340               ,:AUTH-FRAUD
+002350               ,CURRENT DATE
+002360               ,:ACCT-ID
+002370               ,:CUST-ID
+002380              )
+002390     END-EXEC
+002400     IF SQLCODE = ZERO
+002410        SET WS-FRD-UPDT-SUCCESS      TO TRUE
+002420        MOVE 'FRAUD FLAG ADDED'      TO WS-FRD-ACT-MSG
+002430     ELSE
+002440        IF SQLCODE = -803
+002450           PERFORM FRAUD-UPDATE      THRU FRAUD-UPDATE-EXIT
+002460        ELSE
+002470           SET WS-FRD-UPDT-FAILED    TO TRUE
+002480           MOVE SQLCODE              TO WS-LAST-SQLCODE
+002490                                        WS-SQLCODE
+002500           MOVE SQLSTATE             TO WS-SQLSTATE
+002510           PERFORM CLASSIFY-SQL-RETRY
+002515                                     THRU CLASSIFY-SQL-RETRY-EXIT
+002520           STRING 'ADD ERROR DB2: CODE:' WS-SQLCODE
+002530                  ', STATE: ' WS-SQLSTATE DELIMITED BY SIZE
+002540               INTO WS-FRD-ACT-MSG
+002550           END-STRING
+002560        END-IF
+002570     END-IF
+002580     .
+002590 INSERT-AUTHFRDS-EXIT.
+002600     EXIT.
+002610*----------------------------------------------------------------*
+002620*    A FLAG ALREADY EXISTS FOR THIS CARD/AUTH, SO UPDATE IT IN
+002630*    PLACE (E.G. A REMOVAL FOLLOWING AN EARLIER CONFIRMATION).
+002640*----------------------------------------------------------------*
+002650 FRAUD-UPDATE.
+002660*----------------------------------------------------------------*
+002670     EXEC SQL
+002680          UPDATE CARDDEMO.AUTHFRDS
+002690             SET   AUTH_FRAUD     = :AUTH-FRAUD,
+002700                   FRAUD_RPT_DATE = CURRENT DATE
+002710             WHERE CARD_NUM = :CARD-NUM
+002720               AND AUTH_TS  = TIMESTAMP_FORMAT (:AUTH-TS,
+002730                                     'YY-MM-DD HH24.MI.SSNNNNNN')
+002740     END-EXEC
+002750     IF SQLCODE = ZERO
+002760        SET WS-FRD-UPDT-SUCCESS      TO TRUE
+002770        MOVE 'FRAUD FLAG UPDATED'    TO WS-FRD-ACT-MSG
+002780     ELSE
+002790        SET WS-FRD-UPDT-FAILED       TO TRUE
+002800        MOVE SQLCODE                 TO WS-LAST-SQLCODE
+002810                                        WS-SQLCODE
+002820        MOVE SQLSTATE                TO WS-SQLSTATE
+002830        PERFORM CLASSIFY-SQL-RETRY   THRU CLASSIFY-SQL-RETRY-EXIT
+002840        STRING 'UPDATE ERROR DB2: CODE:' WS-SQLCODE
+002850               ', STATE: ' WS-SQLSTATE   DELIMITED BY SIZE
+002860            INTO WS-FRD-ACT-MSG
+002870        END-STRING
+002880     END-IF
+002890     .
+002900 FRAUD-UPDATE-EXIT.
+002910     EXIT.
+002920*----------------------------------------------------------------*
+002930*    TELLS COPAUS1C'S CALLER-SIDE RETRY LOOP WHETHER
+002940*    THIS FAILURE IS A TRANSIENT DB2 CONDITION (LOCK TIMEOUT,
+002950*    DEADLOCK, OR RESOURCE UNAVAILABLE) WORTH RETRYING, OR A
+002960*    PERMANENT ONE THAT SHOULD BE REPORTED TO THE ANALYST AS-IS.
+002970*----------------------------------------------------------------*
+002980 CLASSIFY-SQL-RETRY.
+002990*----------------------------------------------------------------*
+003000     IF WS-SQLCODE-RETRYABLE
+003010        SET WS-FRD-RETRYABLE        TO TRUE
+003020     ELSE
+003030        SET WS-FRD-NOT-RETRYABLE    TO TRUE
+003040     END-IF
+003050     .
+003060 CLASSIFY-SQL-RETRY-EXIT.
+003070     EXIT.
+003080*----------------------------------------------------------------*
+003090*    A FRAUD-FLAG HISTORY/AUDIT ROW IS APPENDED ON
+003100*    EVERY SUCCESSFUL AUTHFRDS CHANGE, SEPARATE FROM AUTHFRDS
+003110*    ITSELF (WHICH ONLY EVER HOLDS THE CURRENT FLAG), SO THE FULL
+003120*    CONFIRM/REQUEST-REMOVAL/APPROVE-REMOVAL TRAIL IS PRESERVED.
+003130*----------------------------------------------------------------*
+003140 INSERT-FRAUD-HISTORY.
+003150*----------------------------------------------------------------*
+003160     MOVE PA-CARD-NUM               TO H-CARD-NUM
+003170     MOVE WS-FRD-ACCT-ID            TO H-ACCT-ID
+003180     MOVE WS-FRD-ACTION             TO H-FRAUD-ACTION
+003190     MOVE WS-FRD-REASON             TO H-FRAUD-REASON
+003200     MOVE WS-FRD-REQUESTED-BY       TO H-REQUESTED-BY
+003210     MOVE WS-FRD-APPROVED-BY        TO H-APPROVED-BY
+003220     EXEC SQL
+003230          INSERT INTO CARDDEMO.AUTHFRDH
+003240                (CARD_NUM
+003250                ,ACCT_ID
+003260                ,FRAUD_ACTION
+003270                ,FRAUD_REASON
+003280                ,REQUESTED_BY
+003290                ,APPROVED_BY
+003300                ,FRAUD_TS)
+003310            VALUES
+003320              ( :H-CARD-NUM
+003330               ,:H-ACCT-ID
+003340               ,:H-FRAUD-ACTION
+003350               ,:H-FRAUD-REASON
+003360               ,:H-REQUESTED-BY
+003370               ,:H-APPROVED-BY
+003380               ,CURRENT TIMESTAMP
+003390              )
+003400     END-EXEC
+003410     .
+003420 INSERT-FRAUD-HISTORY-EXIT.
+003430     EXIT.
+003440*----------------------------------------------------------------*
+003450*    A NEWLY CONFIRMED FRAUD (NOT A REMOVAL) FANS A
+003460*    SAME-DAY CUSTOMER-SERVICE ALERT OUT TO A TD QUEUE, THE SAME
+003470*    WAY COPAUA0C FANS DECLINES OUT TO ITS MONITOR QUEUE, FOR A
+003480*    DOWNSTREAM CUSTOMER-CONTACT TRANSACTION TO PICK UP.
+003490*----------------------------------------------------------------*
+003500 SEND-FRAUD-ALERT.
+003510*----------------------------------------------------------------*
+003520     MOVE SPACES                    TO WS-FRD-ALERT-LINE
+003530     STRING WS-FRD-ACCT-ID           DELIMITED BY SIZE
+003540            ' '                      DELIMITED BY SIZE
+003550            PA-CARD-NUM              DELIMITED BY SIZE
+003560            ' '                      DELIMITED BY SIZE
+003570            WS-FRD-REASON            DELIMITED BY SIZE
+003580         INTO WS-FRD-ALERT-LINE
+003590     END-STRING
+003600     EXEC CICS WRITEQ TD
+003610          QUEUE('CALR')
+003620          FROM(WS-FRD-ALERT-LINE)
+003630          LENGTH(LENGTH OF WS-FRD-ALERT-LINE)
+003640          NOHANDLE
+003650     END-EXEC
+003660     .
+003670 SEND-FRAUD-ALERT-EXIT.
+003680     EXIT.
