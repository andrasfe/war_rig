@@ -0,0 +1,661 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COPAUS1C.
+000030 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000040 INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+000050 DATE-WRITTEN.  2024-03-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*    COPAUS1C - PENDING AUTHORIZATION DETAIL (PAUDTL)
+000090*    CICS/IMS PSEUDO-CONVERSATIONAL TRANSACTION. SHOWS A SINGLE
+000100*    PENDING-AUTH DETAIL SEGMENT SELECTED FROM PAULST (COPAUS0C)
+000110*    AND LETS AN ANALYST CONFIRM OR REMOVE A FRAUD FLAG ON IT.
+000120*----------------------------------------------------------------*
+000130*                MODIFICATION HISTORY                            *
+000140* DATE       INIT DESCRIPTION                                    *
+000150* 2024-03-11  JGM INITIAL VERSION                                *
+000160*----------------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER. IBM-ZOS.
+000200 OBJECT-COMPUTER. IBM-ZOS.
+000210*----------------------------------------------------------------*
+000220 DATA DIVISION.
+000230*----------------------------------------------------------------*
+000240 WORKING-STORAGE SECTION.
+000250*----------------------------------------------------------------*
+000260 01  WS-VARIABLES.
+000270     05  WS-PGMNAME                 PIC X(08) VALUE 'COPAUS1C'.
+000280     05  WS-TRANID                  PIC X(04) VALUE 'CPAD'.
+000290     05  WS-PGM-PAULST              PIC X(08) VALUE 'COPAUS0C'.
+000300     05  WS-PGM-AUTH-FRAUD          PIC X(08) VALUE 'COPAUS2C'.
+000310     05  WS-ACCT-ID                 PIC 9(11).
+000320     05  WS-AUTH-KEY                PIC X(08).
+000330     05  WS-FRD-RETRY-CNT           PIC S9(04) COMP VALUE 0.
+000340     05  WS-BLOCK-LINE              PIC X(80).
+000350     05  WS-SEND-ERASE-SW           PIC X(01) VALUE 'Y'.
+000360         88  SEND-ERASE-YES                 VALUE 'Y'.
+000370         88  SEND-ERASE-NO                  VALUE 'N'.
+000380     05  WS-AUTH-FOUND-SW           PIC X(01) VALUE 'N'.
+000390         88  AUTH-FOUND                     VALUE 'Y'.
+000400         88  AUTH-NOT-FOUND                 VALUE 'N'.
+000410     05  WS-AUTO-BLOCK-SW           PIC X(01) VALUE 'Y'.
+000420         88  AUTO-BLOCK-ENABLED             VALUE 'Y'.
+000430         88  AUTO-BLOCK-DISABLED            VALUE 'N'.
+000440*----------------------------------------------------------------*
+000450*    IMS PCB / SCHEDULING CONTROL
+000460*----------------------------------------------------------------*
+000470 01  WS-IMS-CONTROL.
+000480     05  PSB-NAME                   PIC X(8) VALUE 'PSBPAUTB'.
+000490     05  PCB-OFFSET.
+000500         10 PAUT-PCB-NUM            PIC S9(4) COMP VALUE +1.
+000510     05  IMS-RETURN-CODE            PIC X(02).
+000520         88  STATUS-OK                    VALUE '  ', 'FW'.
+000530         88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+000540         88  DUPLICATE-SEGMENT-FOUND      VALUE 'II'.
+000550         88  WRONG-PARENTAGE              VALUE 'GP'.
+000560         88  END-OF-DB                    VALUE 'GB'.
+000570         88  DATABASE-UNAVAILABLE         VALUE 'BA'.
+000580         88  PSB-SCHEDULED-MORE-THAN-ONCE VALUE 'TC'.
+000590         88  COULD-NOT-SCHEDULE-PSB       VALUE 'TE'.
+000600         88  RETRY-CONDITION              VALUE 'BA', 'FH', 'TE'.
+000610     05  DIBSTAT                    PIC X(02).
+000620     05  WS-IMS-PSB-SCHD-FLG        PIC X(01) VALUE 'N'.
+000630         88  IMS-PSB-SCHD                   VALUE 'Y'.
+000640         88  IMS-PSB-NOT-SCHD               VALUE 'N'.
+000650*----------------------------------------------------------------*
+000660*    CONFIGURABLE PSB SCHEDULE RETRY/BACKOFF
+000670*----------------------------------------------------------------*
+000680 01  WS-RETRY-CONTROL.
+000690     05  WS-SCHD-RETRY-MAX          PIC S9(4) COMP VALUE 3.
+000700     05  WS-SCHD-RETRY-CNT          PIC S9(4) COMP VALUE 0.
+000710     05  WS-SCHD-BACKOFF-SECS       PIC S9(4) COMP VALUE 2.
+000715*----------------------------------------------------------------*
+000716*    OPS-MAINTAINABLE OVERRIDE OF THE ABOVE DEFAULTS
+000717*----------------------------------------------------------------*
+000718 01  WS-OPCFGFILENAME               PIC X(08) VALUE 'PAUOPCFG'.
+000719 COPY CVOPCFGY.
+000721*----------------------------------------------------------------*
+000730*    COMMAREA PASSED TO THE CICS-LINKED DB2 FRAUD-UPDATE PROGRAM
+000740*----------------------------------------------------------------*
+000750 01  WS-FRAUD-DATA.
+000760 COPY CCPAUFRY.
+000770*----------------------------------------------------------------*
+000780*    IMS SEGMENT LAYOUTS
+000790*----------------------------------------------------------------*
+000800 01  PENDING-AUTH-SUMMARY.
+000810 COPY CIPAUSMY.
+000820 01  PENDING-AUTH-DETAILS.
+000830 COPY CIPAUDTY.
+000840*----------------------------------------------------------------*
+000850*    SHARED DECLINE-REASON AND COUNTRY-NAME REFERENCE TABLES
+000860*----------------------------------------------------------------*
+000870 COPY CSPDCLRY.
+000880 COPY CSCTRY1Y.
+000890*----------------------------------------------------------------*
+000900*    COMMON CARDDEMO WORK AREAS
+000910*----------------------------------------------------------------*
+000920 COPY CSMSG01Y.
+000930 COPY CSMSG02Y.
+000940 COPY CSDAT01Y.
+000950 COPY COTTL01Y.
+000960*----------------------------------------------------------------*
+000970*    COMMAREA WORKING COPY, EXTENDED WITH THE PAUDTL WORK AREA
+000980*----------------------------------------------------------------*
+000990 COPY COCOM01Y.
+001000     05  CDEMO-CPVD-INFO.
+001010         10  CDEMO-CPVD-PAU-SEL-FLG     PIC X(01).
+001020         10  CDEMO-CPVD-PAU-SELECTED    PIC X(08).
+001030         10  CDEMO-CPVD-PAUKEY-LAST     PIC X(08).
+001040         10  CDEMO-CPVD-PAGE-NUM        PIC S9(04) COMP.
+001050         10  CDEMO-CPVD-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+001060             88  NEXT-PAGE-YES                     VALUE 'Y'.
+001070             88  NEXT-PAGE-NO                      VALUE 'N'.
+001080         10  CDEMO-CPVD-AUTH-KEYS       PIC X(08) OCCURS 5 TIMES.
+001090         10  CDEMO-CPVD-FRAUD-DATA      PIC X(100).
+001100*----------------------------------------------------------------*
+001110*    BMS SCREEN / STANDARD COPYBOOKS
+001120*----------------------------------------------------------------*
+001130 COPY COPAU01.
+001140 COPY DFHAID.
+001150 COPY DFHBMSCA.
+001160*----------------------------------------------------------------*
+001170 LINKAGE SECTION.
+001180*----------------------------------------------------------------*
+001190 01  DFHCOMMAREA.
+001200     05  LK-COMMAREA                PIC X(01)
+001210             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+001220*----------------------------------------------------------------*
+001230 PROCEDURE DIVISION.
+001240*----------------------------------------------------------------*
+001250 MAIN-PARA.
+001260*----------------------------------------------------------------*
+001270     SET ERR-FLG-OFF                TO TRUE
+001280     SET SEND-ERASE-YES             TO TRUE
+001290     MOVE SPACES TO WS-MESSAGE
+001300                     ERRMSGO OF COPAU1AO
+001305     PERFORM READ-OPS-CONFIG        THRU READ-OPS-CONFIG-EXIT
+001310
+001320     IF EIBCALEN = 0
+001330        MOVE 'NO COMMAREA RECEIVED - CONTACT SUPPORT.'
+001340                                    TO WS-MESSAGE
+001350        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+001360        PERFORM SEND-AUTHVIEW-SCREEN
+001361                                    THRU SEND-AUTHVIEW-SCREEN-EXIT
+001370     ELSE
+001380        MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+001390        IF NOT CDEMO-PGM-REENTER
+001400           PERFORM FIRST-ENTRY      THRU FIRST-ENTRY-EXIT
+001410        ELSE
+001420           PERFORM REENTER          THRU REENTER-EXIT
+001430        END-IF
+001440     END-IF
+001450
+001460     EXEC CICS RETURN
+001470         TRANSID(WS-TRANID)
+001480         COMMAREA(CARDDEMO-COMMAREA)
+001490         LENGTH(LENGTH OF CARDDEMO-COMMAREA)
+001500     END-EXEC
+001510     .
+001520*----------------------------------------------------------------*
+001530 FIRST-ENTRY.
+001540*----------------------------------------------------------------*
+001550     SET CDEMO-PGM-REENTER          TO TRUE
+001560     MOVE LOW-VALUES                TO COPAU1AO
+001570     MOVE CDEMO-ACCT-ID             TO WS-ACCT-ID
+001580     MOVE CDEMO-CPVD-PAU-SELECTED   TO WS-AUTH-KEY
+001590     PERFORM SCHEDULE-PSB           THRU SCHEDULE-PSB-EXIT
+001600     IF IMS-PSB-SCHD
+001610        PERFORM READ-AUTH-RECORD    THRU READ-AUTH-RECORD-EXIT
+001620        SET IMS-PSB-NOT-SCHD        TO TRUE
+001630        EXEC DLI TERM
+001640        END-EXEC
+001650     END-IF
+001660     PERFORM POPULATE-AUTH-DETAILS
+001661                                   THRU POPULATE-AUTH-DETAILS-EXIT
+001670     SET SEND-ERASE-YES             TO TRUE
+001680     PERFORM SEND-AUTHVIEW-SCREEN   THRU SEND-AUTHVIEW-SCREEN-EXIT
+001690     .
+001700 FIRST-ENTRY-EXIT.
+001710     EXIT.
+001720*----------------------------------------------------------------*
+001730 REENTER.
+001740*----------------------------------------------------------------*
+001750     PERFORM RECEIVE-AUTHVIEW-SCREEN
+001755                                THRU RECEIVE-AUTHVIEW-SCREEN-EXIT
+001760     EVALUATE EIBAID
+001770         WHEN DFHENTER
+001780            PERFORM PROCESS-ENTER-KEY  THRU PROCESS-ENTER-KEY-EXIT
+001790            PERFORM SEND-AUTHVIEW-SCREEN
+001791                                    THRU SEND-AUTHVIEW-SCREEN-EXIT
+001800         WHEN DFHPF3
+001810            MOVE WS-PGM-PAULST      TO CDEMO-TO-PROGRAM
+001820            PERFORM RETURN-TO-PREV-SCREEN
+001830                                THRU RETURN-TO-PREV-SCREEN-EXIT
+001840         WHEN OTHER
+001850            SET ERR-FLG-ON          TO TRUE
+001860            MOVE 'INVALID KEY PRESSED. PLEASE TRY AGAIN.'
+001870                                    TO WS-MESSAGE
+001880            MOVE WS-MESSAGE         TO ERRMSGO OF COPAU1AO
+001890            SET SEND-ERASE-NO       TO TRUE
+001900            PERFORM SEND-AUTHVIEW-SCREEN
+001901                                    THRU SEND-AUTHVIEW-SCREEN-EXIT
+001910     END-EVALUATE
+001920     .
+001930 REENTER-EXIT.
+001940     EXIT.
+001950*----------------------------------------------------------------*
+001960 SCHEDULE-PSB.
+001970*----------------------------------------------------------------*
+001980     MOVE 0                         TO WS-SCHD-RETRY-CNT
+001990     EXEC DLI SCHD
+002000          PSB((PSB-NAME))
+002010          NODHABEND
+002020     END-EXEC
+002030     MOVE DIBSTAT                   TO IMS-RETURN-CODE
+002040     PERFORM RETRY-SCHEDULE         THRU RETRY-SCHEDULE-EXIT
+002050         UNTIL STATUS-OK
+002060            OR WS-SCHD-RETRY-CNT >= WS-SCHD-RETRY-MAX
+002070     IF STATUS-OK
+002080        SET IMS-PSB-SCHD            TO TRUE
+002090     ELSE
+002100        SET ERR-FLG-ON              TO TRUE
+002110        MOVE 'UNABLE TO SCHEDULE AUTHORIZATION DATABASE.'
+002120                                    TO WS-MESSAGE
+002130        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+002140     END-IF
+002150     .
+002160 SCHEDULE-PSB-EXIT.
+002170     EXIT.
+002180*----------------------------------------------------------------*
+002190 RETRY-SCHEDULE.
+002200*----------------------------------------------------------------*
+002210     IF RETRY-CONDITION
+002220        ADD 1                       TO WS-SCHD-RETRY-CNT
+002230        EXEC CICS DELAY
+002240             INTERVAL(WS-SCHD-BACKOFF-SECS)
+002250        END-EXEC
+002260        EXEC DLI SCHD
+002270             PSB((PSB-NAME))
+002280             NODHABEND
+002290        END-EXEC
+002300        MOVE DIBSTAT               TO IMS-RETURN-CODE
+002310     ELSE
+002320        MOVE WS-SCHD-RETRY-MAX     TO WS-SCHD-RETRY-CNT
+002330     END-IF
+002340     .
+002350 RETRY-SCHEDULE-EXIT.
+002360     EXIT.
+002361*----------------------------------------------------------------*
+002362*    LOADS THE PSB SCHEDULE RETRY/BACKOFF AND AUTO-BLOCK SWITCH
+002363*    FROM THE SHARED OPS-CONFIG FILE, KEYED BY PROGRAM NAME, SO
+002364*    OPS CAN RETUNE THEM WITHOUT A RECOMPILE. IF THE ROW IS
+002365*    MISSING OR THE READ FAILS, THE HARDCODED DEFAULTS ABOVE ARE
+002366*    LEFT IN PLACE.
+002367*----------------------------------------------------------------*
+002368 READ-OPS-CONFIG.
+002369*----------------------------------------------------------------*
+002370     MOVE WS-PGMNAME                TO OPCFG-ID
+002371     EXEC CICS READ
+002372          DATASET   (WS-OPCFGFILENAME)
+002373          RIDFLD    (OPCFG-ID)
+002374          KEYLENGTH (LENGTH OF OPCFG-ID)
+002375          INTO      (OPS-CONFIG-RECORD)
+002376          LENGTH    (LENGTH OF OPS-CONFIG-RECORD)
+002377          RESP      (WS-RESP-CD)
+002378          RESP2     (WS-REAS-CD)
+002379     END-EXEC
+002380     IF WS-RESP-CD = DFHRESP(NORMAL)
+002381        IF OPCFG-SCHD-RETRY-MAX > 0
+002382           MOVE OPCFG-SCHD-RETRY-MAX   TO WS-SCHD-RETRY-MAX
+002383           MOVE OPCFG-SCHD-BACKOFF-SECS TO WS-SCHD-BACKOFF-SECS
+002384        END-IF
+002385        IF OPCFG-AUTO-BLOCK-SW = 'Y' OR 'N'
+002386           MOVE OPCFG-AUTO-BLOCK-SW    TO WS-AUTO-BLOCK-SW
+002387        END-IF
+002388     END-IF
+002389     .
+002390 READ-OPS-CONFIG-EXIT.
+002391     EXIT.
+002392*----------------------------------------------------------------*
+002393*    READ THE SELECTED SUMMARY/DETAIL PAIR BY ITS FULL HIERARCHIC
+002394*    KEY (ACCOUNT ID, THEN AUTH KEY) SO THE DETAIL SCREEN ALWAYS
+002395*    SHOWS THE SAME ROW PAULST HAD SELECTED.
+002396*----------------------------------------------------------------*
+002420 READ-AUTH-RECORD.
+002430*----------------------------------------------------------------*
+002440     SET AUTH-NOT-FOUND             TO TRUE
+002450     EXEC DLI GU USING PCB(PAUT-PCB-NUM)
+002460          SEGMENT (PAUTSMRY (PA-ACCOUNT-ID = WS-ACCT-ID))
+002470          SEGMENT (PAUTDTL1 (PA-AUTH-KEY = WS-AUTH-KEY))
+002480          INTO   (PENDING-AUTH-SUMMARY)
+002490                 (PENDING-AUTH-DETAILS)
+002500     END-EXEC
+002510     MOVE DIBSTAT                   TO IMS-RETURN-CODE
+002520     IF STATUS-OK
+002530        SET AUTH-FOUND              TO TRUE
+002540     END-IF
+002550     .
+002560 READ-AUTH-RECORD-EXIT.
+002570     EXIT.
+002580*----------------------------------------------------------------*
+002590*    PERSIST A FRAUD-STATUS CHANGE BACK TO THE IMS DETAIL SEGMENT
+002600*    BEFORE THE DB2 LINK RUNS, SO A DUAL-CONTROL REQUEST SURVIVES
+002610*    ACROSS PSEUDO-CONVERSATIONS EVEN IF THE DB2 SIDE IS DELAYED.
+002620*----------------------------------------------------------------*
+002630 REPL-AUTH-RECORD.
+002640*----------------------------------------------------------------*
+002650     EXEC DLI REPL USING PCB(PAUT-PCB-NUM)
+002660          SEGMENT (PAUTDTL1)
+002670          FROM   (PENDING-AUTH-DETAILS)
+002680     END-EXEC
+002690     MOVE DIBSTAT                   TO IMS-RETURN-CODE
+002700     .
+002710 REPL-AUTH-RECORD-EXIT.
+002720     EXIT.
+002730*----------------------------------------------------------------*
+002740*    ACQUIRER COUNTRY NAME LOOKUP.
+002750*----------------------------------------------------------------*
+002760 LOOKUP-COUNTRY.
+002770*----------------------------------------------------------------*
+002780     SET WS-CNTRY-IDX               TO 1
+002790     SEARCH WS-COUNTRY-TAB
+002800         AT END MOVE SPACES         TO CNTRYNMO OF COPAU1AO
+002810         WHEN CNTRY-CODE (WS-CNTRY-IDX) = PA-ACQR-COUNTRY-CODE
+002820            MOVE CNTRY-NAME (WS-CNTRY-IDX)
+002830                                    TO CNTRYNMO OF COPAU1AO
+002840     END-SEARCH
+002850     .
+002860 LOOKUP-COUNTRY-EXIT.
+002870     EXIT.
+002880*----------------------------------------------------------------*
+002890*    INFORMATIONAL DECLINE-REASON LOOKUP FOR A DECLINED AUTH. THE
+002900*    SHARED TABLE COMES FROM CSPDCLRY RATHER THAN A LOCAL COPY SO
+002910*    PAULST AND PAUDTL DESCRIBE A RESPONSE REASON THE SAME WAY.
+002920*----------------------------------------------------------------*
+002930 LOOKUP-DECLINE-DESC.
+002940*----------------------------------------------------------------*
+002950     IF PA-AUTH-APPROVED
+002960        CONTINUE
+002970     ELSE
+002980        SET WS-DECL-RSN-IDX         TO 1
+002990        SEARCH WS-DECLINE-REASON-TAB
+003000            AT END MOVE 'DECLINED - REASON UNKNOWN.'
+003010                                    TO WS-MESSAGE
+003020            WHEN DECL-CODE (WS-DECL-RSN-IDX) = PA-AUTH-RESP-REASON
+003030               STRING 'DECLINED - ' DELIMITED BY SIZE
+003040                      DECL-DESC (WS-DECL-RSN-IDX)
+003045                      DELIMITED BY SIZE
+003050                  INTO WS-MESSAGE
+003060        END-SEARCH
+003070        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+003080     END-IF
+003090     .
+003100 LOOKUP-DECLINE-DESC-EXIT.
+003110     EXIT.
+003120*----------------------------------------------------------------*
+003130*    CARD NUMBER MASKING BY USER AUTHORITY (PAUDTL SIDE,
+003140*    MIRRORING PAULST'S 2100-POPULATE-SCREEN-LINES).
+003150*----------------------------------------------------------------*
+003160 POPULATE-AUTH-DETAILS.
+003170*----------------------------------------------------------------*
+003180     IF NOT AUTH-FOUND
+003190        SET ERR-FLG-ON              TO TRUE
+003200        MOVE 'AUTHORIZATION RECORD NOT FOUND.' TO WS-MESSAGE
+003210        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+003220        MOVE SPACES                 TO CARDNUMO OF COPAU1AO
+003230                                       CNTRYNMO OF COPAU1AO
+003240                                       FRDRSNO OF COPAU1AO
+003250     ELSE
+003260        IF CDEMO-PAU-MASK-CARD-YES
+003270           MOVE 'XXXXXXXXXXXX'      TO CARDNUMO OF COPAU1AO (1:12)
+003280           MOVE PA-CARD-NUM (13:4)  TO CARDNUMO OF COPAU1AO (13:4)
+003290        ELSE
+003300           MOVE PA-CARD-NUM         TO CARDNUMO OF COPAU1AO
+003310        END-IF
+003320        PERFORM LOOKUP-COUNTRY      THRU LOOKUP-COUNTRY-EXIT
+003330        MOVE PA-FRAUD-REASON        TO FRDRSNO OF COPAU1AO
+003340        MOVE SPACES                 TO APPRVL2O OF COPAU1AO
+003350        IF NOT ERR-FLG-ON
+003360           PERFORM LOOKUP-DECLINE-DESC
+003361                                    THRU LOOKUP-DECLINE-DESC-EXIT
+003370        END-IF
+003380     END-IF
+003390     .
+003400 POPULATE-AUTH-DETAILS-EXIT.
+003410     EXIT.
+003420*----------------------------------------------------------------*
+003430 PROCESS-ENTER-KEY.
+003440*----------------------------------------------------------------*
+003450     PERFORM SCHEDULE-PSB           THRU SCHEDULE-PSB-EXIT
+003460     IF IMS-PSB-SCHD
+003470        PERFORM MARK-AUTH-FRAUD     THRU MARK-AUTH-FRAUD-EXIT
+003480        SET IMS-PSB-NOT-SCHD        TO TRUE
+003490        PERFORM TAKE-SYNCPOINT      THRU TAKE-SYNCPOINT-EXIT
+003500     ELSE
+003510        SET ERR-FLG-ON              TO TRUE
+003520        MOVE 'UNABLE TO SCHEDULE AUTHORIZATION DATABASE.'
+003530                                    TO WS-MESSAGE
+003540        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+003550     END-IF
+003560     PERFORM POPULATE-AUTH-DETAILS
+003561                                   THRU POPULATE-AUTH-DETAILS-EXIT
+003570     SET SEND-ERASE-NO              TO TRUE
+003580     .
+003590 PROCESS-ENTER-KEY-EXIT.
+003600     EXIT.
+003610*----------------------------------------------------------------*
+003620*    CAPTURES A FRAUD REASON ON CONFIRMATION, AND REQUIRES
+003630*    DUAL-CONTROL APPROVAL TO REMOVE A FRAUD FLAG,
+003640*    USING THE AUTH'S OWN FRAUD-STATUS BYTE AS THE STATE MACHINE:
+003650*    NONE -> CONFIRMED -> PENDING-REMOVAL -> REMOVED, WITH THE
+003660*    LAST TRANSITION REQUIRING A SECOND ANALYST'S USER ID IN THE
+003670*    APPROVAL FIELD.
+003680*----------------------------------------------------------------*
+003690 MARK-AUTH-FRAUD.
+003700*----------------------------------------------------------------*
+003710     MOVE CDEMO-ACCT-ID             TO WS-ACCT-ID
+003720     MOVE CDEMO-CPVD-PAU-SELECTED   TO WS-AUTH-KEY
+003730     PERFORM READ-AUTH-RECORD       THRU READ-AUTH-RECORD-EXIT
+003740     IF AUTH-FOUND
+003750        EVALUATE TRUE
+003760            WHEN PA-FRAUD-NONE
+003770               PERFORM CONFIRM-FRAUD    THRU CONFIRM-FRAUD-EXIT
+003780            WHEN PA-FRAUD-CONFIRMED
+003790               PERFORM REQUEST-REMOVAL  THRU REQUEST-REMOVAL-EXIT
+003800            WHEN PA-FRAUD-PENDING-REMOVAL
+003810               PERFORM APPROVE-REMOVAL  THRU APPROVE-REMOVAL-EXIT
+003820            WHEN PA-FRAUD-REMOVED
+003830               SET ERR-FLG-ON          TO TRUE
+003840               MOVE 'FRAUD FLAG ALREADY REMOVED FOR THIS AUTH.'
+003850                                       TO WS-MESSAGE
+003860               MOVE WS-MESSAGE         TO ERRMSGO OF COPAU1AO
+003870        END-EVALUATE
+003880     ELSE
+003890        SET ERR-FLG-ON              TO TRUE
+003900        MOVE 'AUTHORIZATION RECORD NOT FOUND.' TO WS-MESSAGE
+003910        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+003920     END-IF
+003930     .
+003940 MARK-AUTH-FRAUD-EXIT.
+003950     EXIT.
+003960*----------------------------------------------------------------*
+003970 CONFIRM-FRAUD.
+003980*----------------------------------------------------------------*
+003990     IF FRDRSNI OF COPAU1AI = SPACES
+004000        SET ERR-FLG-ON              TO TRUE
+004010        MOVE 'FRAUD REASON IS REQUIRED TO CONFIRM FRAUD.'
+004020                                    TO WS-MESSAGE
+004030        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+004040     ELSE
+004050        SET PA-FRAUD-CONFIRMED      TO TRUE
+004060        MOVE FRDRSNI OF COPAU1AI    TO PA-FRAUD-REASON
+004070        MOVE SPACES                 TO PA-FRAUD-REMOVAL-REQ-BY
+004080        PERFORM REPL-AUTH-RECORD    THRU REPL-AUTH-RECORD-EXIT
+004090        SET WS-REPORT-FRAUD         TO TRUE
+004100        PERFORM CALL-FRAUD-LINK     THRU CALL-FRAUD-LINK-EXIT
+004110        PERFORM TRIGGER-CARD-BLOCK  THRU TRIGGER-CARD-BLOCK-EXIT
+004120        IF NOT ERR-FLG-ON
+004130           MOVE 'FRAUD CONFIRMED. CASE REFERRED FOR REVIEW.'
+004140                                    TO WS-MESSAGE
+004150           MOVE WS-MESSAGE          TO ERRMSGO OF COPAU1AO
+004160        END-IF
+004170     END-IF
+004180     .
+004190 CONFIRM-FRAUD-EXIT.
+004200     EXIT.
+004210*----------------------------------------------------------------*
+004220*    FIRST STEP OF DUAL CONTROL - A FRAUD FLAG IS NOT REMOVED ON
+004230*    THE SAME PASS IT IS REQUESTED. THE REQUESTING ANALYST'S USER
+004240*    ID IS RECORDED SO THE SECOND APPROVAL CANNOT COME FROM THEM.
+004250*----------------------------------------------------------------*
+004260 REQUEST-REMOVAL.
+004270*----------------------------------------------------------------*
+004280     IF APPRVL2I OF COPAU1AI NOT = SPACES
+004290        SET ERR-FLG-ON              TO TRUE
+004300        MOVE 'REMOVAL NOT YET REQUESTED - CLEAR APPROVAL ID.'
+004310                                    TO WS-MESSAGE
+004320        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+004330     ELSE
+004340        SET PA-FRAUD-PENDING-REMOVAL TO TRUE
+004350        MOVE CDEMO-USER-ID          TO PA-FRAUD-REMOVAL-REQ-BY
+004360        PERFORM REPL-AUTH-RECORD    THRU REPL-AUTH-RECORD-EXIT
+004370        MOVE 'REMOVAL REQUESTED - NEEDS 2ND ANALYST TO APPROVE.'
+004380                                    TO WS-MESSAGE
+004390        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+004400     END-IF
+004410     .
+004420 REQUEST-REMOVAL-EXIT.
+004430     EXIT.
+004440*----------------------------------------------------------------*
+004450*    SECOND STEP OF DUAL CONTROL - A DIFFERENT ANALYST MUST ENTER
+004460*    THEIR OWN USER ID IN THE APPROVAL FIELD BEFORE THE FRAUD FLAG
+004470*    IS ACTUALLY REMOVED AND THE DB2 HISTORY IS UPDATED.
+004480*----------------------------------------------------------------*
+004490 APPROVE-REMOVAL.
+004500*----------------------------------------------------------------*
+004510     IF APPRVL2I OF COPAU1AI = SPACES
+004520        SET ERR-FLG-ON              TO TRUE
+004530        MOVE 'ENTER YOUR USER ID IN THE APPROVAL FIELD.'
+004540                                    TO WS-MESSAGE
+004550        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+004560     ELSE
+004570        IF APPRVL2I OF COPAU1AI = PA-FRAUD-REMOVAL-REQ-BY
+004580           SET ERR-FLG-ON           TO TRUE
+004590           MOVE 'REMOVAL MUST BE APPROVED BY A DIFFERENT ANALYST.'
+004600                                    TO WS-MESSAGE
+004610           MOVE WS-MESSAGE          TO ERRMSGO OF COPAU1AO
+004620        ELSE
+004630           SET PA-FRAUD-REMOVED     TO TRUE
+004640           MOVE FRDRSNI OF COPAU1AI TO PA-FRAUD-REASON
+004650           PERFORM REPL-AUTH-RECORD THRU REPL-AUTH-RECORD-EXIT
+004660           SET WS-REMOVE-FRAUD     TO TRUE
+004670           PERFORM CALL-FRAUD-LINK THRU CALL-FRAUD-LINK-EXIT
+004680           IF NOT ERR-FLG-ON
+004690              MOVE 'FRAUD FLAG REMOVED - DUAL CONTROL APPROVED.'
+004700                                    TO WS-MESSAGE
+004710              MOVE WS-MESSAGE       TO ERRMSGO OF COPAU1AO
+004720           END-IF
+004730        END-IF
+004740     END-IF
+004750     .
+004760 APPROVE-REMOVAL-EXIT.
+004770     EXIT.
+004780*----------------------------------------------------------------*
+004790*    EVERY CONFIRM/REMOVE CALLS COPAUS2C, WHICH APPENDS A FRAUD-
+004800*    HISTORY ROW IN ADDITION TO THE AUTHFRDS MASTER UPDATE, AND
+004810*    A NEWLY CONFIRMED FRAUD ALSO TRIGGERS COPAUS2C'S SAME-DAY
+004820*    CUSTOMER-SERVICE ALERT. COPAUS2C CLASSIFIES SQLCODE -911/
+004830*    -913/-904 AS RETRYABLE VIA WS-FRD-RETRY-SW (-803, DUPLICATE
+004840*    KEY, IS TREATED AS PERMANENT, NOT RETRYABLE); THIS PROGRAM
+004850*    RETRIES THE LINK A BOUNDED NUMBER OF TIMES WITH THE SAME
+004860*    BACKOFF USED TO SCHEDULE THE PSB RATHER THAN FAILING THE
+004865*    UPDATE OUTRIGHT.
+004870*----------------------------------------------------------------*
+004880 CALL-FRAUD-LINK.
+004890*----------------------------------------------------------------*
+004900     MOVE 0                         TO WS-FRD-RETRY-CNT
+004910     MOVE PENDING-AUTH-DETAILS      TO WS-FRAUD-AUTH-RECORD
+004920     MOVE CDEMO-ACCT-ID             TO WS-FRD-ACCT-ID
+004930     MOVE CDEMO-CUST-ID             TO WS-FRD-CUST-ID
+004940     MOVE PA-FRAUD-REASON           TO WS-FRD-REASON
+004950     MOVE PA-FRAUD-REMOVAL-REQ-BY   TO WS-FRD-REQUESTED-BY
+004960     MOVE APPRVL2I OF COPAU1AI      TO WS-FRD-APPROVED-BY
+004970     PERFORM LINK-FRAUD-PGM         THRU LINK-FRAUD-PGM-EXIT
+004980     PERFORM RETRY-FRAUD-LINK       THRU RETRY-FRAUD-LINK-EXIT
+004990         UNTIL WS-FRD-UPDT-SUCCESS
+005000            OR NOT WS-FRD-RETRYABLE
+005010            OR WS-FRD-RETRY-CNT >= WS-SCHD-RETRY-MAX
+005020     IF NOT WS-FRD-UPDT-SUCCESS
+005030        SET ERR-FLG-ON              TO TRUE
+005040        MOVE WS-FRD-ACT-MSG         TO WS-MESSAGE
+005050        MOVE WS-MESSAGE             TO ERRMSGO OF COPAU1AO
+005060     END-IF
+005070     .
+005080 CALL-FRAUD-LINK-EXIT.
+005090     EXIT.
+005100*----------------------------------------------------------------*
+005110 LINK-FRAUD-PGM.
+005120*----------------------------------------------------------------*
+005130     EXEC CICS LINK
+005140          PROGRAM(WS-PGM-AUTH-FRAUD)
+005150          COMMAREA(WS-FRAUD-DATA)
+005160          NOHANDLE
+005170     END-EXEC
+005180     .
+005190 LINK-FRAUD-PGM-EXIT.
+005200     EXIT.
+005210*----------------------------------------------------------------*
+005220 RETRY-FRAUD-LINK.
+005230*----------------------------------------------------------------*
+005240     IF WS-FRD-RETRYABLE
+005250        ADD 1                       TO WS-FRD-RETRY-CNT
+005260        EXEC CICS DELAY
+005270             INTERVAL(WS-SCHD-BACKOFF-SECS)
+005280        END-EXEC
+005290        PERFORM LINK-FRAUD-PGM      THRU LINK-FRAUD-PGM-EXIT
+005300     ELSE
+005310        MOVE WS-SCHD-RETRY-MAX      TO WS-FRD-RETRY-CNT
+005320     END-IF
+005330     .
+005340 RETRY-FRAUD-LINK-EXIT.
+005350     EXIT.
+005360*----------------------------------------------------------------*
+005370*    AUTO-TRIGGER A CARD BLOCK OFF A CONFIRMED FRAUD FLAG. NO
+005380*    CARD-MAINTENANCE PROGRAM EXISTS IN THIS SUBSYSTEM TO LINK
+005390*    TO DIRECTLY, SO THE REQUEST IS FANNED OUT TO A TD QUEUE FOR
+005400*    THE CARD-MAINTENANCE TRANSACTION TO PICK UP, THE SAME WAY
+005410*    COPAUA0C FANS DECLINES OUT TO ITS MONITOR QUEUE.
+005420*    WS-AUTO-BLOCK-SW IS LOADED FROM PAUOPCFG SO OPS CAN TURN
+005430*    THIS OFF WITHOUT A RECOMPILE.
+005440*----------------------------------------------------------------*
+005450 TRIGGER-CARD-BLOCK.
+005460*----------------------------------------------------------------*
+005470     IF AUTO-BLOCK-ENABLED
+005480        MOVE SPACES                 TO WS-BLOCK-LINE
+005490        STRING PA-CARD-NUM           DELIMITED BY SIZE
+005500               ' '                   DELIMITED BY SIZE
+005510               WS-ACCT-ID            DELIMITED BY SIZE
+005520               ' '                   DELIMITED BY SIZE
+005530               'FRAUD CONFIRMED - AUTO BLOCK REQUESTED'
+005540                                     DELIMITED BY SIZE
+005550           INTO WS-BLOCK-LINE
+005560        END-STRING
+005570        EXEC CICS WRITEQ TD
+005580             QUEUE('CBLK')
+005590             FROM(WS-BLOCK-LINE)
+005600             LENGTH(LENGTH OF WS-BLOCK-LINE)
+005610        END-EXEC
+005620     END-IF
+005630     .
+005640 TRIGGER-CARD-BLOCK-EXIT.
+005650     EXIT.
+005660*----------------------------------------------------------------*
+005670 TAKE-SYNCPOINT.
+005680*----------------------------------------------------------------*
+005690     EXEC CICS SYNCPOINT
+005700     END-EXEC
+005710     EXEC DLI TERM
+005720     END-EXEC
+005730     .
+005740 TAKE-SYNCPOINT-EXIT.
+005750     EXIT.
+005760*----------------------------------------------------------------*
+005770 RECEIVE-AUTHVIEW-SCREEN.
+005780*----------------------------------------------------------------*
+005790     EXEC CICS RECEIVE
+005800         MAP('COPAU1A')
+005810         MAPSET('COPAU01')
+005820         INTO(COPAU1AI)
+005830     END-EXEC
+005840     .
+005850 RECEIVE-AUTHVIEW-SCREEN-EXIT.
+005860     EXIT.
+005870*----------------------------------------------------------------*
+005880 SEND-AUTHVIEW-SCREEN.
+005890*----------------------------------------------------------------*
+005900     IF SEND-ERASE-YES
+005910        EXEC CICS SEND MAP('COPAU1A')
+005920             MAPSET('COPAU01')
+005930             FROM(COPAU1AO)
+005940             ERASE
+005950        END-EXEC
+005960     ELSE
+005970        EXEC CICS SEND MAP('COPAU1A')
+005980             MAPSET('COPAU01')
+005990             FROM(COPAU1AO)
+006000             DATAONLY
+006010        END-EXEC
+006020     END-IF
+006030     .
+006040 SEND-AUTHVIEW-SCREEN-EXIT.
+006050     EXIT.
+006060*----------------------------------------------------------------*
+006070 RETURN-TO-PREV-SCREEN.
+006080*----------------------------------------------------------------*
+006090     EXEC CICS XCTL
+006100        PROGRAM(CDEMO-TO-PROGRAM)
+006110         COMMAREA(CARDDEMO-COMMAREA)
+006120     END-EXEC
+006130     .
+006140 RETURN-TO-PREV-SCREEN-EXIT.
+006150     EXIT.
