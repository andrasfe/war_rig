@@ -0,0 +1,417 @@
+      *----------------------------------------------------------------*
+      *    PAUDBLOD - PAUTB RELOAD FROM DBUNLDGS UNLOAD FILES           *
+      *    READS THE INFILE1 (SUMMARY) / INFILE2 (DETAIL) FLAT FILES    *
+      *    PRODUCED BY DBUNLDGS AND REINSERTS EACH SEGMENT INTO THE     *
+      *    PAUTB IMS DATABASE. SUPPORTS A DELETE-AND-REINSERT RELOAD    *
+      *    MODE FOR RE-RUNNING AGAINST A DATABASE THAT ALREADY HAS THE  *
+      *    PRIOR LOAD'S SEGMENTS IN IT.                                 *
+      *----------------------------------------------------------------*
+      *                MODIFICATION HISTORY                            *
+      * DATE       INIT DESCRIPTION                                    *
+      * 2024-02-11  JGM INITIAL VERSION                                *
+      * 2024-06-03  JGM INPUT RECORD VALIDATION AND DELETE-AND-REINSERT *
+      *                 RELOAD MODE ADDED                               *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAUDBLOD.
+       AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+       INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+       DATE-WRITTEN.  2024-02-11.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO INFILE1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-INFIL1-STATUS.
+      *
+           SELECT INFILE2 ASSIGN TO INFILE2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-INFIL2-STATUS.
+      *
+           SELECT PARM-FILE ASSIGN TO PLDPARMS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD INFILE1.
+       01 INFIL1-REC                    PIC X(100).
+       FD INFILE2.
+       01 INFIL2-REC.
+           05 IF2-ACCOUNT-ID            PIC 9(11).
+           05 IF2-DETAIL-DATA           PIC X(250).
+      *
+       FD PARM-FILE
+           RECORDING MODE IS F.
+       01 PARM-RECORD                   PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'IMSUNLOD'.
+         05 CURRENT-DATE               PIC 9(06).
+         05 CURRENT-YYDDD              PIC 9(05).
+         05 WS-AUTH-DATE               PIC 9(05).
+         05 WS-EXPIRY-DAYS             PIC S9(4) COMP.
+         05 WS-DAY-DIFF                PIC S9(4) COMP.
+         05 IDX                        PIC S9(4) COMP.
+         05 WS-CURR-APP-ID             PIC 9(11).
+      *
+         05 WS-NO-CHKP                 PIC  9(8) VALUE 0.
+         05 WS-AUTH-SMRY-PROC-CNT      PIC  9(8) VALUE 0.
+         05 WS-TOT-REC-WRITTEN         PIC S9(8) COMP VALUE 0.
+         05 WS-NO-SUMRY-READ           PIC S9(8) COMP VALUE 0.
+         05 WS-NO-SUMRY-DELETED        PIC S9(8) COMP VALUE 0.
+      *
+       01 INFIL1-REC-DATA REDEFINES INFIL1-REC.
+           05 IF1-ACCOUNT-ID            PIC 9(11).
+           05 IF1-SUMMARY-DATA          PIC X(60).
+           05 FILLER                    PIC X(29).
+      *
+       01 WS-FILE-STATUSES.
+           05 WS-INFIL1-STATUS          PIC X(02).
+           05 WS-INFIL2-STATUS          PIC X(02).
+           05 WS-PARM-STATUS            PIC X(02).
+      *
+       01 WS-SWITCHES.
+           05 WS-END-OF-FILE1           PIC X(01) VALUE 'N'.
+               88 FILE1-EOF                      VALUE 'Y'.
+           05 WS-END-OF-FILE2           PIC X(01) VALUE 'N'.
+               88 FILE2-EOF                      VALUE 'Y'.
+           05 WS-REC-VALID-SW           PIC X(01) VALUE 'Y'.
+               88 WS-REC-VALID                   VALUE 'Y'.
+               88 WS-REC-INVALID                 VALUE 'N'.
+           05 WS-DETAIL-REC-VALID-SW    PIC X(01) VALUE 'Y'.
+               88 WS-DETAIL-REC-VALID            VALUE 'Y'.
+               88 WS-DETAIL-REC-INVALID          VALUE 'N'.
+           05 WS-RELOAD-MODE-SW         PIC X(01) VALUE 'N'.
+               88 RELOAD-MODE                    VALUE 'Y'.
+               88 INSERT-ONLY-MODE               VALUE 'N'.
+      *
+       01 WS-REJECT-CNT                 PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-DISPLAY-FIELDS.
+           05 WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+      *----------------------------------------------------------------*
+      *    DLI / PCB CONTROL INFORMATION                                *
+      *----------------------------------------------------------------*
+       01 WS-IMS-CONTROL.
+           05 PSB-NAME                        PIC X(8) VALUE 'PSBPAUTD'.
+           05 PCB-OFFSET.
+               10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +1.
+           05 IMS-RETURN-CODE                 PIC X(02).
+               88 STATUS-OK                    VALUE '  ', 'FW'.
+               88 SEGMENT-NOT-FOUND            VALUE 'GE'.
+           05 DIBSTAT                         PIC X(02).
+      *----------------------------------------------------------------*
+      *    IMS SEGMENT LAYOUT                                          *
+      *----------------------------------------------------------------*
+      *- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+       01 PENDING-AUTH-SUMMARY.
+       COPY CIPAUSMY.
+      *- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+       01 PENDING-AUTH-DETAILS.
+       COPY CIPAUDTY.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  PAUTBPCB                       PIC X(100).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION                  USING PAUTBPCB.
+      *----------------------------------------------------------------*
+       MAIN-PARA.
+           ENTRY 'DLITCBL'                 USING PAUTBPCB.
+      *
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+      *
+           PERFORM 2000-READ-SUMMARY-FILE  THRU 2000-EXIT
+               UNTIL FILE1-EOF
+      *
+           PERFORM 8000-PRINT-LOAD-COUNTS  THRU 8000-EXIT
+      *
+           PERFORM 4000-FILE-CLOSE         THRU 4000-EXIT
+      *
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+           ACCEPT CURRENT-DATE     FROM DATE
+           ACCEPT CURRENT-YYDDD    FROM DAY
+      *
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+              PERFORM 1050-READ-PARMS THRU 1050-EXIT
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY 'PLDPARMS NOT AVAILABLE - USING DEFAULTS'
+           END-IF
+      *
+           OPEN INPUT INFILE1
+           IF WS-INFIL1-STATUS = SPACES OR '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR IN OPENING INFILE1:' WS-INFIL1-STATUS
+              PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+      *
+           OPEN INPUT INFILE2
+           IF WS-INFIL2-STATUS = SPACES OR '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR IN OPENING INFILE2:' WS-INFIL2-STATUS
+              PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+      *
+           PERFORM 2200-READ-DETAIL-FILE THRU 2200-EXIT
+      *
+           DISPLAY 'STARTING PROGRAM ' WS-PGMNAME
+           DISPLAY '*-------------------------------------*'
+           DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+           IF RELOAD-MODE
+              DISPLAY 'RUN MODE               : DELETE-AND-REINSERT'
+           ELSE
+              DISPLAY 'RUN MODE               : INSERT-ONLY'
+           END-IF
+           DISPLAY ' '
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-READ-PARMS.
+      *----------------------------------------------------------------*
+           READ PARM-FILE
+               AT END MOVE HIGH-VALUES TO PARM-RECORD
+           END-READ
+           PERFORM UNTIL PARM-RECORD = HIGH-VALUES
+               EVALUATE PARM-RECORD(1:8)
+                   WHEN 'RELOAD= '
+                       IF PARM-RECORD(9:1) = 'Y'
+                          SET RELOAD-MODE TO TRUE
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               READ PARM-FILE
+                   AT END MOVE HIGH-VALUES TO PARM-RECORD
+               END-READ
+           END-PERFORM
+           .
+       1050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-READ-SUMMARY-FILE.
+      *----------------------------------------------------------------*
+           READ INFILE1
+               AT END SET FILE1-EOF TO TRUE
+           END-READ
+           IF NOT FILE1-EOF
+              ADD 1 TO WS-NO-SUMRY-READ
+              MOVE IF1-ACCOUNT-ID TO WS-CURR-APP-ID
+              PERFORM 2100-VALIDATE-SUMMARY-REC THRU 2100-EXIT
+              IF WS-REC-VALID
+                 PERFORM 3000-PROCESS-SUMMARY-LOAD THRU 3000-EXIT
+              ELSE
+                 ADD 1 TO WS-REJECT-CNT
+                 DISPLAY 'REJECTED INFILE1 RECORD - ACCOUNT:'
+                     WS-CURR-APP-ID
+                 PERFORM 2250-SKIP-DETAIL-CHILDREN THRU 2250-EXIT
+                     UNTIL FILE2-EOF
+                     OR IF2-ACCOUNT-ID NOT = WS-CURR-APP-ID
+              END-IF
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-VALIDATE-SUMMARY-REC.
+      *----------------------------------------------------------------*
+      *    A SUMMARY RECORD MUST CARRY A VALID NUMERIC ACCOUNT ID       *
+      *    BEFORE IT IS ALLOWED ANYWHERE NEAR AN IMS INSERT.            *
+      *----------------------------------------------------------------*
+           SET WS-REC-VALID TO TRUE
+           IF IF1-ACCOUNT-ID NOT NUMERIC
+              OR IF1-ACCOUNT-ID = 0
+              SET WS-REC-INVALID TO TRUE
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-READ-DETAIL-FILE.
+      *----------------------------------------------------------------*
+      *    READ-AHEAD OF INFILE2 SO THE DETAIL RECORDS CURRENTLY        *
+      *    BUFFERED CAN BE COMPARED AGAINST THE SUMMARY ACCOUNT JUST    *
+      *    READ FROM INFILE1 AND LOADED AS A MATCHING GROUP. LOOPS      *
+      *    (VIA 2300) PAST ANY REJECTED DETAIL RECORDS RATHER THAN      *
+      *    STOPPING ON THE FIRST ONE.                                   *
+      *----------------------------------------------------------------*
+           PERFORM 2210-READ-ONE-DETAIL-REC THRU 2210-EXIT
+           SET WS-DETAIL-REC-INVALID TO TRUE
+           PERFORM 2300-VALIDATE-DETAIL-REC THRU 2300-EXIT
+               UNTIL FILE2-EOF OR WS-DETAIL-REC-VALID
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2210-READ-ONE-DETAIL-REC.
+      *----------------------------------------------------------------*
+           READ INFILE2
+               AT END SET FILE2-EOF TO TRUE
+           END-READ
+           .
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2250-SKIP-DETAIL-CHILDREN.
+      *----------------------------------------------------------------*
+      *    A REJECTED SUMMARY RECORD HAS NO SEGMENT TREE TO HANG ITS    *
+      *    DETAIL CHILDREN OFF OF, SO THEY ARE READ PAST (NOT          *
+      *    INSERTED) HERE TO KEEP THE INFILE2 READ-AHEAD IN STEP WITH   *
+      *    THE NEXT (GOOD) SUMMARY ACCOUNT.                             *
+      *----------------------------------------------------------------*
+           PERFORM 2200-READ-DETAIL-FILE THRU 2200-EXIT
+           .
+       2250-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-VALIDATE-DETAIL-REC.
+      *----------------------------------------------------------------*
+      *    SAME VALIDATION, APPLIED TO THE DETAIL FILE.                 *
+      *----------------------------------------------------------------*
+           IF IF2-ACCOUNT-ID NOT NUMERIC
+              OR IF2-ACCOUNT-ID = 0
+              DISPLAY 'REJECTED INFILE2 RECORD - ACCOUNT:'
+                  IF2-ACCOUNT-ID
+              ADD 1 TO WS-REJECT-CNT
+              PERFORM 2210-READ-ONE-DETAIL-REC THRU 2210-EXIT
+           ELSE
+              SET WS-DETAIL-REC-VALID TO TRUE
+           END-IF
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-PROCESS-SUMMARY-LOAD.
+      *----------------------------------------------------------------*
+           IF RELOAD-MODE
+              PERFORM 3100-DELETE-EXISTING-SUMMARY THRU 3100-EXIT
+           END-IF
+      *
+           MOVE SPACES                TO PENDING-AUTH-SUMMARY
+           MOVE IF1-SUMMARY-DATA      TO PENDING-AUTH-SUMMARY
+           MOVE WS-CURR-APP-ID        TO PA-ACCOUNT-ID
+           PERFORM 3200-INSERT-IMS-CALL THRU 3200-EXIT
+      *
+           PERFORM 3300-LOAD-DETAIL-CHILDREN THRU 3300-EXIT
+               UNTIL FILE2-EOF
+               OR IF2-ACCOUNT-ID NOT = WS-CURR-APP-ID
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3100-DELETE-EXISTING-SUMMARY.
+      *----------------------------------------------------------------*
+      *    DELETE-AND-REINSERT RELOAD MODE. LOCATE ANY                  *
+      *    SEGMENT TREE LEFT OVER FROM A PRIOR LOAD FOR THIS ACCOUNT    *
+      *    AND REMOVE IT BEFORE THE CURRENT UNLOAD IS REINSERTED, SO    *
+      *    RE-RUNNING THIS JOB NEVER DOUBLE-BOOKS A SUMMARY SEGMENT.    *
+      *----------------------------------------------------------------*
+           EXEC DLI GU USING PCB(PAUT-PCB-NUM)
+                SEGMENT (PAUTSMRY (PA-ACCOUNT-ID = WS-CURR-APP-ID))
+                INTO   (PENDING-AUTH-SUMMARY)
+           END-EXEC
+           MOVE DIBSTAT                TO IMS-RETURN-CODE
+           IF STATUS-OK
+              EXEC DLI DLET USING PCB(PAUT-PCB-NUM)
+              END-EXEC
+              MOVE DIBSTAT             TO IMS-RETURN-CODE
+              ADD 1 TO WS-NO-SUMRY-DELETED
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-INSERT-IMS-CALL.
+      *----------------------------------------------------------------*
+           EXEC DLI ISRT USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTSMRY)
+               FROM (PENDING-AUTH-SUMMARY)
+           END-EXEC
+           MOVE DIBSTAT                TO IMS-RETURN-CODE
+           IF STATUS-OK
+              ADD 1 TO WS-AUTH-SMRY-PROC-CNT
+              ADD 1 TO WS-TOT-REC-WRITTEN
+           ELSE
+              DISPLAY 'ERROR INSERTING SUMMARY SEGMENT: '
+                  IMS-RETURN-CODE
+           END-IF
+           .
+       3200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3300-LOAD-DETAIL-CHILDREN.
+      *----------------------------------------------------------------*
+           MOVE SPACES                TO PENDING-AUTH-DETAILS
+           MOVE IF2-DETAIL-DATA       TO PENDING-AUTH-DETAILS
+           EXEC DLI ISRT USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTDTL1)
+               FROM (PENDING-AUTH-DETAILS)
+           END-EXEC
+           MOVE DIBSTAT                TO IMS-RETURN-CODE
+           IF STATUS-OK
+              ADD 1 TO WS-TOT-REC-WRITTEN
+           ELSE
+              DISPLAY 'ERROR INSERTING DETAIL SEGMENT: '
+                  IMS-RETURN-CODE
+           END-IF
+           PERFORM 2200-READ-DETAIL-FILE THRU 2200-EXIT
+           .
+       3300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8000-PRINT-LOAD-COUNTS.
+      *----------------------------------------------------------------*
+           DISPLAY WS-PGMNAME ' LOAD SUMMARY - RUN DATE ' CURRENT-DATE
+      *
+           MOVE WS-NO-SUMRY-READ       TO WS-CNT-DIS
+           DISPLAY 'SUMMARY RECORDS READ FROM INFILE1 ..: ' WS-CNT-DIS
+      *
+           MOVE WS-AUTH-SMRY-PROC-CNT  TO WS-CNT-DIS
+           DISPLAY 'SUMMARY SEGMENTS INSERTED ...........: ' WS-CNT-DIS
+      *
+           MOVE WS-NO-SUMRY-DELETED    TO WS-CNT-DIS
+           DISPLAY 'PRIOR SUMMARY SEGMENTS DELETED ......: ' WS-CNT-DIS
+      *
+           MOVE WS-TOT-REC-WRITTEN     TO WS-CNT-DIS
+           DISPLAY 'TOTAL SEGMENTS INSERTED (SMRY+DTL) ..: ' WS-CNT-DIS
+      *
+           MOVE WS-REJECT-CNT          TO WS-CNT-DIS
+           DISPLAY 'RECORDS REJECTED BY VALIDATION ......: ' WS-CNT-DIS
+           .
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-FILE-CLOSE.
+      *----------------------------------------------------------------*
+           CLOSE INFILE1
+           CLOSE INFILE2
+           .
+       4000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9999-ABEND.
+      *----------------------------------------------------------------*
+           DISPLAY 'PAUDBLOD ABENDING DUE TO FILE OPEN ERROR'
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
+       9999-EXIT.
+           EXIT.
