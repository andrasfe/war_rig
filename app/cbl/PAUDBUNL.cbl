@@ -0,0 +1,391 @@
+      *----------------------------------------------------------------*
+      *    PAUDBUNL - EXTRACT OF CURRENTLY-PENDING AUTHORIZATIONS       *
+      *    WALKS THE PAUTB IMS DATABASE THE SAME WAY DBUNLDGS DOES, BUT *
+      *    ONLY WRITES DETAIL SEGMENTS THAT HAVE NOT YET AGED PAST THE  *
+      *    EXPIRY WINDOW CBPAUP0C WILL EVENTUALLY PURGE THEM AT - A     *
+      *    NARROWER "WHAT'S STILL OUTSTANDING RIGHT NOW" EXTRACT RATHER *
+      *    THAN DBUNLDGS'S FULL-DATABASE UNLOAD.                        *
+      *----------------------------------------------------------------*
+      *                MODIFICATION HISTORY                            *
+      * DATE       INIT DESCRIPTION                                    *
+      * 2024-02-11  JGM INITIAL VERSION                                *
+      * 2024-06-03  JGM PENDING/NON-EXPIRED FILTER AND TRAILER RECORD   *
+      *                 WITH COUNTS ADDED                               *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAUDBUNL.
+       AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+       INSTALLATION.  CARDDEMO AUTHORIZATION SUBSYSTEM.
+       DATE-WRITTEN.  2024-02-11.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPFILE1        ASSIGN TO OPFILE1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WS-OUTFL1-STATUS.
+      *
+           SELECT PARM-FILE      ASSIGN TO PUNPARMS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WS-PARM-STATUS.
+      *
+           SELECT CTL-FILE       ASSIGN TO DBUCTLF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS  IS WS-CTLFL-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  OPFILE1
+           RECORDING MODE IS F.
+       01  OPFILE1-REC.
+           05  OF1-REC-TYPE            PIC X(01).
+               88  OF1-IS-DATA                 VALUE 'D'.
+               88  OF1-IS-TRAILER              VALUE 'T'.
+           05  OF1-ACCOUNT-ID          PIC 9(11).
+           05  OF1-DETAIL-SEGMENT.
+               10  OF1-DETAIL-DATA     PIC X(250).
+           05  OF1-TRAILER-SEGMENT REDEFINES OF1-DETAIL-SEGMENT.
+               10  TRLR-PENDING-EXTRACTED  PIC 9(08).
+               10  TRLR-SUMMARIES-READ     PIC 9(08).
+               10  TRLR-RUN-DATE           PIC 9(06).
+               10  FILLER                  PIC X(228).
+      *
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD                 PIC X(80).
+      *
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-RECORD.
+           05  CTL-SUMRY-READ-CNT          PIC 9(08).
+           05  CTL-RUN-DATE                PIC 9(06).
+           05  FILLER                      PIC X(66).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       01  WS-VARIABLES.
+           05  WS-PGMNAME                 PIC X(08) VALUE 'PAUDBUNL'.
+           05  CURRENT-DATE               PIC 9(06).
+           05  CURRENT-YYDDD              PIC 9(05).
+           05  WS-AUTH-DATE               PIC 9(05).
+           05  WS-EXPIRY-DAYS             PIC S9(4) COMP.
+           05  WS-DAY-DIFF                PIC S9(4) COMP.
+           05  WS-CURR-APP-ID             PIC 9(11).
+      *
+           05  WS-NO-SUMRY-READ           PIC S9(8) COMP VALUE 0.
+           05  WS-PENDING-EXTRACTED       PIC S9(8) COMP VALUE 0.
+           05  WS-TOT-REC-WRITTEN         PIC S9(8) COMP VALUE 0.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-OUTFL1-STATUS           PIC X(02).
+           05  WS-PARM-STATUS             PIC X(02).
+           05  WS-CTLFL-STATUS            PIC X(02).
+      *
+       01  WS-RECONCILE-SW                PIC X(01) VALUE 'N'.
+           88  WS-DBUNLDGS-CTL-AVAILABLE        VALUE 'Y'.
+       01  WS-SKIP-RECONCILE-SW           PIC X(01) VALUE 'N'.
+           88  WS-SKIP-RECONCILE                 VALUE 'Y'.
+      *
+       01  WS-DISPLAY-FIELDS.
+           05  WS-CNT-DIS                 PIC ZZZ,ZZZ,ZZ9.
+      *----------------------------------------------------------------*
+      *    EXPIRY-DAYS TABLE - SAME TIERED AGING CBPAUP0C PURGES BY     *
+      *----------------------------------------------------------------*
+       01  WS-EXPIRY-TABLE-DEFAULT-VALUES.
+           05  FILLER  PIC X(10) VALUE 'DB  000007'.
+           05  FILLER  PIC X(10) VALUE 'CR  000030'.
+           05  FILLER  PIC X(10) VALUE 'PP  000014'.
+           05  FILLER  PIC X(10) VALUE '**  000015'.
+       01  WS-EXPIRY-TABLE REDEFINES WS-EXPIRY-TABLE-DEFAULT-VALUES.
+           05  WS-EXPIRY-ENTRY  OCCURS 4 TIMES
+                                INDEXED BY WS-EXP-IDX.
+               10  WS-EXP-AUTH-TYPE     PIC X(04).
+               10  WS-EXP-DAYS          PIC 9(06).
+       01  WS-EXPIRY-TABLE-MAX        PIC S9(4) COMP VALUE 4.
+      *----------------------------------------------------------------*
+      *    DLI / PCB CONTROL INFORMATION                                *
+      *----------------------------------------------------------------*
+       01  WS-IMS-CONTROL.
+           05  PSB-NAME                       PIC X(8) VALUE 'PSBPAUTE'.
+           05  PCB-OFFSET.
+               10 PAUT-PCB-NUM                 PIC S9(4) COMP VALUE +1.
+           05  IMS-RETURN-CODE                 PIC X(02).
+               88  STATUS-OK                    VALUE '  ', 'FW'.
+               88  SEGMENT-NOT-FOUND            VALUE 'GE'.
+               88  END-OF-DB                    VALUE 'GB'.
+           05  WS-END-OF-ROOT-SEG              PIC X(01) VALUE 'N'.
+               88  ROOT-SEG-EOF                 VALUE 'Y'.
+           05  DIBSTAT                         PIC X(02).
+      *----------------------------------------------------------------*
+      *    IMS SEGMENT LAYOUT                                          *
+      *----------------------------------------------------------------*
+      *- PENDING AUTHORIZATION SUMMARY SEGMENT - ROOT
+       01 PENDING-AUTH-SUMMARY.
+       COPY CIPAUSMY.
+      *- PENDING AUTHORIZATION DETAILS SEGMENT - CHILD
+       01 PENDING-AUTH-DETAILS.
+       COPY CIPAUDTY.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  PAUTBPCB                       PIC X(100).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION                  USING PAUTBPCB.
+      *----------------------------------------------------------------*
+       MAIN-PARA.
+           ENTRY 'DLITCBL'                 USING PAUTBPCB.
+      *
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+      *
+           PERFORM 2000-FIND-NEXT-AUTH-SUMMARY  THRU 2000-EXIT
+               UNTIL ROOT-SEG-EOF
+      *
+           PERFORM 2900-WRITE-TRAILER-RECORD THRU 2900-EXIT
+      *
+           PERFORM 4000-FILE-CLOSE         THRU 4000-EXIT
+      *
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------------------------------------*
+           ACCEPT CURRENT-DATE     FROM DATE
+           ACCEPT CURRENT-YYDDD    FROM DAY
+      *
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+              PERFORM 1050-READ-PARMS THRU 1050-EXIT
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY 'PUNPARMS NOT AVAILABLE - USING DEFAULTS'
+           END-IF
+      *
+           OPEN OUTPUT OPFILE1
+           IF WS-OUTFL1-STATUS =  SPACES OR '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR IN OPENING OPFILE1:' WS-OUTFL1-STATUS
+              PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+      *
+      *    IF DBUNLDGS'S LATEST CONTROL RECORD IS                       *
+      *    AVAILABLE, PICK IT UP NOW SO END-OF-RUN CAN RECONCILE THIS   *
+      *    EXTRACT'S OWN SUMMARY-READ COUNT AGAINST IT.                 *
+           OPEN INPUT CTL-FILE
+           IF WS-CTLFL-STATUS = '00'
+              READ CTL-FILE
+                  AT END MOVE 'N' TO WS-RECONCILE-SW
+                  NOT AT END SET WS-DBUNLDGS-CTL-AVAILABLE TO TRUE
+              END-READ
+              CLOSE CTL-FILE
+           ELSE
+              DISPLAY 'DBUCTLF NOT AVAILABLE - SKIPPING RECONCILIATION'
+           END-IF
+      *
+           DISPLAY 'STARTING PROGRAM PAUDBUNL::'
+           DISPLAY '*-------------------------------------*'
+           DISPLAY 'TODAYS DATE            :' CURRENT-DATE
+           DISPLAY ' '
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-READ-PARMS.
+      *----------------------------------------------------------------*
+           READ PARM-FILE
+               AT END MOVE HIGH-VALUES TO PARM-RECORD
+           END-READ
+           PERFORM UNTIL PARM-RECORD = HIGH-VALUES
+               EVALUATE PARM-RECORD(1:8)
+                   WHEN 'SKIPRCN='
+                       IF PARM-RECORD(9:1) = 'Y'
+                          SET WS-SKIP-RECONCILE TO TRUE
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               READ PARM-FILE
+                   AT END MOVE HIGH-VALUES TO PARM-RECORD
+               END-READ
+           END-PERFORM
+           .
+       1050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-FIND-NEXT-AUTH-SUMMARY.
+      *----------------------------------------------------------------*
+           EXEC DLI GN USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTSMRY)
+               INTO (PENDING-AUTH-SUMMARY)
+           END-EXEC
+      *
+           MOVE DIBSTAT                TO IMS-RETURN-CODE
+           EVALUATE TRUE
+               WHEN STATUS-OK
+                   MOVE PA-ACCOUNT-ID  TO WS-CURR-APP-ID
+                   ADD 1 TO WS-NO-SUMRY-READ
+                   PERFORM 3000-PROCESS-AUTH-DETAILS THRU 3000-EXIT
+                       UNTIL SEGMENT-NOT-FOUND
+                          OR END-OF-DB
+               WHEN END-OF-DB
+                   SET ROOT-SEG-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR READING SUMMARY SEGMENT: '
+                       IMS-RETURN-CODE
+                   SET ROOT-SEG-EOF TO TRUE
+           END-EVALUATE
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2900-WRITE-TRAILER-RECORD.
+      *----------------------------------------------------------------*
+      *    A TRAILER RECORD LETS ANY DOWNSTREAM READER                  *
+      *    OF THIS EXTRACT CONFIRM IT RECEIVED A COMPLETE FILE BEFORE   *
+      *    ACTING ON IT, AND GIVES OPS THE SAME RECONCILIATION NUMBERS  *
+      *    THIS PROGRAM DISPLAYS AT THE CONSOLE.                        *
+      *----------------------------------------------------------------*
+           MOVE SPACES                  TO OPFILE1-REC
+           SET  OF1-IS-TRAILER          TO TRUE
+           MOVE WS-PENDING-EXTRACTED    TO TRLR-PENDING-EXTRACTED
+           MOVE WS-NO-SUMRY-READ        TO TRLR-SUMMARIES-READ
+           MOVE CURRENT-DATE            TO TRLR-RUN-DATE
+           WRITE OPFILE1-REC
+           .
+       2900-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-PROCESS-AUTH-DETAILS.
+      *----------------------------------------------------------------*
+           EXEC DLI GNP USING PCB(PAUT-PCB-NUM)
+               SEGMENT (PAUTDTL1)
+               INTO (PENDING-AUTH-DETAILS)
+           END-EXEC
+      *
+           MOVE DIBSTAT                TO IMS-RETURN-CODE
+           IF STATUS-OK
+              PERFORM 4100-CHECK-IF-PENDING THRU 4100-EXIT
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4100-CHECK-IF-PENDING.
+      *----------------------------------------------------------------*
+      *    ONLY DETAILS THAT HAVE NOT YET AGED PAST THEIR              *
+      *    TIERED EXPIRY WINDOW ARE "CURRENTLY PENDING" AND BELONG IN   *
+      *    THIS EXTRACT.                                                *
+      *----------------------------------------------------------------*
+           COMPUTE WS-AUTH-DATE = 99999 - PA-AUTH-DATE-9C
+      *
+           COMPUTE WS-DAY-DIFF = CURRENT-YYDDD - WS-AUTH-DATE
+      *
+           PERFORM 4150-LOOKUP-EXPIRY-DAYS THRU 4150-EXIT
+      *
+           IF WS-DAY-DIFF < WS-EXPIRY-DAYS
+              PERFORM 4200-WRITE-DETAIL-RECORD THRU 4200-EXIT
+           END-IF
+           .
+       4100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4150-LOOKUP-EXPIRY-DAYS.
+      *----------------------------------------------------------------*
+           SET WS-EXP-IDX TO 1
+           SEARCH WS-EXPIRY-ENTRY
+               AT END
+                   SET WS-EXP-IDX TO WS-EXPIRY-TABLE-MAX
+               WHEN WS-EXP-AUTH-TYPE(WS-EXP-IDX) = PA-AUTH-TYPE
+                   CONTINUE
+           END-SEARCH
+           MOVE WS-EXP-DAYS(WS-EXP-IDX) TO WS-EXPIRY-DAYS
+           .
+       4150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4200-WRITE-DETAIL-RECORD.
+      *----------------------------------------------------------------*
+           MOVE SPACES               TO OPFILE1-REC
+           SET  OF1-IS-DATA          TO TRUE
+           MOVE WS-CURR-APP-ID       TO OF1-ACCOUNT-ID
+           MOVE PENDING-AUTH-DETAILS TO OF1-DETAIL-DATA
+           WRITE OPFILE1-REC
+           IF WS-OUTFL1-STATUS =  SPACES OR '00'
+              ADD 1 TO WS-TOT-REC-WRITTEN
+              ADD 1 TO WS-PENDING-EXTRACTED
+           ELSE
+              DISPLAY 'ERROR WRITING OPFILE1:' WS-OUTFL1-STATUS
+           END-IF
+           .
+       4200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-FILE-CLOSE.
+      *----------------------------------------------------------------*
+            DISPLAY 'CLOSING THE FILE'
+            CLOSE OPFILE1.
+      *
+            IF WS-OUTFL1-STATUS =  SPACES OR '00'
+             CONTINUE
+            ELSE
+             DISPLAY 'ERROR IN CLOSING 1ST FILE:' WS-OUTFL1-STATUS
+            END-IF.
+            PERFORM 8000-PRINT-EXTRACT-COUNTS THRU 8000-EXIT
+            .
+       4000-EXIT.
+            EXIT.
+      *----------------------------------------------------------------*
+       8000-PRINT-EXTRACT-COUNTS.
+      *----------------------------------------------------------------*
+           DISPLAY 'PAUDBUNL EXTRACT SUMMARY - RUN DATE ' CURRENT-DATE
+      *
+           MOVE WS-NO-SUMRY-READ       TO WS-CNT-DIS
+           DISPLAY 'SUMMARY SEGMENTS READ ..............: ' WS-CNT-DIS
+      *
+           MOVE WS-PENDING-EXTRACTED   TO WS-CNT-DIS
+           DISPLAY 'PENDING (NON-EXPIRED) DETAILS WRITTEN: ' WS-CNT-DIS
+      *
+           IF NOT WS-SKIP-RECONCILE
+              PERFORM 8100-RECONCILE-WITH-DBUNLDGS THRU 8100-EXIT
+           END-IF
+           .
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8100-RECONCILE-WITH-DBUNLDGS.
+      *----------------------------------------------------------------*
+      *    BOTH PROGRAMS WALK THE ENTIRE PAUTB ROOT                     *
+      *    STRUCTURE ONCE, SO THE SUMMARY-SEGMENT COUNT EACH ONE READ   *
+      *    SHOULD MATCH EXACTLY. A MISMATCH MEANS PAUTB CHANGED SHAPE   *
+      *    BETWEEN THE TWO RUNS AND OPS NEEDS TO LOOK AT IT.            *
+      *----------------------------------------------------------------*
+           IF WS-DBUNLDGS-CTL-AVAILABLE
+              IF CTL-SUMRY-READ-CNT = WS-NO-SUMRY-READ
+                 DISPLAY 'RECONCILED WITH DBUNLDGS - SUMMARY COUNTS '
+                     'MATCH'
+              ELSE
+                 DISPLAY 'MISMATCH - DBUNLDGS READ ' CTL-SUMRY-READ-CNT
+                     ' SUMMARIES, PAUDBUNL READ ' WS-NO-SUMRY-READ
+              END-IF
+           ELSE
+              DISPLAY 'NO DBUNLDGS CONTROL RECORD AVAILABLE - '
+                  'RECONCILIATION SKIPPED'
+           END-IF
+           .
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9999-ABEND.
+      *----------------------------------------------------------------*
+           DISPLAY 'PAUDBUNL ABENDING DUE TO FILE OPEN ERROR'
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+           .
+       9999-EXIT.
+           EXIT.
